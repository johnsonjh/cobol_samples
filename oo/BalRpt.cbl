@@ -0,0 +1,244 @@
+       cbl thread,pgmname(longmixed)
+      *######################################################################
+      *#                                                                    #
+      *#   Licensed Materials - Property of IBM.                            #
+      *#   5724-Z87                                                         #
+      *#   Copyright IBM Corp. 2004,2010.                                   #
+      *#   All Rights Reserved.                                             #
+      *#   US Government Users Restricted Rights -                          #
+      *#   Use, duplication or disclosure restricted by                     #
+      *#   GSA ADP Schedule Contract with IBM Corp.                         #
+      *#                                                                    #
+      *#   This file contains sample code.  You may copy, modify, and       #
+      *#   distribute these samples, or their modifications, in any         #
+      *#   form, internally or as part of Your application or related       #
+      *#   documentation. These samples have not been tested under all      #
+      *#   conditions and are provided to You by IBM without obligation     #
+      *#   of support of any kind. IBM PROVIDES THESE SAMPLES "AS IS"       #
+      *#   SUBJECT TO ANY STATUTORY WARRANTIES THAT CANNOT BE EXCLUDED.     #
+      *#   IBM MAKES NO WARRANTIES OR CONDITIONS, EITHER EXPRESS OR         #
+      *#   IMPLIED, INCLUDING BUT NOT LIMITED TO, THE IMPLIED WARRANTIES    #
+      *#   OR CONDITIONS OF MERCHANTABILITY, FITNESS FOR A PARTICULAR       #
+      *#   PURPOSE, AND NON-INFRINGEMENT REGARDING THESE SAMPLES OR         #
+      *#   TECHNICAL SUPPORT, IF ANY. You will indemnify IBM or third       #
+      *#   parties that provide IBM products ("Third Parties") from and     #
+      *#   against any third party claim arising out of the use,            #
+      *#   modification or distribution of these samples with Your          #
+      *#   application. You may not use the same path name as the           #
+      *#   original files/modules. You must not alter or delete any         #
+      *#   copyright information in the Samples.                            #
+      *#                                                                    #
+      *######################################################################
+
+      ******************************************************************
+      * BalRpt.cbl                                                     *
+      *----------------------------------------------------------------*
+      * End-of-day balancing report.  Match-merges the account master  *
+      * (ACCTMAST) against the independently maintained control        *
+      * balances (CTLTOTAL), both in account-number order, and reports *
+      * any account whose persisted balance doesn't agree with its     *
+      * control amount, plus the two grand totals so an out-of-balance *
+      * day is caught before it is buried under tomorrow's postings.   *
+      ******************************************************************
+       Identification division.
+       Program-id. "BalRpt" recursive.
+       Environment division.
+       Configuration section.
+       Input-Output Section.
+       File-Control.
+           Select AcctMasterFile Assign to "ACCTMAST"
+               Organization is Indexed
+               Access Mode is Sequential
+               Record Key is Master-Account-Number
+               File Status is AcctMasterStatus.
+           Select ControlFile Assign to "CTLTOTAL"
+               Organization is Sequential
+               File Status is ControlFileStatus.
+           Select BalanceReport Assign to "BALRPT"
+               Organization is Line Sequential
+               File Status is ReportFileStatus.
+       Data Division.
+       File Section.
+       FD  AcctMasterFile.
+           Copy AcctRec.
+       FD  ControlFile.
+           Copy CtlTotal.
+       FD  BalanceReport.
+       01  Report-Line              pic X(80).
+
+       Working-Storage Section.
+       01  AcctMasterStatus       pic X(02) value spaces.
+           88 AcctMasterOK           value "00".
+       01  ControlFileStatus      pic X(02) value spaces.
+           88 ControlFileOK          value "00".
+       01  ReportFileStatus       pic X(02) value spaces.
+
+       01  MasterEOF-Switch       pic X(01) value "N".
+           88 NoMoreMasterRecords    value "Y".
+       01  ControlEOF-Switch      pic X(01) value "N".
+           88 NoMoreControlRecords   value "Y".
+
+       01  HighKey                pic 9(07) value 9999999.
+       01  MasterKey              pic 9(07) value zero.
+       01  ControlKey             pic 9(07) value zero.
+
+       01  Today                  pic 9(8).
+       01  ActualGrandTotal       pic S9(11) binary value zero.
+       01  ControlGrandTotal      pic S9(11) binary value zero.
+       01  BalanceDifference      pic S9(11) binary value zero.
+       01  ExceptionCount         pic 9(07) value zero.
+
+       01  Heading-Line-1.
+           05 Filler              pic X(20) value
+              "END-OF-DAY BALANCING".
+           05 Filler              pic X(06) value spaces.
+           05 H1-Date             pic 9(8).
+       01  Heading-Line-2         pic X(60) value
+           "ACCOUNT   ACTUAL BALANCE   CONTROL BALANCE   STATUS".
+       01  Detail-Line.
+           05 D-Account           pic ZZZZZ9.
+           05 Filler              pic X(03) value spaces.
+           05 D-Actual            pic $$$,$$$,$$9CR.
+           05 Filler              pic X(03) value spaces.
+           05 D-Control           pic $$$,$$$,$$9CR.
+           05 Filler              pic X(03) value spaces.
+           05 D-Exception         pic X(20).
+       01  Total-Line.
+           05 Filler              pic X(20) value
+              "GRAND TOTALS:       ".
+           05 T-Actual            pic $$$,$$$,$$9CR.
+           05 Filler              pic X(03) value spaces.
+           05 T-Control           pic $$$,$$$,$$9CR.
+       01  Result-Line            pic X(40).
+
+       Procedure Division.
+       0000-Mainline.
+           Perform 1000-Initialize
+           Perform 2000-Match-Merge
+               Until NoMoreMasterRecords and NoMoreControlRecords
+           Perform 3000-Print-Totals
+           Perform 9000-Terminate
+           Goback.
+
+       1000-Initialize.
+           Accept Today from Date YYYYMMDD
+           Open Input AcctMasterFile
+           Open Input ControlFile
+           Open Output BalanceReport
+           Move Today to H1-Date
+           Move Heading-Line-1 to Report-Line
+           Write Report-Line
+           Move Heading-Line-2 to Report-Line
+           Write Report-Line
+           If not AcctMasterOK
+              Display "BalRpt: unable to open ACCTMAST, rc="
+                      AcctMasterStatus
+              Move "Y" to MasterEOF-Switch
+           End-If
+           If not ControlFileOK
+              Display "BalRpt: unable to open CTLTOTAL, rc="
+                      ControlFileStatus
+              Move "Y" to ControlEOF-Switch
+           End-If
+           Perform 1100-Read-Master
+           Perform 1200-Read-Control.
+
+       1100-Read-Master.
+           If not NoMoreMasterRecords
+              Read AcctMasterFile Next Record
+                  At End
+                      Move "Y" to MasterEOF-Switch
+              End-Read
+           End-If
+           If NoMoreMasterRecords
+              Move HighKey to MasterKey
+           Else
+              Move Master-Account-Number to MasterKey
+           End-If.
+
+       1200-Read-Control.
+           If not NoMoreControlRecords
+              Read ControlFile
+                  At End
+                      Move "Y" to ControlEOF-Switch
+              End-Read
+           End-If
+           If NoMoreControlRecords
+              Move HighKey to ControlKey
+           Else
+              Move Control-Account-Number to ControlKey
+           End-If.
+
+       2000-Match-Merge.
+           Evaluate True
+               When MasterKey = ControlKey
+                   Perform 2100-Compare-Matched
+                   Perform 1100-Read-Master
+                   Perform 1200-Read-Control
+               When MasterKey < ControlKey
+                   Perform 2200-Master-Only
+                   Perform 1100-Read-Master
+               When Other
+                   Perform 2300-Control-Only
+                   Perform 1200-Read-Control
+           End-Evaluate.
+
+       2100-Compare-Matched.
+           Add Master-Account-Balance   to ActualGrandTotal
+           Add Control-Expected-Balance to ControlGrandTotal
+           Move Master-Account-Number   to D-Account
+           Move Master-Account-Balance  to D-Actual
+           Move Control-Expected-Balance to D-Control
+           If Master-Account-Balance = Control-Expected-Balance
+              Move "OK"              to D-Exception
+           Else
+              Move "OUT OF BALANCE"  to D-Exception
+              Add 1 to ExceptionCount
+           End-If
+           Move Detail-Line to Report-Line
+           Write Report-Line.
+
+       2200-Master-Only.
+           Add Master-Account-Balance to ActualGrandTotal
+           Move Master-Account-Number  to D-Account
+           Move Master-Account-Balance to D-Actual
+           Move zero                   to D-Control
+           Move "NO CONTROL RECORD"    to D-Exception
+           Add 1 to ExceptionCount
+           Move Detail-Line to Report-Line
+           Write Report-Line.
+
+       2300-Control-Only.
+           Add Control-Expected-Balance to ControlGrandTotal
+           Move Control-Account-Number  to D-Account
+           Move zero                    to D-Actual
+           Move Control-Expected-Balance to D-Control
+           Move "NO MASTER RECORD"      to D-Exception
+           Add 1 to ExceptionCount
+           Move Detail-Line to Report-Line
+           Write Report-Line.
+
+       3000-Print-Totals.
+           Move ActualGrandTotal  to T-Actual
+           Move ControlGrandTotal to T-Control
+           Move Total-Line to Report-Line
+           Write Report-Line
+           Compute BalanceDifference =
+               ActualGrandTotal - ControlGrandTotal
+           If BalanceDifference = zero and ExceptionCount = zero
+              Move "BOOKS ARE IN BALANCE" to Result-Line
+           Else
+              Move "*** OUT OF BALANCE - SEE EXCEPTIONS ABOVE ***"
+                  to Result-Line
+           End-If
+           Move Result-Line to Report-Line
+           Write Report-Line.
+
+       9000-Terminate.
+           Close AcctMasterFile
+           Close ControlFile
+           Close BalanceReport
+           Display "BalRpt: balancing complete, exceptions="
+                   ExceptionCount.
+
+       End program "BalRpt".
