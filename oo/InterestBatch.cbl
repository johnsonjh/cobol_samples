@@ -0,0 +1,156 @@
+       cbl thread,pgmname(longmixed)
+      *######################################################################
+      *#                                                                    #
+      *#   Licensed Materials - Property of IBM.                            #
+      *#   5724-Z87                                                         #
+      *#   Copyright IBM Corp. 2004,2010.                                   #
+      *#   All Rights Reserved.                                             #
+      *#   US Government Users Restricted Rights -                          #
+      *#   Use, duplication or disclosure restricted by                     #
+      *#   GSA ADP Schedule Contract with IBM Corp.                         #
+      *#                                                                    #
+      *#   This file contains sample code.  You may copy, modify, and       #
+      *#   distribute these samples, or their modifications, in any         #
+      *#   form, internally or as part of Your application or related       #
+      *#   documentation. These samples have not been tested under all      #
+      *#   conditions and are provided to You by IBM without obligation     #
+      *#   of support of any kind. IBM PROVIDES THESE SAMPLES "AS IS"       #
+      *#   SUBJECT TO ANY STATUTORY WARRANTIES THAT CANNOT BE EXCLUDED.     #
+      *#   IBM MAKES NO WARRANTIES OR CONDITIONS, EITHER EXPRESS OR         #
+      *#   IMPLIED, INCLUDING BUT NOT LIMITED TO, THE IMPLIED WARRANTIES    #
+      *#   OR CONDITIONS OF MERCHANTABILITY, FITNESS FOR A PARTICULAR       #
+      *#   PURPOSE, AND NON-INFRINGEMENT REGARDING THESE SAMPLES OR         #
+      *#   TECHNICAL SUPPORT, IF ANY. You will indemnify IBM or third       #
+      *#   parties that provide IBM products ("Third Parties") from and     #
+      *#   against any third party claim arising out of the use,            #
+      *#   modification or distribution of these samples with Your          #
+      *#   application. You may not use the same path name as the           #
+      *#   original files/modules. You must not alter or delete any         #
+      *#   copyright information in the Samples.                            #
+      *#                                                                    #
+      *######################################################################
+
+      ******************************************************************
+      * INTRBTCH.CBL                                                   *
+      *----------------------------------------------------------------*
+      * Monthly batch driver: reads the SAVACCTS roster of savings     *
+      * accounts and their interest rates, and credits one month's     *
+      * interest to each one through SavingsAccount "accrueInterest".  *
+      ******************************************************************
+       Identification division.
+       Program-id. "InterestBatch" recursive.
+       Environment division.
+       Configuration section.
+       Repository.
+           Class Account        is "Account"
+           Class SavingsAccount is "SavingsAccount".
+       Input-Output Section.
+       File-Control.
+           Select SavingsRoster Assign to "SAVACCTS"
+               Organization is Sequential
+               File Status is RosterFileStatus.
+           Select GLPostFile Assign to "GLPOST"
+               Organization is Sequential
+               File Status is GLPostFileStatus.
+       Data Division.
+       File Section.
+       FD  SavingsRoster.
+           Copy SavAcct.
+       FD  GLPostFile.
+           Copy GLPost.
+       Working-Storage Section.
+       01  RosterFileStatus       pic X(02) value spaces.
+           88 RosterOK               value "00".
+           88 RosterEOF              value "10".
+       01  RosterEOF-Switch       pic X(01) value "N".
+           88 NoMoreRosterRecords    value "Y".
+       01  AccountsProcessed      pic 9(6) value zero.
+       01  AccountsRejected       pic 9(6) value zero.
+       01  GLPostFileStatus       pic X(02) value spaces.
+       01  InterestAmount         pic S9(9) binary value zero.
+       01  TotalInterestPaid      pic S9(9) binary value zero.
+       Local-storage section.
+       01  aSavingsAccount        usage object reference SavingsAccount.
+       Procedure division.
+       0000-Mainline.
+           Perform 1000-Initialize
+           Perform 2000-Process-Roster
+               Until NoMoreRosterRecords
+           Perform 9000-Terminate
+           Goback.
+
+       1000-Initialize.
+           Display "InterestBatch: monthly interest accrual starting"
+           Open Input SavingsRoster
+           If not RosterOK
+              Display "InterestBatch: unable to open SAVACCTS, rc="
+                      RosterFileStatus
+              Move "Y" to RosterEOF-Switch
+           End-If
+           Perform 1100-Read-Roster.
+
+       1100-Read-Roster.
+           If not NoMoreRosterRecords
+              Read SavingsRoster
+                  At End
+                      Move "Y" to RosterEOF-Switch
+              End-Read
+           End-If.
+
+       2000-Process-Roster.
+           Invoke SavingsAccount "createSavingsAccount"
+             using by value Roster-Account-Number
+                            Roster-Interest-Rate
+             returning aSavingsAccount
+           If aSavingsAccount = Null
+              Display "InterestBatch: rejected roster account "
+                  Roster-Account-Number " -- invalid account number"
+              Add 1 to AccountsRejected
+              Perform 1100-Read-Roster
+              Exit Paragraph
+           End-If
+           Invoke aSavingsAccount "accrueInterest"
+             returning InterestAmount
+           Invoke aSavingsAccount "print"
+           Add InterestAmount to TotalInterestPaid
+           Add 1 to AccountsProcessed
+           Perform 1100-Read-Roster.
+
+      *****************************************************************
+      * Summarized GL feed for the period's interest expense: one     *
+      * debit to interest expense and a balancing credit to the       *
+      * savings-liability control account, so finance's GL system     *
+      * picks the accrual up without a manual journal entry.          *
+      *****************************************************************
+       2500-Post-GL-Entries.
+           Open Extend GLPostFile
+           If GLPostFileStatus = "35"
+              Open Output GLPostFile
+           End-If
+
+           Accept GL-Posting-Date from Date YYYYMMDD
+           Accept GL-Posting-Time from Time
+           Move "4100-INTEXP" to GL-Account-Number
+           Set GL-Is-Debit    to true
+           Move TotalInterestPaid to GL-Amount
+           Move "INTRBTCH"    to GL-Source-Program
+           Move "MONTHLY SAVINGS INTEREST ACCRUAL" to GL-Description
+           Write GL-Posting-Record
+
+           Move "2100-SAVLIA" to GL-Account-Number
+           Set GL-Is-Credit   to true
+           Write GL-Posting-Record
+
+           Close GLPostFile.
+
+       9000-Terminate.
+           Close SavingsRoster
+           Perform 2500-Post-GL-Entries
+           Display "InterestBatch: accounts processed = "
+                   AccountsProcessed
+           Display "InterestBatch: accounts rejected = "
+                   AccountsRejected
+           Display "InterestBatch: total interest paid = "
+                   TotalInterestPaid.
+
+       End program "InterestBatch".
