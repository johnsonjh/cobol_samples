@@ -0,0 +1,22 @@
+      ******************************************************************
+      * GROWTH.CPY                                                     *
+      *----------------------------------------------------------------*
+      * Shared record layout for the GROWTH file.  One record per      *
+      * account type is appended each time a driver that opens         *
+      * accounts (today, NightlyRun.cbl) finishes its run, carrying    *
+      * that run's Factory "NumberOfAccounts"/"NumberOfCheckingAccounts *
+      * "/"NumberOfSavingsAccounts" counters forward so the daily      *
+      * account-growth report has a history to work from instead of    *
+      * counters that reset to zero every run.                         *
+      ******************************************************************
+       01 Growth-Record.
+          05 Growth-Run-Date          pic 9(8).
+          05 Growth-Account-Type      pic X(01).
+             88 Growth-Basic             value "B".
+             88 Growth-Checking          value "C".
+             88 Growth-Savings           value "S".
+          05 Growth-Accounts-Opened   pic 9(06).
+          05 Filler                   pic X(65).
+      ***********************
+      * End of GROWTH.CPY   *
+      ***********************
