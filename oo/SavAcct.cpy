@@ -0,0 +1,14 @@
+      ******************************************************************
+      * SAVACCT.CPY                                                    *
+      *----------------------------------------------------------------*
+      * Roster record for the SAVACCTS file: one entry per savings     *
+      * account, used by INTRBTCH to know which accounts to accrue     *
+      * interest on and at what rate.                                  *
+      ******************************************************************
+       01 Savings-Roster-Record.
+          05 Roster-Account-Number   pic 9(6).
+          05 Roster-Interest-Rate    pic S9(3)V9(4).
+          05 Filler                  pic X(20).
+      ***********************
+      * End of SAVACCT.CPY  *
+      ***********************
