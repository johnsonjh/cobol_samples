@@ -0,0 +1,283 @@
+       cbl thread,pgmname(longmixed)
+      *######################################################################
+      *#                                                                    #
+      *#   Licensed Materials - Property of IBM.                            #
+      *#   5724-Z87                                                         #
+      *#   Copyright IBM Corp. 2004,2010.                                   #
+      *#   All Rights Reserved.                                             #
+      *#   US Government Users Restricted Rights -                          #
+      *#   Use, duplication or disclosure restricted by                     #
+      *#   GSA ADP Schedule Contract with IBM Corp.                         #
+      *#                                                                    #
+      *#   This file contains sample code.  You may copy, modify, and       #
+      *#   distribute these samples, or their modifications, in any         #
+      *#   form, internally or as part of Your application or related       #
+      *#   documentation. These samples have not been tested under all      #
+      *#   conditions and are provided to You by IBM without obligation     #
+      *#   of support of any kind. IBM PROVIDES THESE SAMPLES "AS IS"       #
+      *#   SUBJECT TO ANY STATUTORY WARRANTIES THAT CANNOT BE EXCLUDED.     #
+      *#   IBM MAKES NO WARRANTIES OR CONDITIONS, EITHER EXPRESS OR         #
+      *#   IMPLIED, INCLUDING BUT NOT LIMITED TO, THE IMPLIED WARRANTIES    #
+      *#   OR CONDITIONS OF MERCHANTABILITY, FITNESS FOR A PARTICULAR       #
+      *#   PURPOSE, AND NON-INFRINGEMENT REGARDING THESE SAMPLES OR         #
+      *#   TECHNICAL SUPPORT, IF ANY. You will indemnify IBM or third       #
+      *#   parties that provide IBM products ("Third Parties") from and     #
+      *#   against any third party claim arising out of the use,            #
+      *#   modification or distribution of these samples with Your          #
+      *#   application. You may not use the same path name as the           #
+      *#   original files/modules. You must not alter or delete any         #
+      *#   copyright information in the Samples.                            #
+      *#                                                                    #
+      *######################################################################
+
+      ******************************************************************
+      * StmtRpt.cbl                                                    *
+      *----------------------------------------------------------------*
+      * Printed daily statement report.  Reads STMTPARM for the list   *
+      * of account numbers to produce a statement for, scans JRNLFILE  *
+      * for each one, and writes a dated, paginated statement to       *
+      * STMTRPT showing opening balance, every posted item, and        *
+      * closing balance.                                               *
+      ******************************************************************
+       Identification division.
+       Program-id. "StmtRpt" recursive.
+       Environment division.
+       Configuration section.
+       Input-Output Section.
+       File-Control.
+           Select StatementParms Assign to "STMTPARM"
+               Organization is Sequential
+               File Status is ParmFileStatus.
+           Select JournalFile Assign to "JRNLFILE"
+               Organization is Sequential
+               File Status is JournalFileStatus.
+           Select StatementReport Assign to "STMTRPT"
+               Organization is Line Sequential
+               File Status is ReportFileStatus.
+       Data Division.
+       File Section.
+       FD  StatementParms.
+       01  Parm-Record.
+           05 Parm-Account-Number   pic 9(6).
+           05 Filler                pic X(74).
+       FD  JournalFile.
+           Copy Journal.
+       FD  StatementReport.
+       01  Report-Line              pic X(80).
+
+       Working-Storage Section.
+       01  ParmFileStatus         pic X(02) value spaces.
+           88 ParmOK                 value "00".
+       01  JournalFileStatus      pic X(02) value spaces.
+           88 JournalOK              value "00".
+       01  ReportFileStatus       pic X(02) value spaces.
+
+       01  ParmEOF-Switch         pic X(01) value "N".
+           88 NoMoreParmRecords      value "Y".
+       01  JournalEOF-Switch      pic X(01) value "N".
+           88 NoMoreJournalRecords   value "Y".
+
+       01  Today                  pic 9(8).
+       01  LineCount              pic 9(3) value zero.
+       01  PageNumber             pic 9(3) value zero.
+       01  LinesPerPage           pic 9(3) value 55.
+       01  ItemsPrinted           pic 9(5) value zero.
+       01  OpeningBalance         pic S9(9) binary value zero.
+       01  ClosingBalance         pic S9(9) binary value zero.
+       01  FoundAnyActivity       pic X(01) value "N".
+           88 AccountHadActivity     value "Y".
+
+       01  Heading-Line-1.
+           05 Filler              pic X(10) value "STATEMENT ".
+           05 H1-Date             pic 9(8).
+           05 Filler              pic X(10) value spaces.
+           05 Filler              pic X(05) value "PAGE ".
+           05 H1-Page             pic ZZ9.
+       01  Heading-Line-2.
+           05 Filler              pic X(16) value "ACCOUNT NUMBER: ".
+           05 H2-Account          pic ZZZZZZ999999.
+       01  Heading-Line-3         pic X(60) value
+           "DATE      TYPE           AMOUNT          BALANCE".
+       01  Detail-Line.
+           05 D-Date              pic 9(8).
+           05 Filler              pic X(02) value spaces.
+           05 D-Type              pic X(14).
+           05 D-Amount            pic $$$$,$$$,$$9CR.
+           05 Filler              pic X(02) value spaces.
+           05 D-Balance           pic $$$$,$$$,$$9CR.
+       01  Opening-Line.
+           05 Filler              pic X(17) value "OPENING BALANCE:".
+           05 O-Balance           pic $$$$,$$$,$$9CR.
+       01  Closing-Line.
+           05 Filler              pic X(17) value "CLOSING BALANCE:".
+           05 C-Balance           pic $$$$,$$$,$$9CR.
+       01  No-Activity-Line       pic X(40) value
+           "NO ACTIVITY FOR THIS ACCOUNT.".
+
+       Procedure Division.
+       0000-Mainline.
+           Perform 1000-Initialize
+           Perform 2000-Process-One-Statement
+               Until NoMoreParmRecords
+           Perform 9000-Terminate
+           Goback.
+
+       1000-Initialize.
+           Accept Today from Date YYYYMMDD
+           Open Input StatementParms
+           Open Output StatementReport
+           If not ParmOK
+              Display "StmtRpt: unable to open STMTPARM, rc="
+                      ParmFileStatus
+              Move "Y" to ParmEOF-Switch
+           End-If
+           Perform 1100-Read-Parm.
+
+       1100-Read-Parm.
+           If not NoMoreParmRecords
+              Read StatementParms
+                  At End
+                      Move "Y" to ParmEOF-Switch
+              End-Read
+           End-If.
+
+       2000-Process-One-Statement.
+           Move zero to LineCount OpeningBalance ClosingBalance
+                        ItemsPrinted
+           Move "N" to FoundAnyActivity
+           Move "N" to JournalEOF-Switch
+           Open Input JournalFile
+           If JournalOK
+              Perform 2100-Read-Journal
+              Perform 2200-Scan-Journal
+                  Until NoMoreJournalRecords
+              Close JournalFile
+           Else
+              Display "StmtRpt: unable to open JRNLFILE, rc="
+                      JournalFileStatus
+           End-If
+
+           If AccountHadActivity
+              Move OpeningBalance to O-Balance
+              Move Opening-Line to Report-Line
+              Perform 4000-Print-Line
+              Move ClosingBalance to C-Balance
+              Move Closing-Line to Report-Line
+              Perform 4000-Print-Line
+           Else
+              Move No-Activity-Line to Report-Line
+              Perform 4000-Print-Line
+           End-If
+
+           Perform 1100-Read-Parm.
+
+       2100-Read-Journal.
+           If not NoMoreJournalRecords
+              Read JournalFile
+                  At End
+                      Move "Y" to JournalEOF-Switch
+              End-Read
+           End-If.
+
+       2200-Scan-Journal.
+           If Journal-Account-Number = Parm-Account-Number
+              If not AccountHadActivity
+                 Move "Y" to FoundAnyActivity
+                 Perform 3000-Print-Heading
+                 Perform 3100-Compute-Opening-Balance
+              End-If
+              Perform 3200-Print-Detail
+              Move Journal-Running-Balance to ClosingBalance
+           End-If
+           Perform 2100-Read-Journal.
+
+       3000-Print-Heading.
+           Add 1 to PageNumber
+           Move Today       to H1-Date
+           Move PageNumber  to H1-Page
+           Move Parm-Account-Number to H2-Account
+           Move Heading-Line-1 to Report-Line
+           Perform 4000-Print-Line
+           Move Heading-Line-2 to Report-Line
+           Perform 4000-Print-Line
+           Move Heading-Line-3 to Report-Line
+           Perform 4000-Print-Line.
+
+      *****************************************************************
+      * Journal-Amount only has a fixed, sign-known relationship to   *
+      * Journal-Running-Balance for the record types whose own post  *
+      * actually moves the balance by that amount (Credit, Debit and  *
+      * Check -- a check debits the drawer for its face amount plus   *
+      * whatever fee, so it is grouped with Debit).  NSF, Stopped and *
+      * Close carry an Amount for audit purposes only -- the balance  *
+      * movement they are associated with, if any, is posted as its   *
+      * own separate Credit/Debit record -- so Journal-Running-Balance *
+      * on those record types is taken as-is, with no adjustment.      *
+      *****************************************************************
+       3100-Compute-Opening-Balance.
+           Evaluate True
+               When Journal-Credit
+                   Compute OpeningBalance =
+                       Journal-Running-Balance - Journal-Amount
+               When Journal-Debit
+                   Compute OpeningBalance =
+                       Journal-Running-Balance + Journal-Amount
+               When Journal-Check
+                   Compute OpeningBalance =
+                       Journal-Running-Balance + Journal-Amount
+               When Other
+                   Move Journal-Running-Balance to OpeningBalance
+           End-Evaluate.
+
+       3200-Print-Detail.
+           Move Journal-Date to D-Date
+           Move Journal-Amount to D-Amount
+           Move Journal-Running-Balance to D-Balance
+           Evaluate True
+               When Journal-Credit
+                   Move "CREDIT"    to D-Type
+               When Journal-Debit
+                   Move "DEBIT"     to D-Type
+               When Journal-Check
+                   Move "CHECK PAID" to D-Type
+               When Journal-NSF
+                   Move "NSF RETURN" to D-Type
+               When Journal-Stopped
+                   Move "STOP PAYMENT" to D-Type
+               When Journal-Close
+                   Move "ACCOUNT CLOSE" to D-Type
+               When Other
+                   Move "UNKNOWN"   to D-Type
+           End-Evaluate
+           Move Detail-Line to Report-Line
+           Perform 4000-Print-Line
+           Add 1 to ItemsPrinted.
+
+      *****************************************************************
+      * Writes whatever is currently in Report-Line, re-printing the  *
+      * three heading lines at the top of every new page.             *
+      *****************************************************************
+       4000-Print-Line.
+           If LineCount >= LinesPerPage
+              Move zero to LineCount
+              Add 1 to PageNumber
+              Move Today       to H1-Date
+              Move PageNumber  to H1-Page
+              Write Report-Line from Heading-Line-1
+              Add 1 to LineCount
+              Move Heading-Line-2 to Report-Line
+              Write Report-Line
+              Add 1 to LineCount
+              Move Heading-Line-3 to Report-Line
+              Write Report-Line
+              Add 1 to LineCount
+           End-If
+           Write Report-Line
+           Add 1 to LineCount.
+
+       9000-Terminate.
+           Close StatementParms
+           Close StatementReport
+           Display "StmtRpt: statements produced complete".
+
+       End program "StmtRpt".
