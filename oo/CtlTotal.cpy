@@ -0,0 +1,16 @@
+      ******************************************************************
+      * CTLTOTAL.CPY                                                   *
+      *----------------------------------------------------------------*
+      * Shared record layout for the CTLTOTAL file: the independently  *
+      * maintained control balance for each account, kept outside the  *
+      * Account object so BalRpt has something to reconcile ACCTMAST   *
+      * against.  Maintained in account-number order, same as ACCTMAST *
+      * is read back in.                                                *
+      ******************************************************************
+       01 Control-Record.
+          05 Control-Account-Number   pic 9(6).
+          05 Control-Expected-Balance pic S9(9) binary.
+          05 Filler                   pic X(20).
+      *************************
+      * End of CTLTOTAL.CPY   *
+      *************************
