@@ -0,0 +1,22 @@
+      ******************************************************************
+      *  RUNCTL - record layout for the RUNCTL run-control file        *
+      *----------------------------------------------------------------*
+      *  Single-record restart deck for NightlyRun.  Records the       *
+      *  highest stage that completed cleanly, so a run that dies      *
+      *  partway through -- account posting, check clearing, the       *
+      *  RDBMS replication feed, or the growth-tracking append -- can  *
+      *  be restarted at the next stage instead of redoing the whole   *
+      *  night's work.                                                 *
+      ******************************************************************
+       01  RunCtl-Record.
+           05  RunCtl-Run-Date            pic 9(08).
+           05  RunCtl-Stage-Completed     pic 9(01).
+               88  RunCtl-Not-Started         value 0.
+               88  RunCtl-Posting-Done        value 1.
+               88  RunCtl-Checks-Done         value 2.
+               88  RunCtl-Replication-Done    value 3.
+               88  RunCtl-Growth-Done         value 4.
+           05  Filler                     pic X(20).
+      *************************
+      * End of RUNCTL.CPY     *
+      *************************
