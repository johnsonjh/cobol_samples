@@ -0,0 +1,25 @@
+      ******************************************************************
+      * GLPOST.CPY                                                     *
+      *----------------------------------------------------------------*
+      * Shared record layout for the GLPOST general-ledger feed file.  *
+      * Every batch job that moves money on the account subsystem's    *
+      * own books (interest accrual, service-charge assessment, and    *
+      * so on) appends one summarized debit and one summarized credit  *
+      * entry here at end of run instead of leaving GL entry to a      *
+      * manual journal entry.  COPYed by every batch program that      *
+      * posts to the feed and by whatever loads it into the GL system. *
+      ******************************************************************
+       01 GL-Posting-Record.
+          05 GL-Posting-Date        pic 9(8).
+          05 GL-Posting-Time        pic 9(8).
+          05 GL-Account-Number      pic X(10).
+          05 GL-Debit-Credit        pic X(01).
+             88 GL-Is-Debit            value "D".
+             88 GL-Is-Credit           value "C".
+          05 GL-Amount              pic S9(9) binary.
+          05 GL-Source-Program      pic X(08).
+          05 GL-Description         pic X(30).
+          05 Filler                 pic X(20).
+      **********************
+      * End of GLPOST.CPY  *
+      **********************
