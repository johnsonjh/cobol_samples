@@ -0,0 +1,30 @@
+      ******************************************************************
+      * TPCLOG.CPY                                                     *
+      *----------------------------------------------------------------*
+      * Shared record layout for the TPCLOG two-phase-commit           *
+      * coordinator log.  One append-only record is written for each   *
+      * phase a cleared check passes through -- "P" (prepared, logged  *
+      * before either the account master or the ODBC audit store is    *
+      * touched), "L" (the local ACCTMAST post has committed), and     *
+      * "C" (the ODBC CHECK_AUDIT insert has also committed) -- so a   *
+      * check number stuck at "L" with no later "C" record tells       *
+      * TpcRecov.cbl exactly which checks posted locally but never     *
+      * made it into the audit store, instead of the two sides         *
+      * silently disagreeing about whether a check cleared.            *
+      ******************************************************************
+       01 Tpc-Log-Record.
+          05 Tpc-Check-Number      pic 9(9) binary.
+          05 Tpc-Drawer-Account    pic 9(6).
+          05 Tpc-Payee-Account     pic 9(6).
+          05 Tpc-Amount            pic S9(9) binary.
+          05 Tpc-Clearing-Status   pic X(01).
+          05 Tpc-Phase             pic X(01).
+             88 Tpc-Phase-Prepared        value "P".
+             88 Tpc-Phase-Local-Committed value "L".
+             88 Tpc-Phase-Complete        value "C".
+          05 Tpc-Log-Date          pic 9(8).
+          05 Tpc-Log-Time          pic 9(8).
+          05 Filler                pic X(20).
+      **********************
+      * End of TPCLOG.CPY  *
+      **********************
