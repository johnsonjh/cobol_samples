@@ -0,0 +1,29 @@
+      ******************************************************************
+      *  ACCTRECENT - record layout for the ACCTRECNT recent-activity  *
+      *               side file                                        *
+      *----------------------------------------------------------------*
+      *  One record per account, holding that account's last five      *
+      *  JRNLFILE postings.  Account's own "postJournal" method keeps  *
+      *  this file current as each journal entry posts, so an online   *
+      *  inquiry (TellInq) can satisfy a "show recent activity" screen  *
+      *  with one keyed read here instead of scanning the whole        *
+      *  JRNLFILE audit trail on every teller keystroke.                *
+      ******************************************************************
+       01  AcctRecent-Record.
+           05  AcctRecent-Account-Number  pic 9(06).
+           05  AcctRecent-Entries-Found   pic 9(01).
+           05  AcctRecent-Entry           occurs 5 times.
+               10  AcctRecent-Type            pic X(01).
+                   88  AcctRecent-Credit          value "C".
+                   88  AcctRecent-Debit           value "D".
+                   88  AcctRecent-Check           value "K".
+                   88  AcctRecent-NSF             value "N".
+                   88  AcctRecent-Close           value "L".
+                   88  AcctRecent-Stopped         value "S".
+               10  AcctRecent-Date            pic 9(08).
+               10  AcctRecent-Amount          pic S9(09) binary.
+               10  AcctRecent-Balance         pic S9(09) binary.
+           05  Filler                     pic X(20).
+      *************************
+      * End of ACCTRECENT.CPY *
+      *************************
