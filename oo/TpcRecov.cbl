@@ -0,0 +1,202 @@
+       cbl thread,pgmname(longmixed)
+      *######################################################################
+      *#                                                                    #
+      *#   Licensed Materials - Property of IBM.                            #
+      *#   5724-Z87                                                         #
+      *#   Copyright IBM Corp. 2004,2010.                                   #
+      *#   All Rights Reserved.                                             #
+      *#   US Government Users Restricted Rights -                          #
+      *#   Use, duplication or disclosure restricted by                     #
+      *#   GSA ADP Schedule Contract with IBM Corp.                         #
+      *#                                                                    #
+      *#   This file contains sample code.  You may copy, modify, and       #
+      *#   distribute these samples, or their modifications, in any         #
+      *#   form, internally or as part of Your application or related       #
+      *#   documentation. These samples have not been tested under all      #
+      *#   conditions and are provided to You by IBM without obligation     #
+      *#   of support of any kind. IBM PROVIDES THESE SAMPLES "AS IS"       #
+      *#   SUBJECT TO ANY STATUTORY WARRANTIES THAT CANNOT BE EXCLUDED.     #
+      *#   IBM MAKES NO WARRANTIES OR CONDITIONS, EITHER EXPRESS OR         #
+      *#   IMPLIED, INCLUDING BUT NOT LIMITED TO, THE IMPLIED WARRANTIES    #
+      *#   OR CONDITIONS OF MERCHANTABILITY, FITNESS FOR A PARTICULAR       #
+      *#   PURPOSE, AND NON-INFRINGEMENT REGARDING THESE SAMPLES OR         #
+      *#   TECHNICAL SUPPORT, IF ANY. You will indemnify IBM or third       #
+      *#   parties that provide IBM products ("Third Parties") from and     #
+      *#   against any third party claim arising out of the use,            #
+      *#   modification or distribution of these samples with Your          #
+      *#   application. You may not use the same path name as the           #
+      *#   original files/modules. You must not alter or delete any         #
+      *#   copyright information in the Samples.                            #
+      *#                                                                    #
+      *######################################################################
+
+      ******************************************************************
+      * TpcRecov.cbl                                                   *
+      *----------------------------------------------------------------*
+      * TPCLOG reconciliation report.  CheckingAccount.cbl's           *
+      * "processCheck" appends a "P" (prepared), "L" (local ACCTMAST   *
+      * post committed), and "C" (ODBC audit-store insert confirmed)   *
+      * record for every check it posts or bounces, in that order, so  *
+      * the three records for one check number are always adjacent in  *
+      * the file.  A check whose last record is "L" with no following  *
+      * "C" moved money locally but never made it into the audit       *
+      * store -- ChkAudit.cbl failed or the job died before the ODBC   *
+      * feed completed.  This report lists every such check so an      *
+      * operator can re-drive the audit insert by hand; it does not    *
+      * attempt to re-post or reverse anything automatically.  A check  *
+      * whose last record is "P" never even finished its local post    *
+      * and needs the same kind of attention.  TPCLOG is assumed to be  *
+      * in write order, the same append-only assumption GrowthRpt.cbl   *
+      * makes about GROWTH.                                             *
+      ******************************************************************
+       Identification division.
+       Program-id. "TpcRecov" recursive.
+       Environment division.
+       Configuration section.
+       Input-Output Section.
+       File-Control.
+           Select TpcLogFile Assign to "TPCLOG"
+               Organization is Sequential
+               File Status is TpcLogFileStatus.
+           Select TpcRecovReport Assign to "TPCRECOV"
+               Organization is Line Sequential
+               File Status is ReportFileStatus.
+       Data Division.
+       File Section.
+       FD  TpcLogFile.
+           Copy TpcLog.
+       FD  TpcRecovReport.
+       01  Report-Line              pic X(80).
+
+       Working-Storage Section.
+       01  TpcLogFileStatus       pic X(02) value spaces.
+           88 TpcLogFileOK           value "00".
+       01  ReportFileStatus       pic X(02) value spaces.
+
+       01  TpcEOF-Switch          pic X(01) value "N".
+           88 NoMoreTpcRecords       value "Y".
+
+       01  Current-Check-Number   pic 9(9) binary value zero.
+       01  Saved-Drawer-Account   pic 9(6).
+       01  Saved-Payee-Account    pic 9(6).
+       01  Saved-Amount           pic S9(9) binary.
+       01  Saved-Phase            pic X(01).
+           88 Saved-Phase-Prepared        value "P".
+           88 Saved-Phase-Local-Committed value "L".
+           88 Saved-Phase-Complete        value "C".
+       01  Saved-Log-Date         pic 9(8).
+       01  Saved-Log-Time         pic 9(8).
+
+       01  ChecksLogged           pic 9(07) value zero.
+       01  ChecksStuck            pic 9(07) value zero.
+
+       01  Heading-Line-1         pic X(40) value
+           "TPCLOG RECONCILIATION EXCEPTION REPORT".
+       01  Heading-Line-2         pic X(80) value
+           "CHECK#     DRAWER  PAYEE      AMOUNT  PHASE   LOGGED".
+       01  Detail-Line.
+           05 DL-CheckNumber      pic ZZZZZZZZ9.
+           05 Filler              pic X(02) value spaces.
+           05 DL-Drawer           pic 999999.
+           05 Filler              pic X(02) value spaces.
+           05 DL-Payee            pic 999999.
+           05 Filler              pic X(02) value spaces.
+           05 DL-Amount           pic ZZZ,ZZZ,ZZ9-.
+           05 Filler              pic X(02) value spaces.
+           05 DL-Phase            pic X(09).
+           05 DL-LogDate          pic 9999/99/99.
+
+       Procedure Division.
+       0000-Mainline.
+           Perform 1000-Initialize
+           Perform 2000-Process-One-Check
+               Until NoMoreTpcRecords
+           Perform 9000-Terminate
+           Goback.
+
+       1000-Initialize.
+           Open Input TpcLogFile
+           Open Output TpcRecovReport
+           If not TpcLogFileOK
+              Display "TpcRecov: unable to open TPCLOG, rc="
+                      TpcLogFileStatus
+              Move "Y" to TpcEOF-Switch
+           End-If
+           Move Heading-Line-1 to Report-Line
+           Write Report-Line
+           Move Heading-Line-2 to Report-Line
+           Write Report-Line
+
+           Perform 1100-Read-Tpc-Record
+           If not NoMoreTpcRecords
+              Move Tpc-Check-Number to Current-Check-Number
+              Perform 1200-Save-Current-Record
+           End-If.
+
+       1100-Read-Tpc-Record.
+           If not NoMoreTpcRecords
+              Read TpcLogFile
+                  At End
+                      Move "Y" to TpcEOF-Switch
+              End-Read
+           End-If.
+
+       1200-Save-Current-Record.
+           Move Tpc-Drawer-Account to Saved-Drawer-Account
+           Move Tpc-Payee-Account  to Saved-Payee-Account
+           Move Tpc-Amount         to Saved-Amount
+           Move Tpc-Phase          to Saved-Phase
+           Move Tpc-Log-Date       to Saved-Log-Date
+           Move Tpc-Log-Time       to Saved-Log-Time.
+
+      *****************************************************************
+      * The three records for one check are always adjacent, so the   *
+      * running "Saved-*" fields are simply overwritten by each one --  *
+      * whatever is left in them when the check number changes is the  *
+      * last phase that check actually reached.  ChecksLogged counts   *
+      * distinct check numbers, so it is only bumped at that boundary,  *
+      * the same point ChecksStuck is evaluated at.                     *
+      *****************************************************************
+       2000-Process-One-Check.
+           Perform 1100-Read-Tpc-Record
+
+           If NoMoreTpcRecords
+                or Tpc-Check-Number not = Current-Check-Number
+              Add 1 to ChecksLogged
+              Perform 2100-Check-For-Stuck-Check
+              If not NoMoreTpcRecords
+                 Move Tpc-Check-Number to Current-Check-Number
+              End-If
+           End-If
+
+           If not NoMoreTpcRecords
+              Perform 1200-Save-Current-Record
+           End-If.
+
+       2100-Check-For-Stuck-Check.
+           If not Saved-Phase-Complete
+              Add 1 to ChecksStuck
+              Move Current-Check-Number to DL-CheckNumber
+              Move Saved-Drawer-Account to DL-Drawer
+              Move Saved-Payee-Account  to DL-Payee
+              Move Saved-Amount         to DL-Amount
+              Move Saved-Log-Date       to DL-LogDate
+              Evaluate True
+                  When Saved-Phase-Prepared
+                      Move "PREPARED " to DL-Phase
+                  When Saved-Phase-Local-Committed
+                      Move "LOCAL-CMT" to DL-Phase
+                  When Other
+                      Move "UNKNOWN  " to DL-Phase
+              End-Evaluate
+              Move Detail-Line to Report-Line
+              Write Report-Line
+           End-If.
+
+       9000-Terminate.
+           Close TpcLogFile
+           Close TpcRecovReport
+           Display "TpcRecov: reconciliation complete, checks logged="
+                   ChecksLogged " stuck=" ChecksStuck.
+
+       End program "TpcRecov".
