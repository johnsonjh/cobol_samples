@@ -43,24 +43,76 @@
         Data division.
         Working-storage section.
         01 NumberOfCheckingAccounts pic 9(6) value zero.
+        01 CheckDigitWork.
+           05 CDW-Account-Display pic 9(06).
+           05 CDW-Number redefines CDW-Account-Display.
+              10 CDW-Digit occurs 6 times pic 9.
+           05 CDW-Sum          pic 9(03) binary.
+           05 CDW-Computed     pic 9(01).
 
         Procedure Division.
+      *****************************************************************
+      * Same modulus-10 check-digit scheme as Account's Factory; see  *
+      * Account.cbl for the rule.  Duplicated here because factory    *
+      * objects don't share state across classes.                     *
+      *****************************************************************
+         Identification Division.
+         Method-id. "checkDigitIsValid".
+         Data division.
+         Linkage section.
+         01 inAccountNumber pic S9(6) binary.
+         01 outValid pic X(01).
+            88 CheckDigitValid value "Y".
+         Procedure Division using by value inAccountNumber
+             returning outValid.
+           Move inAccountNumber to CDW-Account-Display
+           Compute CDW-Sum = CDW-Digit(1) * 2
+                            + CDW-Digit(2) * 3
+                            + CDW-Digit(3) * 4
+                            + CDW-Digit(4) * 5
+                            + CDW-Digit(5) * 6
+           Compute CDW-Computed = Function Mod(CDW-Sum, 10)
+           If CDW-Computed = CDW-Digit(6)
+              Set CheckDigitValid to true
+           Else
+              Move "N" to outValid
+           End-If.
+         End method "checkDigitIsValid".
+
          Identification Division.
          Method-id. "createCheckingAccount".
          Data division.
          Linkage section.
          01 inAccountNumber  pic S9(6) binary.
          01 outCheckingAccount object reference CheckingAccount.
+         01 validCheckDigit pic X(01).
+            88 AccountNumberIsValid value "Y".
+         01 wasNewAccount pic X(01).
+            88 AccountWasNewlyCreated value "Y".
            Copy JNI.
          Procedure Division using by value inAccountNumber
              returning outCheckingAccount.
            Set address of JNIEnv to JNIEnvPtr
            Set address of JNINativeInterface to JNIEnv
 
+           Invoke self "checkDigitIsValid" using by value
+               inAccountNumber returning validCheckDigit
+           If not AccountNumberIsValid
+              Display "CheckingAccount: rejected malformed "
+                      "account number " inAccountNumber
+              Set outCheckingAccount to Null
+              Exit Method
+           End-If
+
            Invoke CheckingAccount New returning outCheckingAccount
            Invoke outCheckingAccount "init"
              using by value inAccountNumber
-           Add 1 to NumberOfCheckingAccounts.
+             returning wasNewAccount
+           Invoke outCheckingAccount "setAccountType"
+             using by value "C"
+           If AccountWasNewlyCreated
+              Add 1 to NumberOfCheckingAccounts
+           End-If.
          End method "createCheckingAccount".
 
          Identification Division.
@@ -70,6 +122,10 @@
          01 inAccountNumber  pic S9(6) binary.
          01 inInitialBalance pic S9(9) binary.
          01 outCheckingAccount object reference CheckingAccount.
+         01 validCheckDigit pic X(01).
+            88 AccountNumberIsValid value "Y".
+         01 wasNewAccount pic X(01).
+            88 AccountWasNewlyCreated value "Y".
            Copy JNI.
          Procedure Division using by value inAccountNumber
                                            inInitialBalance
@@ -77,13 +133,41 @@
            Set address of JNIEnv to JNIEnvPtr
            Set address of JNINativeInterface to JNIEnv
 
+           Invoke self "checkDigitIsValid" using by value
+               inAccountNumber returning validCheckDigit
+           If not AccountNumberIsValid
+              Display "CheckingAccount: rejected malformed "
+                      "account number " inAccountNumber
+              Set outCheckingAccount to Null
+              Exit Method
+           End-If
+
            Invoke CheckingAccount New returning outCheckingAccount
            Invoke outCheckingAccount "init"
              using by value inAccountNumber
+             returning wasNewAccount
+           Invoke outCheckingAccount "setAccountType"
+             using by value "C"
            Invoke outCheckingAccount "credit"
              using by value inInitialBalance
-           Add 1 to NumberOfCheckingAccounts.
+           If AccountWasNewlyCreated
+              Add 1 to NumberOfCheckingAccounts
+           End-If.
          End method "createCheckingAccount".
+
+      *****************************************************************
+      * See Account.cbl's "getAccountsOpened" -- same idea, this      *
+      * Factory's own counter, since Factory objects don't share       *
+      * state across classes.                                          *
+      *****************************************************************
+         Identification Division.
+         Method-id. "getAccountsOpened".
+         Data division.
+         Linkage section.
+         01 outAccountsOpened pic 9(06).
+         Procedure Division returning outAccountsOpened.
+           Move NumberOfCheckingAccounts to outAccountsOpened.
+         End method "getAccountsOpened".
        End Factory.
 
        Identification division.
@@ -91,22 +175,362 @@
         Data division.
         Working-storage section.
         01 CheckFee pic S9(9) value 1.
+        01 OverdraftLimit pic S9(9) binary value zero.
+        01 NSFFee pic S9(9) binary value 25.
+        01 FeeWaiverThreshold pic S9(9) binary value 100000.
+        01 FeeReductionThreshold pic S9(9) binary value 25000.
         Procedure Division.
 
+         Identification Division.
+         Method-id. "setOverdraftLimit".
+         Data division.
+         Linkage section.
+         01 inOverdraftLimit pic S9(9) binary.
+         Procedure Division using by value inOverdraftLimit.
+            Move inOverdraftLimit to OverdraftLimit.
+         End method "setOverdraftLimit".
+
+      *****************************************************************
+      * Balance at or above this amount waives the check fee          *
+      * entirely for this account.                                    *
+      *****************************************************************
+         Identification Division.
+         Method-id. "setFeeWaiverThreshold".
+         Data division.
+         Linkage section.
+         01 inThreshold pic S9(9) binary.
+         Procedure Division using by value inThreshold.
+            Move inThreshold to FeeWaiverThreshold.
+         End method "setFeeWaiverThreshold".
+
+      *****************************************************************
+      * Balance at or above this amount (but below the waiver         *
+      * threshold) pays half the check fee instead of the full fee.   *
+      *****************************************************************
+         Identification Division.
+         Method-id. "setFeeReductionThreshold".
+         Data division.
+         Linkage section.
+         01 inThreshold pic S9(9) binary.
+         Procedure Division using by value inThreshold.
+            Move inThreshold to FeeReductionThreshold.
+         End method "setFeeReductionThreshold".
+
+      *****************************************************************
+      * Tiered check fee: full fee below the reduction threshold,     *
+      * half fee at or above it, waived entirely at or above the      *
+      * waiver threshold.                                             *
+      *****************************************************************
+         Identification Division.
+         Method-id. "computeCheckFee".
+         Data division.
+         Linkage section.
+         01 outFee pic S9(9) binary.
+         Procedure Division returning outFee.
+            Evaluate True
+                When Master-Account-Balance >= FeeWaiverThreshold
+                    Move zero to outFee
+                When Master-Account-Balance >= FeeReductionThreshold
+                    Compute outFee = CheckFee / 2
+                When Other
+                    Move CheckFee to outFee
+            End-Evaluate.
+         End method "computeCheckFee".
+
+      *****************************************************************
+      * Posts a check if it stays within the account's overdraft      *
+      * limit; otherwise bounces it (NSF) and assesses the NSF fee     *
+      * instead of ever letting the check post.  A check that has had  *
+      * a stop payment placed against it (for example on a duplicate   *
+      * presentment) is rejected outright and never posts.  A          *
+      * non-positive amount is rejected outright, and a check number   *
+      * that has already cleared once (a duplicate presentment) is     *
+      * rejected outright as well, both before any funds move.         *
+      * Returns "P" when the check is posted, "N" when it is returned  *
+      * NSF, "S" when it is rejected for a stop payment, "R" when it   *
+      * is rejected for a non-positive amount, "D" when it is          *
+      * rejected as a duplicate presentment, or "X" when it is         *
+      * rejected because the payee's account is not in this account's  *
+      * currency -- checks only ever move funds within one currency,   *
+      * there is no conversion.                                         *
+      *****************************************************************
          Identification Division.
          Method-id. "processCheck".
+         Environment Division.
+         Input-Output Section.
+         File-Control.
+             Select CheckRegisterFile Assign to "CHKREG"
+                 Organization is Sequential
+                 File Status is CheckRegStatus.
+             Select TpcLogFile Assign to "TPCLOG"
+                 Organization is Sequential
+                 File Status is TpcLogFileStatus.
          Data division.
+         File Section.
+         FD  CheckRegisterFile.
+             Copy CheckReg.
+         FD  TpcLogFile.
+             Copy TpcLog.
          Local-storage section.
          01 amount pic S9(9) binary.
+         01 totalDebit pic S9(9) binary.
+         01 projectedBalance pic S9(9) binary.
+         01 effectiveFee pic S9(9) binary.
+         01 checkStatus pic X(01).
+            88 CheckIsStopped value "S".
          01 payee usage object reference Account.
+         01 payeeAccountNumber pic 9(6).
+         01 auditCheckNumber pic 9(9) binary.
+         01 CheckRegStatus pic X(02) value spaces.
+         01 RegisterEOF-Switch pic X(01) value "N".
+            88 NoMoreRegisterRecords value "Y".
+         01 DuplicateSwitch pic X(01) value "N".
+            88 DuplicateClearingFound value "Y".
+         01 drawerCurrency pic X(03).
+         01 payeeCurrency pic X(03).
+         01 TpcLogFileStatus pic X(02) value spaces.
+         01 TpcOdbcReturnCode pic S9(9) binary value zero.
          Linkage section.
          01 aCheck usage object reference Check.
-         Procedure Division using by value aCheck.
-            Invoke aCheck "getAmount" returning amount
+         01 outStatus pic X(01).
+            88 CheckWasPosted          value "P".
+            88 CheckWasBounced         value "N".
+            88 CheckWasStopped         value "S".
+            88 CheckWasRejected        value "R".
+            88 CheckWasDuplicate       value "D".
+            88 CheckWasCurrencyMismatch value "X".
+         Procedure Division using by value aCheck
+             returning outStatus.
+            Invoke aCheck "getStatus" returning checkStatus
+            Invoke aCheck "getCheckNumber" returning auditCheckNumber
             Invoke aCheck "getPayee" returning payee
-            Invoke payee  "credit" using by value amount
-            Add checkFee to amount
-            Invoke self   "debit"  using by value amount.
+            Invoke payee "getAccountNumber" returning payeeAccountNumber
+            Invoke aCheck "getAmount" returning amount
+
+            If amount not > zero
+               Display "CheckingAccount: rejected check "
+                       auditCheckNumber " for non-positive amount "
+                       amount
+               Invoke self "releaseHold" using by value amount
+               Set CheckWasRejected to true
+               Call "ChkAudit" using by value Master-Account-Number
+                                             payeeAccountNumber
+                                             auditCheckNumber
+                                             amount
+                                             outStatus
+               Exit Method
+            End-If
+
+            If CheckIsStopped
+               Invoke self "releaseHold" using by value amount
+               Invoke self "postJournal" using by value "S" amount
+               Set CheckWasStopped to true
+               Call "ChkAudit" using by value Master-Account-Number
+                                             payeeAccountNumber
+                                             auditCheckNumber
+                                             amount
+                                             outStatus
+               Exit Method
+            End-If
+
+            Perform 9100-Check-For-Duplicate-Clearing
+            If DuplicateClearingFound
+               Display "CheckingAccount: rejected check "
+                       auditCheckNumber " as a duplicate presentment"
+               Invoke self "releaseHold" using by value amount
+               Set CheckWasDuplicate to true
+               Call "ChkAudit" using by value Master-Account-Number
+                                             payeeAccountNumber
+                                             auditCheckNumber
+                                             amount
+                                             outStatus
+               Exit Method
+            End-If
+
+            Invoke self  "getCurrencyCode" returning drawerCurrency
+            Invoke payee "getCurrencyCode" returning payeeCurrency
+            If drawerCurrency not = payeeCurrency
+               Display "CheckingAccount: rejected check "
+                       auditCheckNumber " -- drawer currency "
+                       drawerCurrency " does not match payee "
+                       "currency " payeeCurrency
+               Invoke self "releaseHold" using by value amount
+               Set CheckWasCurrencyMismatch to true
+               Call "ChkAudit" using by value Master-Account-Number
+                                             payeeAccountNumber
+                                             auditCheckNumber
+                                             amount
+                                             outStatus
+               Exit Method
+            End-If
+
+            Invoke self "releaseHold" using by value amount
+            Invoke self "computeCheckFee" returning effectiveFee
+            Compute totalDebit = amount + effectiveFee
+            Compute projectedBalance = Master-Account-Balance
+                                      - totalDebit
+
+            If projectedBalance < (0 - OverdraftLimit)
+               Set CheckWasBounced to true
+            Else
+               Set CheckWasPosted to true
+            End-If
+
+      *  the check is now going to move money against ACCTMAST and be
+      *  fed to the ODBC-backed audit store -- two separate resources
+      *  that must agree on the outcome, so the coordinator log is
+      *  written "prepared" before either one is touched
+            Perform 9200-Log-Tpc-Prepared
+
+            If CheckWasBounced
+               Invoke self "debit" using by value NSFFee
+               Invoke self "postJournal" using by value "N" amount
+            Else
+               Invoke payee "credit" using by value amount
+               Perform 9300-Post-Check-Debit
+               Invoke self "postJournal" using by value "K" totalDebit
+               Invoke aCheck "clearCheck"
+            End-If
+
+      *  the local post has committed -- the coordinator log now says
+      *  so, so a crash before the ODBC feed below completes leaves a
+      *  check stuck at phase "L" for TpcRecov.cbl to catch, rather
+      *  than the two sides silently disagreeing about whether it
+      *  cleared
+            Perform 9210-Log-Tpc-Local-Committed
+
+      *  synchronous real-time feed into the ODBC-backed audit store,
+      *  built on the ODBC3EG pattern (see odbc/ChkAudit.cbl) -- so
+      *  fraud monitoring and customer service see this check the
+      *  moment it posts instead of waiting for the nightly
+      *  JRNLLOAD/ACCTREPL replication window
+            Call "ChkAudit" using by value Master-Account-Number
+                                          payeeAccountNumber
+                                          auditCheckNumber
+                                          amount
+                                          outStatus
+            Move Return-Code to TpcOdbcReturnCode
+            If TpcOdbcReturnCode = zero
+               Perform 9220-Log-Tpc-Complete
+            Else
+               Display "CheckingAccount: WARNING, check "
+                       auditCheckNumber " posted locally but the "
+                       "ODBC audit feed failed, return code "
+                       TpcOdbcReturnCode " -- see TPCLOG"
+            End-If.
+
+            Exit Method.
+
+      *****************************************************************
+      * Scans CHKREG for an earlier "cleared" event against this same  *
+      * check number.  A second presentment of a check that has        *
+      * already cleared is a duplicate and must never post twice.      *
+      *****************************************************************
+         9100-Check-For-Duplicate-Clearing.
+             Move "N" to DuplicateSwitch
+             Open Input CheckRegisterFile
+             If CheckRegStatus not = "00" and CheckRegStatus not = "35"
+                Display "CheckingAccount: unable to open CHKREG, rc="
+                        CheckRegStatus
+                Exit Paragraph
+             End-If
+             If CheckRegStatus = "35"
+                Exit Paragraph
+             End-If
+
+             Perform 9110-Read-Register-Record
+             Perform 9120-Scan-One-Register-Record
+                 Until DuplicateClearingFound or NoMoreRegisterRecords
+
+             Close CheckRegisterFile.
+
+         9110-Read-Register-Record.
+             Read CheckRegisterFile
+                 At End
+                     Move "Y" to RegisterEOF-Switch
+             End-Read.
+
+         9120-Scan-One-Register-Record.
+             If Register-Check-Number = auditCheckNumber
+                and Register-Event-Cleared
+                Move "Y" to DuplicateSwitch
+             Else
+                Perform 9110-Read-Register-Record
+             End-If.
+
+      *****************************************************************
+      * Moves the check's total debit (face amount plus any fee)      *
+      * straight onto the balance and rewrites ACCTMAST, the same way  *
+      * Account's own "debit" method does it -- but without that       *
+      * method's trailing "D" journal post, since the "K" record      *
+      * posted above is this cleared check's one and only journal     *
+      * entry.                                                         *
+      *****************************************************************
+         9300-Post-Check-Debit.
+             Subtract totalDebit from Master-Account-Balance
+
+             Open I-O AcctMasterFile
+             Read AcctMasterFile
+               Invalid Key
+                 Move AccountStatus  to Master-Account-Status
+                 Move HoldAmount     to Master-Hold-Amount
+                 Move AccountType    to Master-Account-Type
+                 Move OwnerCount     to Master-Owner-Count
+                 Move OwnerTable     to Master-Owner-Table
+                 Write Acct-Master-Record
+               Not Invalid Key
+                 Move AccountStatus  to Master-Account-Status
+                 Move HoldAmount     to Master-Hold-Amount
+                 Move AccountType    to Master-Account-Type
+                 Move OwnerCount     to Master-Owner-Count
+                 Move OwnerTable     to Master-Owner-Table
+                 Rewrite Acct-Master-Record
+             End-Read
+             Close AcctMasterFile.
+
+      *****************************************************************
+      * Appends the TPCLOG "prepared" record for this check, before   *
+      * either ACCTMAST or the ODBC audit store has been touched.     *
+      *****************************************************************
+         9200-Log-Tpc-Prepared.
+             Move auditCheckNumber       to Tpc-Check-Number
+             Move Master-Account-Number  to Tpc-Drawer-Account
+             Move payeeAccountNumber     to Tpc-Payee-Account
+             Move amount                 to Tpc-Amount
+             Move outStatus              to Tpc-Clearing-Status
+             Set Tpc-Phase-Prepared to true
+             Accept Tpc-Log-Date from Date YYYYMMDD
+             Accept Tpc-Log-Time from Time
+             Perform 9230-Write-Tpc-Log-Record.
+
+      *****************************************************************
+      * Appends the TPCLOG "local committed" record once the debit/   *
+      * credit/journal entries against ACCTMAST have gone through.    *
+      *****************************************************************
+         9210-Log-Tpc-Local-Committed.
+             Set Tpc-Phase-Local-Committed to true
+             Accept Tpc-Log-Date from Date YYYYMMDD
+             Accept Tpc-Log-Time from Time
+             Perform 9230-Write-Tpc-Log-Record.
+
+      *****************************************************************
+      * Appends the TPCLOG "complete" record once the ODBC audit      *
+      * store has confirmed the insert as well -- both sides agree.   *
+      *****************************************************************
+         9220-Log-Tpc-Complete.
+             Set Tpc-Phase-Complete to true
+             Accept Tpc-Log-Date from Date YYYYMMDD
+             Accept Tpc-Log-Time from Time
+             Perform 9230-Write-Tpc-Log-Record.
+
+         9230-Write-Tpc-Log-Record.
+             Open Extend TpcLogFile
+             If TpcLogFileStatus = "35"
+                Open Output TpcLogFile
+             End-If
+             Write Tpc-Log-Record
+             Close TpcLogFile.
+
          End method "processCheck".
 
          Identification Division.
