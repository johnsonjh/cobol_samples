@@ -0,0 +1,16 @@
+      ******************************************************************
+      * CHKPOINT.CPY                                                   *
+      *----------------------------------------------------------------*
+      * Single-record restart deck for AcctBatch: how many TXNFILE     *
+      * records had been read the last time a checkpoint was taken, so *
+      * an abended run can skip back over already-applied transactions *
+      * instead of re-crediting or re-debiting them on restart.        *
+      ******************************************************************
+       01 Checkpoint-Record.
+          05 Checkpoint-Records-Processed pic 9(09) binary.
+          05 Checkpoint-Date              pic 9(8).
+          05 Checkpoint-Time              pic 9(8).
+          05 Filler                       pic X(20).
+      *************************
+      * End of CHKPOINT.CPY   *
+      *************************
