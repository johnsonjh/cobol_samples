@@ -0,0 +1,254 @@
+       cbl thread,pgmname(longmixed)
+      *######################################################################
+      *#                                                                    #
+      *#   Licensed Materials - Property of IBM.                            #
+      *#   5724-Z87                                                         #
+      *#   Copyright IBM Corp. 2004,2010.                                   #
+      *#   All Rights Reserved.                                             #
+      *#   US Government Users Restricted Rights -                          #
+      *#   Use, duplication or disclosure restricted by                     #
+      *#   GSA ADP Schedule Contract with IBM Corp.                         #
+      *#                                                                    #
+      *#   This file contains sample code.  You may copy, modify, and       #
+      *#   distribute these samples, or their modifications, in any         #
+      *#   form, internally or as part of Your application or related       #
+      *#   documentation. These samples have not been tested under all      #
+      *#   conditions and are provided to You by IBM without obligation     #
+      *#   of support of any kind. IBM PROVIDES THESE SAMPLES "AS IS"       #
+      *#   SUBJECT TO ANY STATUTORY WARRANTIES THAT CANNOT BE EXCLUDED.     #
+      *#   IBM MAKES NO WARRANTIES OR CONDITIONS, EITHER EXPRESS OR         #
+      *#   IMPLIED, INCLUDING BUT NOT LIMITED TO, THE IMPLIED WARRANTIES    #
+      *#   OR CONDITIONS OF MERCHANTABILITY, FITNESS FOR A PARTICULAR       #
+      *#   PURPOSE, AND NON-INFRINGEMENT REGARDING THESE SAMPLES OR         #
+      *#   TECHNICAL SUPPORT, IF ANY. You will indemnify IBM or third       #
+      *#   parties that provide IBM products ("Third Parties") from and     #
+      *#   against any third party claim arising out of the use,            #
+      *#   modification or distribution of these samples with Your          #
+      *#   application. You may not use the same path name as the           #
+      *#   original files/modules. You must not alter or delete any         #
+      *#   copyright information in the Samples.                            #
+      *#                                                                    #
+      *######################################################################
+
+      ******************************************************************
+      * GrowthRpt.cbl                                                  *
+      *----------------------------------------------------------------*
+      * Daily account-growth report.  Reads GROWTH (one record per     *
+      * account type per NightlyRun, see NightlyRun.cbl's stage 4)     *
+      * in the date order it was appended, prints one detail line per  *
+      * date broken out by account type, and rolls the daily figures   *
+      * up into week-to-date, month-to-date, and grand totals.  GROWTH *
+      * is assumed to already be in ascending Growth-Run-Date order,   *
+      * the same assumption BalRpt.cbl makes about ACCTMAST being in   *
+      * key order -- it is an append-only file and NightlyRun only     *
+      * ever appends the current date.                                 *
+      ******************************************************************
+       Identification division.
+       Program-id. "GrowthRpt" recursive.
+       Environment division.
+       Configuration section.
+       Input-Output Section.
+       File-Control.
+           Select GrowthFile Assign to "GROWTH"
+               Organization is Sequential
+               File Status is GrowthFileStatus.
+           Select GrowthReport Assign to "GROWTHRPT"
+               Organization is Line Sequential
+               File Status is ReportFileStatus.
+       Data Division.
+       File Section.
+       FD  GrowthFile.
+           Copy Growth.
+       FD  GrowthReport.
+       01  Report-Line              pic X(80).
+
+       Working-Storage Section.
+       01  GrowthFileStatus       pic X(02) value spaces.
+           88 GrowthFileOK           value "00".
+       01  ReportFileStatus       pic X(02) value spaces.
+
+       01  GrowthEOF-Switch       pic X(01) value "N".
+           88 NoMoreGrowthRecords    value "Y".
+
+       01  Current-Date           pic 9(8) value zero.
+       01  Current-Month          pic 9(6) value zero.
+       01  Week-Start-DayCount    pic 9(9) binary value zero.
+       01  This-Record-DayCount   pic 9(9) binary value zero.
+
+       01  Daily-Basic            pic 9(06) value zero.
+       01  Daily-Checking         pic 9(06) value zero.
+       01  Daily-Savings          pic 9(06) value zero.
+
+       01  Week-Basic             pic 9(07) value zero.
+       01  Week-Checking          pic 9(07) value zero.
+       01  Week-Savings           pic 9(07) value zero.
+
+       01  Month-Basic            pic 9(07) value zero.
+       01  Month-Checking         pic 9(07) value zero.
+       01  Month-Savings          pic 9(07) value zero.
+
+       01  Grand-Basic            pic 9(08) value zero.
+       01  Grand-Checking         pic 9(08) value zero.
+       01  Grand-Savings          pic 9(08) value zero.
+
+       01  Heading-Line-1         pic X(40) value
+           "DAILY ACCOUNT-GROWTH REPORT".
+       01  Heading-Line-2         pic X(60) value
+           "DATE        BASIC   CHECKING   SAVINGS   TOTAL".
+       01  Detail-Line.
+           05 DL-Date             pic 9999/99/99.
+           05 Filler              pic X(03) value spaces.
+           05 DL-Basic            pic ZZZ,ZZ9.
+           05 Filler              pic X(03) value spaces.
+           05 DL-Checking         pic ZZZ,ZZ9.
+           05 Filler              pic X(03) value spaces.
+           05 DL-Savings          pic ZZZ,ZZ9.
+           05 Filler              pic X(03) value spaces.
+           05 DL-Total            pic ZZZ,ZZ9.
+       01  Subtotal-Line.
+           05 SL-Label            pic X(16).
+           05 SL-Basic            pic ZZZ,ZZ9.
+           05 Filler              pic X(03) value spaces.
+           05 SL-Checking         pic ZZZ,ZZ9.
+           05 Filler              pic X(03) value spaces.
+           05 SL-Savings          pic ZZZ,ZZ9.
+           05 Filler              pic X(03) value spaces.
+           05 SL-Total            pic ZZZ,ZZ9.
+
+       Procedure Division.
+       0000-Mainline.
+           Perform 1000-Initialize
+           Perform 2000-Process-One-Date
+               Until NoMoreGrowthRecords
+           If Current-Date not = zero
+              Perform 2300-Print-Week-Totals
+              Perform 2400-Print-Month-Totals
+           End-If
+           Perform 3000-Print-Grand-Totals
+           Perform 9000-Terminate
+           Goback.
+
+       1000-Initialize.
+           Open Input GrowthFile
+           Open Output GrowthReport
+           If not GrowthFileOK
+              Display "GrowthRpt: unable to open GROWTH, rc="
+                      GrowthFileStatus
+              Move "Y" to GrowthEOF-Switch
+           End-If
+           Move Heading-Line-1 to Report-Line
+           Write Report-Line
+           Move Heading-Line-2 to Report-Line
+           Write Report-Line
+
+           Perform 1100-Read-Growth-Record
+           If not NoMoreGrowthRecords
+              Move Growth-Run-Date to Current-Date
+              Compute Current-Month = Current-Date / 100
+              Compute Week-Start-DayCount =
+                  Function Integer-Of-Date(Current-Date)
+           End-If.
+
+       1100-Read-Growth-Record.
+           If not NoMoreGrowthRecords
+              Read GrowthFile
+                  At End
+                      Move "Y" to GrowthEOF-Switch
+              End-Read
+           End-If.
+
+      *****************************************************************
+      * Accumulates every record for the current date (NightlyRun     *
+      * writes one Basic, one Checking, and one Savings record per     *
+      * run) and, as soon as the date on the file changes, prints the  *
+      * daily line and rolls the day into the week/month buckets,      *
+      * printing and resetting those buckets on their own breaks.       *
+      *****************************************************************
+       2000-Process-One-Date.
+           Evaluate True
+               When Growth-Basic
+                   Add Growth-Accounts-Opened to Daily-Basic
+               When Growth-Checking
+                   Add Growth-Accounts-Opened to Daily-Checking
+               When Growth-Savings
+                   Add Growth-Accounts-Opened to Daily-Savings
+           End-Evaluate
+
+           Perform 1100-Read-Growth-Record
+
+           If NoMoreGrowthRecords
+                or Growth-Run-Date not = Current-Date
+              Perform 2100-Print-Daily-Line
+              Perform 2200-Roll-Up-Daily-Totals
+              If not NoMoreGrowthRecords
+                 Compute This-Record-DayCount =
+                     Function Integer-Of-Date(Growth-Run-Date)
+                 If This-Record-DayCount - Week-Start-DayCount >= 7
+                    Perform 2300-Print-Week-Totals
+                    Move This-Record-DayCount to Week-Start-DayCount
+                 End-If
+                 If (Growth-Run-Date / 100) not = Current-Month
+                    Perform 2400-Print-Month-Totals
+                 End-If
+                 Move Growth-Run-Date to Current-Date
+                 Compute Current-Month = Current-Date / 100
+              End-If
+           End-If.
+
+       2100-Print-Daily-Line.
+           Move Current-Date  to DL-Date
+           Move Daily-Basic    to DL-Basic
+           Move Daily-Checking to DL-Checking
+           Move Daily-Savings  to DL-Savings
+           Compute DL-Total = Daily-Basic + Daily-Checking
+                             + Daily-Savings
+           Move Detail-Line to Report-Line
+           Write Report-Line.
+
+       2200-Roll-Up-Daily-Totals.
+           Add Daily-Basic    to Week-Basic  Month-Basic  Grand-Basic
+           Add Daily-Checking to Week-Checking Month-Checking
+                                  Grand-Checking
+           Add Daily-Savings  to Week-Savings Month-Savings
+                                  Grand-Savings
+           Move zero to Daily-Basic Daily-Checking Daily-Savings.
+
+       2300-Print-Week-Totals.
+           Move "WEEK TO DATE:   " to SL-Label
+           Move Week-Basic    to SL-Basic
+           Move Week-Checking to SL-Checking
+           Move Week-Savings  to SL-Savings
+           Compute SL-Total = Week-Basic + Week-Checking + Week-Savings
+           Move Subtotal-Line to Report-Line
+           Write Report-Line
+           Move zero to Week-Basic Week-Checking Week-Savings.
+
+       2400-Print-Month-Totals.
+           Move "MONTH TO DATE:  " to SL-Label
+           Move Month-Basic    to SL-Basic
+           Move Month-Checking to SL-Checking
+           Move Month-Savings  to SL-Savings
+           Compute SL-Total = Month-Basic + Month-Checking
+                             + Month-Savings
+           Move Subtotal-Line to Report-Line
+           Write Report-Line
+           Move zero to Month-Basic Month-Checking Month-Savings.
+
+       3000-Print-Grand-Totals.
+           Move "GRAND TOTAL:    " to SL-Label
+           Move Grand-Basic    to SL-Basic
+           Move Grand-Checking to SL-Checking
+           Move Grand-Savings  to SL-Savings
+           Compute SL-Total = Grand-Basic + Grand-Checking
+                             + Grand-Savings
+           Move Subtotal-Line to Report-Line
+           Write Report-Line.
+
+       9000-Terminate.
+           Close GrowthFile
+           Close GrowthReport
+           Display "GrowthRpt: growth report complete, "
+                   "accounts opened=" Grand-Basic
+                   "/" Grand-Checking "/" Grand-Savings.
+
+       End program "GrowthRpt".
