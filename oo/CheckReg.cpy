@@ -0,0 +1,23 @@
+      ******************************************************************
+      * CHECKREG.CPY                                                   *
+      *----------------------------------------------------------------*
+      * Shared record layout for the CHKREG check-register file. One   *
+      * record is appended for every event in a check's life (issued,  *
+      * cleared, or stopped), keyed for lookup by Register-Check-Number*
+      ******************************************************************
+       01 Check-Register-Record.
+          05 Register-Check-Number     pic 9(9) binary.
+          05 Register-Drawer-Account   pic 9(6).
+          05 Register-Payee-Account    pic 9(6).
+          05 Register-Amount           pic S9(9) binary.
+          05 Register-Event-Date       pic 9(8).
+          05 Register-Event-Type       pic X(01).
+             88 Register-Event-Issued     value "I".
+             88 Register-Event-Cleared    value "C".
+             88 Register-Event-Stopped    value "S".
+          05 Register-Memo             pic X(30).
+          05 Register-Requested-By     pic X(09).
+          05 Filler                    pic X(20).
+      ************************
+      * End of CHECKREG.CPY  *
+      ************************
