@@ -0,0 +1,20 @@
+      ******************************************************************
+      *  PRESENTCHK - record layout for the PRESENTED check-clearing   *
+      *               input file                                       *
+      *----------------------------------------------------------------*
+      *  One record per check presented for clearing today: the real   *
+      *  check number it was originally written under (so it can be    *
+      *  matched back to any stop-payment or prior clearing already on *
+      *  CHKREG instead of being treated as a brand-new check), the    *
+      *  drawer's checking-account number, the payee account it        *
+      *  should be credited to, and the check amount.                  *
+      ******************************************************************
+       01  PresentChk-Record.
+           05  PresentChk-Check-Number    pic 9(09) binary.
+           05  PresentChk-Drawer-Acct     pic 9(06).
+           05  PresentChk-Payee-Acct      pic 9(06).
+           05  PresentChk-Amount          pic S9(09).
+           05  Filler                     pic X(06).
+      *************************
+      * End of PRESENTCHK.CPY *
+      *************************
