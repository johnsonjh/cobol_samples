@@ -0,0 +1,26 @@
+      ******************************************************************
+      * JOURNAL.CPY                                                    *
+      *----------------------------------------------------------------*
+      * Shared record layout for the JRNLFILE transaction journal.     *
+      * Every credit, debit and processed check appends one entry so   *
+      * we can reconstruct how a balance got to where it is.  COPYed   *
+      * by the Account/CheckingAccount object methods that post to     *
+      * the journal and by every report/batch program that reads it.  *
+      ******************************************************************
+       01 Journal-Record.
+          05 Journal-Account-Number   pic 9(6).
+          05 Journal-Date             pic 9(8).
+          05 Journal-Time             pic 9(8).
+          05 Journal-Type             pic X(01).
+             88 Journal-Credit           value "C".
+             88 Journal-Debit            value "D".
+             88 Journal-Check            value "K".
+             88 Journal-NSF              value "N".
+             88 Journal-Close            value "L".
+             88 Journal-Stopped          value "S".
+          05 Journal-Amount           pic S9(9) binary.
+          05 Journal-Running-Balance  pic S9(9) binary.
+          05 Filler                   pic X(60).
+      ***********************
+      * End of JOURNAL.CPY  *
+      ***********************
