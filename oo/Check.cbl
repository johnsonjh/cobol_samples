@@ -0,0 +1,352 @@
+       cbl thread,pgmname(longmixed),lib
+      *######################################################################
+      *#                                                                    #
+      *#   Licensed Materials - Property of IBM.                            #
+      *#   5724-Z87                                                         #
+      *#   Copyright IBM Corp. 2004,2010.                                   #
+      *#   All Rights Reserved.                                             #
+      *#   US Government Users Restricted Rights -                          #
+      *#   Use, duplication or disclosure restricted by                     #
+      *#   GSA ADP Schedule Contract with IBM Corp.                         #
+      *#                                                                    #
+      *#   This file contains sample code.  You may copy, modify, and       #
+      *#   distribute these samples, or their modifications, in any         #
+      *#   form, internally or as part of Your application or related       #
+      *#   documentation. These samples have not been tested under all      #
+      *#   conditions and are provided to You by IBM without obligation     #
+      *#   of support of any kind. IBM PROVIDES THESE SAMPLES "AS IS"       #
+      *#   SUBJECT TO ANY STATUTORY WARRANTIES THAT CANNOT BE EXCLUDED.     #
+      *#   IBM MAKES NO WARRANTIES OR CONDITIONS, EITHER EXPRESS OR         #
+      *#   IMPLIED, INCLUDING BUT NOT LIMITED TO, THE IMPLIED WARRANTIES    #
+      *#   OR CONDITIONS OF MERCHANTABILITY, FITNESS FOR A PARTICULAR       #
+      *#   PURPOSE, AND NON-INFRINGEMENT REGARDING THESE SAMPLES OR         #
+      *#   TECHNICAL SUPPORT, IF ANY. You will indemnify IBM or third       #
+      *#   parties that provide IBM products ("Third Parties") from and     #
+      *#   against any third party claim arising out of the use,            #
+      *#   modification or distribution of these samples with Your          #
+      *#   application. You may not use the same path name as the           #
+      *#   original files/modules. You must not alter or delete any         #
+      *#   copyright information in the Samples.                            #
+      *#                                                                    #
+      *######################################################################
+
+      ******************************************************************
+      * Check.cbl                                                      *
+      *----------------------------------------------------------------*
+      * A single written check: check number, amount, payee, issue     *
+      * date and memo.  Every check logs itself to the CHKREG check    *
+      * register when it's written, and again ("clearCheck") when it   *
+      * clears, so the register is a full paper trail rather than an   *
+      * undefined object reference.                                    *
+      ******************************************************************
+
+       Identification Division.
+       Class-id. Check inherits Base.
+       Environment Division.
+       Configuration section.
+       Repository.
+           Class Base    is "java.lang.Object"
+           Class Check   is "Check"
+           Class Account is "Account".
+       Identification division.
+       Factory.
+        Data division.
+        Working-storage section.
+        01 NumberOfChecks pic 9(9) value zero.
+
+        Procedure Division.
+         Identification Division.
+         Method-id. "new".
+         Data division.
+         Linkage section.
+         01 inDrawer  usage object reference Account.
+         01 inPayee   usage object reference Account.
+         01 inAmount  pic S9(9) binary.
+         01 outCheck  object reference Check.
+           Copy JNI.
+         Procedure Division using by value inDrawer inPayee inAmount
+             returning outCheck.
+           Set address of JNIEnv to JNIEnvPtr
+           Set address of JNINativeInterface to JNIEnv
+
+           Invoke super "new" returning outCheck
+           Add 1 to NumberOfChecks
+           Invoke outCheck "init"
+             using by value NumberOfChecks inDrawer inPayee inAmount.
+         End method "new".
+
+      *****************************************************************
+      * Reconstructs the Check object for a check that was already     *
+      * issued (and already logged to CHKREG) some time before this    *
+      * run, keyed by its real check number, instead of manufacturing  *
+      * a brand-new one -- see PresentChk.cpy's Check-Number field and  *
+      * NightlyRun.cbl's "3200-Clear-One-Check".  Unlike "new", this    *
+      * does not touch NumberOfChecks (no check is being written here)  *
+      * and does not log another "Issued" event; "reinit" instead      *
+      * reads the check's own history back out of CHKREG to recover    *
+      * whether it has since been cleared or stopped.                  *
+      *****************************************************************
+         Identification Division.
+         Method-id. "reopen".
+         Data division.
+         Linkage section.
+         01 inCheckNumber pic 9(9) binary.
+         01 inDrawer  usage object reference Account.
+         01 inPayee   usage object reference Account.
+         01 inAmount  pic S9(9) binary.
+         01 outCheck  object reference Check.
+           Copy JNI.
+         Procedure Division using by value inCheckNumber inDrawer
+                                           inPayee inAmount
+             returning outCheck.
+           Set address of JNIEnv to JNIEnvPtr
+           Set address of JNINativeInterface to JNIEnv
+
+           Invoke super "new" returning outCheck
+           Invoke outCheck "reinit"
+             using by value inCheckNumber inDrawer inPayee inAmount.
+         End method "reopen".
+       End Factory.
+
+       Identification division.
+       Object.
+        Environment Division.
+        Input-Output Section.
+        File-Control.
+            Select CheckRegisterFile Assign to "CHKREG"
+                Organization is Sequential
+                File Status is CheckRegStatus.
+        Data division.
+        File Section.
+        FD  CheckRegisterFile.
+            Copy CheckReg.
+        Working-storage section.
+        01 TheDrawer      usage object reference Account.
+        01 ThePayee       usage object reference Account.
+        01 TheCheckNumber pic 9(9) binary.
+        01 TheCheckAmount pic S9(9) binary.
+        01 TheIssueDate   pic 9(8).
+        01 TheMemo        pic X(30) value spaces.
+        01 TheRequestedBy pic X(09) value spaces.
+        01 TheCheckStatus pic X(01) value "I".
+           88 TheCheckIsIssued    value "I".
+           88 TheCheckIsCleared   value "C".
+           88 TheCheckIsStopped   value "S".
+        01 CheckRegStatus pic X(02) value spaces.
+        01 ReopenEOF-Switch pic X(01) value "N".
+           88 NoMoreReopenRecords value "Y".
+        01 ReopenLastEventType pic X(01) value spaces.
+        Procedure Division.
+
+         Identification Division.
+         Method-id. "init".
+         Data division.
+         Linkage section.
+         01 inCheckNumber pic 9(9) binary.
+         01 inDrawer      usage object reference Account.
+         01 inPayee       usage object reference Account.
+         01 inAmount      pic S9(9) binary.
+         Procedure Division using by value inCheckNumber inDrawer
+                                           inPayee inAmount.
+            Set TheDrawer to inDrawer
+            Set ThePayee  to inPayee
+            Move inCheckNumber to TheCheckNumber
+            Move inAmount      to TheCheckAmount
+            Accept TheIssueDate from Date YYYYMMDD
+            Set TheCheckIsIssued to true
+
+            Invoke inDrawer "placeHold" using by value inAmount
+            Invoke self "logRegisterEvent" using by value "I".
+         End method "init".
+
+      *****************************************************************
+      * Object-side half of Factory's "reopen" -- sets up this check's  *
+      * fields the same way "init" does, places the same hold "init"    *
+      * would have placed (so processCheck's later "releaseHold" nets   *
+      * out against something), but does not log another "Issued"       *
+      * event.  Instead, CHKREG is scanned for this check number's       *
+      * most recent event so a check that has already cleared or been   *
+      * stopped since it was written comes back in that same state       *
+      * rather than a fresh "Issued".                                    *
+      *****************************************************************
+         Identification Division.
+         Method-id. "reinit".
+         Data division.
+         Linkage section.
+         01 inCheckNumber pic 9(9) binary.
+         01 inDrawer      usage object reference Account.
+         01 inPayee       usage object reference Account.
+         01 inAmount      pic S9(9) binary.
+         Procedure Division using by value inCheckNumber inDrawer
+                                           inPayee inAmount.
+            Set TheDrawer to inDrawer
+            Set ThePayee  to inPayee
+            Move inCheckNumber to TheCheckNumber
+            Move inAmount      to TheCheckAmount
+            Accept TheIssueDate from Date YYYYMMDD
+            Set TheCheckIsIssued to true
+
+            Invoke inDrawer "placeHold" using by value inAmount
+
+            Perform 9000-Find-Last-Register-Event
+            Evaluate True
+                When ReopenLastEventType = "C"
+                    Set TheCheckIsCleared to true
+                When ReopenLastEventType = "S"
+                    Set TheCheckIsStopped to true
+                When Other
+                    Continue
+            End-Evaluate.
+
+            Exit Method.
+
+      *****************************************************************
+      * Scans CHKREG top to bottom for TheCheckNumber, remembering the  *
+      * event type of the last matching record found -- CHKREG is       *
+      * append-only in chronological order, so whatever is left in      *
+      * ReopenLastEventType once the file is exhausted is this check's  *
+      * most recent event.  Leaves ReopenLastEventType at spaces if no   *
+      * record for this check number exists at all.                     *
+      *****************************************************************
+         9000-Find-Last-Register-Event.
+             Move spaces to ReopenLastEventType
+             Move "N" to ReopenEOF-Switch
+             Open Input CheckRegisterFile
+             If CheckRegStatus not = "00" and CheckRegStatus not = "35"
+                Display "Check: unable to open CHKREG, rc="
+                        CheckRegStatus
+                Exit Paragraph
+             End-If
+             If CheckRegStatus = "35"
+                Exit Paragraph
+             End-If
+
+             Perform 9010-Read-Reopen-Record
+             Perform 9020-Scan-One-Reopen-Record
+                 Until NoMoreReopenRecords
+
+             Close CheckRegisterFile.
+
+         9010-Read-Reopen-Record.
+             Read CheckRegisterFile
+                 At End
+                     Move "Y" to ReopenEOF-Switch
+             End-Read.
+
+         9020-Scan-One-Reopen-Record.
+             If Register-Check-Number = TheCheckNumber
+                Move Register-Event-Type to ReopenLastEventType
+             End-If
+             Perform 9010-Read-Reopen-Record.
+
+         End method "reinit".
+
+         Identification Division.
+         Method-id. "getAmount".
+         Data division.
+         Linkage section.
+         01 outAmount pic S9(9) binary.
+         Procedure Division returning outAmount.
+            Move TheCheckAmount to outAmount.
+         End method "getAmount".
+
+         Identification Division.
+         Method-id. "getPayee".
+         Data division.
+         Linkage section.
+         01 outPayee usage object reference Account.
+         Procedure Division returning outPayee.
+            Set outPayee to ThePayee.
+         End method "getPayee".
+
+         Identification Division.
+         Method-id. "getCheckNumber".
+         Data division.
+         Linkage section.
+         01 outCheckNumber pic 9(9) binary.
+         Procedure Division returning outCheckNumber.
+            Move TheCheckNumber to outCheckNumber.
+         End method "getCheckNumber".
+
+         Identification Division.
+         Method-id. "setMemo".
+         Data division.
+         Linkage section.
+         01 inMemo pic X(30).
+         Procedure Division using by value inMemo.
+            Move inMemo to TheMemo.
+         End method "setMemo".
+
+         Identification Division.
+         Method-id. "clearCheck".
+         Procedure Division.
+            Set TheCheckIsCleared to true
+            Invoke self "logRegisterEvent" using by value "C".
+         End method "clearCheck".
+
+      *****************************************************************
+      * Marks this check stopped so a later "processCheck" against it *
+      * is rejected instead of posted.  Once cleared, a check can no   *
+      * longer be stopped.  The requester's ID is logged to the check  *
+      * register along with the stop event, for the audit trail.      *
+      *****************************************************************
+         Identification Division.
+         Method-id. "stopPayment".
+         Data division.
+         Linkage section.
+         01 inRequestedBy pic X(09).
+         01 outStopped pic X(01).
+            88 StopPaymentAccepted value "Y".
+         Procedure Division using by value inRequestedBy
+             returning outStopped.
+            If TheCheckIsCleared
+               Move "N" to outStopped
+               Exit Method
+            End-If
+
+            Set TheCheckIsStopped to true
+            Move inRequestedBy to TheRequestedBy
+            Invoke self "logRegisterEvent" using by value "S"
+            Set StopPaymentAccepted to true.
+         End method "stopPayment".
+
+         Identification Division.
+         Method-id. "getStatus".
+         Data division.
+         Linkage section.
+         01 outStatus pic X(01).
+         Procedure Division returning outStatus.
+            Move TheCheckStatus to outStatus.
+         End method "getStatus".
+
+      *****************************************************************
+      * Appends one event (issued/cleared/stopped) for this check to  *
+      * the CHKREG check register.                                    *
+      *****************************************************************
+         Identification Division.
+         Method-id. "logRegisterEvent".
+         Data division.
+         Linkage section.
+         01 inEventType pic X(01).
+         Procedure Division using by value inEventType.
+            Move TheCheckNumber            to Register-Check-Number
+            Invoke TheDrawer "getAccountNumber"
+              returning Register-Drawer-Account
+            Invoke ThePayee  "getAccountNumber"
+              returning Register-Payee-Account
+            Move TheCheckAmount            to Register-Amount
+            Accept Register-Event-Date     from Date YYYYMMDD
+            Move inEventType               to Register-Event-Type
+            Move TheMemo                   to Register-Memo
+            Move TheRequestedBy            to Register-Requested-By
+
+            Open Extend CheckRegisterFile
+            If CheckRegStatus = "35"
+               Open Output CheckRegisterFile
+            End-If
+            Write Check-Register-Record
+            Close CheckRegisterFile.
+         End method "logRegisterEvent".
+
+       End Object.
+       End class Check.
