@@ -0,0 +1,35 @@
+      ******************************************************************
+      * ACCTREC.CPY                                                    *
+      *----------------------------------------------------------------*
+      * Shared record layout for the ACCTMAST account master file.     *
+      * COPYed into the Account/CheckingAccount/SavingsAccount object  *
+      * methods that read/rewrite ACCTMAST, and into every batch and   *
+      * ODBC program that has to agree with them on the file's shape.  *
+      * Grow this record by carving fields out of the trailing FILLER  *
+      * so the physical record length does not change underneath any   *
+      * program that has not yet been recompiled.                      *
+      ******************************************************************
+       01 Acct-Master-Record.
+          05 Master-Account-Number   pic 9(6).
+          05 Master-Account-Balance  pic S9(9) binary.
+          05 Master-Account-Status   pic X(01).
+             88 Master-Status-Open      value "O".
+             88 Master-Status-Closed    value "C".
+             88 Master-Status-Frozen    value "F".
+             88 Master-Status-Dormant   value "D".
+          05 Master-Hold-Amount     pic S9(9) binary.
+          05 Master-Account-Type     pic X(01).
+             88 Master-Type-Basic       value "B".
+             88 Master-Type-Checking    value "C".
+             88 Master-Type-Savings     value "S".
+          05 Master-Owner-Count      pic 9(01).
+          05 Master-Owner-Table      occurs 4 times.
+             10 Master-Owner-Name       pic X(20).
+             10 Master-Owner-Type       pic X(01).
+                88 Master-Owner-Is-Primary value "P".
+                88 Master-Owner-Is-Joint   value "J".
+          05 Master-Currency-Code    pic X(03).
+          05 Filler                  pic X(96).
+      ***********************
+      * End of ACCTREC.CPY  *
+      ***********************
