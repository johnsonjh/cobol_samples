@@ -48,7 +48,7 @@
        Test-Account-section.
            Display "Test Account class"
            Invoke Account "createAccount"
-             using by value 123456
+             using by value 123450
              returning anAccount
            Invoke anAccount "credit" using by value 500
            Invoke anAccount "print"
@@ -56,7 +56,7 @@
 
            Display "Test CheckingAccount class"
            Invoke CheckingAccount "createCheckingAccount"
-             using by value 777777 300
+             using by value 777770 300
              returning aCheckingAccount
            Set payee to anAccount
            Invoke Check New
