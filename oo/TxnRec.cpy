@@ -0,0 +1,21 @@
+      ******************************************************************
+      * TXNREC.CPY                                                     *
+      *----------------------------------------------------------------*
+      * One line of the TXNFILE daily transaction file consumed by     *
+      * AcctBatch: create, credit, debit or close a single account.    *
+      ******************************************************************
+       01 Txn-Record.
+          05 Txn-Account-Number   pic 9(6).
+          05 Txn-Type             pic X(06).
+             88 Txn-Create           value "CREATE".
+             88 Txn-Credit           value "CREDIT".
+             88 Txn-Debit            value "DEBIT ".
+             88 Txn-Close            value "CLOSE ".
+          05 Txn-Account-Kind      pic X(01).
+             88 Txn-Kind-Basic        value "B".
+             88 Txn-Kind-Checking     value "C".
+          05 Txn-Amount            pic S9(9) binary.
+          05 Filler                pic X(20).
+      **********************
+      * End of TXNREC.CPY  *
+      **********************
