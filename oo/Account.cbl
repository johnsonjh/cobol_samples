@@ -42,32 +42,127 @@
         Data division.
         Working-storage section.
         01 NumberOfAccounts pic 9(6) value zero.
+        01 CheckDigitWork.
+           05 CDW-Account-Display pic 9(06).
+           05 CDW-Number redefines CDW-Account-Display.
+              10 CDW-Digit occurs 6 times pic 9.
+           05 CDW-Sum          pic 9(03) binary.
+           05 CDW-Computed     pic 9(01).
 
         Procedure Division.
+      *****************************************************************
+      * Our account-numbering scheme is a 5-digit base number         *
+      * followed by a modulus-10 check digit: digits 1-5 are weighted *
+      * 2 through 6 and summed; the sum mod 10 must equal digit 6.    *
+      *****************************************************************
+         Identification Division.
+         Method-id. "checkDigitIsValid".
+         Data division.
+         Linkage section.
+         01 inAccountNumber pic S9(6) binary.
+         01 outValid pic X(01).
+            88 CheckDigitValid value "Y".
+         Procedure Division using by value inAccountNumber
+             returning outValid.
+           Move inAccountNumber to CDW-Account-Display
+           Compute CDW-Sum = CDW-Digit(1) * 2
+                            + CDW-Digit(2) * 3
+                            + CDW-Digit(3) * 4
+                            + CDW-Digit(4) * 5
+                            + CDW-Digit(5) * 6
+           Compute CDW-Computed = Function Mod(CDW-Sum, 10)
+           If CDW-Computed = CDW-Digit(6)
+              Set CheckDigitValid to true
+           Else
+              Move "N" to outValid
+           End-If.
+         End method "checkDigitIsValid".
+
          Identification Division.
          Method-id. "createAccount".
          Data division.
          Linkage section.
          01 inAccountNumber  pic S9(6) binary.
          01 outAccount object reference Account.
+         01 validCheckDigit pic X(01).
+            88 AccountNumberIsValid value "Y".
+         01 wasNewAccount pic X(01).
+            88 AccountWasNewlyCreated value "Y".
            Copy JNI.
          Procedure Division using by value inAccountNumber
              returning outAccount.
            Set address of JNIEnv to JNIEnvPtr
            Set address of JNINativeInterface to JNIEnv
 
+           Invoke self "checkDigitIsValid" using by value
+               inAccountNumber returning validCheckDigit
+           If not AccountNumberIsValid
+              Display "Account: rejected malformed account number "
+                      inAccountNumber
+              Set outAccount to Null
+              Exit Method
+           End-If
+
            Invoke Account New returning outAccount
            Invoke outAccount "init" using by value inAccountNumber
-           Add 1 to NumberOfAccounts.
+             returning wasNewAccount
+           If AccountWasNewlyCreated
+              Add 1 to NumberOfAccounts
+           End-If.
          End method "createAccount".
+
+      *****************************************************************
+      * How many accounts this Factory has opened so far this run --  *
+      * used by whatever driver is tracking daily account growth to   *
+      * persist the count once, at end-of-run, instead of it resetting *
+      * to zero the moment the run ends.                               *
+      *****************************************************************
+         Identification Division.
+         Method-id. "getAccountsOpened".
+         Data division.
+         Linkage section.
+         01 outAccountsOpened pic 9(06).
+         Procedure Division returning outAccountsOpened.
+           Move NumberOfAccounts to outAccountsOpened.
+         End method "getAccountsOpened".
        End Factory.
 
        Identification division.
        Object.
+        Environment Division.
+        Input-Output Section.
+        File-Control.
+            Select AcctMasterFile Assign to "ACCTMAST"
+                Organization is Indexed
+                Access Mode is Dynamic
+                Record Key is Master-Account-Number
+                File Status is AcctMasterStatus.
         Data division.
+        File Section.
+        FD  AcctMasterFile.
+            Copy AcctRec.
         Working-storage section.
-        01 AccountNumber pic 9(6).
-        01 AccountBalance pic S9(9) value zero.
+        01 HoldAmount pic S9(9) binary value zero.
+        01 AccountStatus pic X(01) value "O".
+           88 AccountIsOpen         value "O".
+           88 AccountIsClosed       value "C".
+           88 AccountIsFrozen       value "F".
+           88 AccountIsDormant      value "D".
+        01 AccountType pic X(01) value "B".
+           88 AccountTypeIsBasic    value "B".
+           88 AccountTypeIsChecking value "C".
+           88 AccountTypeIsSavings  value "S".
+        01 OwnerInfo.
+           05 OwnerCount pic 9(01) value zero.
+           05 OwnerTable occurs 4 times.
+              10 OwnerName pic X(20).
+              10 OwnerType pic X(01).
+                 88 OwnerIsPrimary value "P".
+                 88 OwnerIsJoint   value "J".
+        01 AccountCurrency pic X(03) value "USD".
+        01 AcctMasterStatus pic X(02) value spaces.
+           88 AcctMasterOK          value "00" "02".
+           88 AcctMasterNotFound    value "23".
         Procedure Division.
 
          Identification Division.
@@ -75,26 +170,168 @@
          Data division.
          Linkage section.
          01 inAccountNumber pic S9(9) binary.
-         Procedure Division using by value inAccountNumber.
-            Move inAccountNumber to AccountNumber.
+         01 outWasNewAccount pic X(01).
+            88 AccountWasNewlyCreated value "Y".
+         Procedure Division using by value inAccountNumber
+             returning outWasNewAccount.
+            Move inAccountNumber to Master-Account-Number
+
+            Open I-O AcctMasterFile
+            If AcctMasterStatus = "35"
+               Open Output AcctMasterFile
+               Close AcctMasterFile
+               Open I-O AcctMasterFile
+            End-If
+
+            Read AcctMasterFile
+              Invalid Key
+                Move zero to Master-Account-Balance
+                Set Master-Status-Open to true
+                Set Master-Type-Basic to true
+                Move zero to Master-Owner-Count
+                Move spaces to Master-Owner-Table
+                Move AccountCurrency to Master-Currency-Code
+                Write Acct-Master-Record
+                Set AccountIsOpen to true
+                Set AccountWasNewlyCreated to true
+              Not Invalid Key
+                Move Master-Account-Status to AccountStatus
+                Move Master-Hold-Amount to HoldAmount
+                Move Master-Account-Type to AccountType
+                Move Master-Owner-Count to OwnerCount
+                Move Master-Owner-Table to OwnerTable
+                If Master-Currency-Code not = spaces
+                   Move Master-Currency-Code to AccountCurrency
+                End-If
+                Move "N" to outWasNewAccount
+            End-Read
+
+            Close AcctMasterFile.
          End method "init".
 
+         Identification Division.
+         Method-id. "getAccountNumber".
+         Data division.
+         Linkage section.
+         01 outAccountNumber pic 9(6).
+         Procedure Division returning outAccountNumber.
+           Move Master-Account-Number to outAccountNumber.
+         End method "getAccountNumber".
+
          Identification Division.
          Method-id. "getBalance".
          Data division.
          Linkage section.
          01 outBalance pic S9(9) binary.
          Procedure Division returning outBalance.
-           Move AccountBalance to outBalance.
+           Move Master-Account-Balance to outBalance.
          End method "getBalance".
 
+      *****************************************************************
+      * Ledger balance less funds on hold (e.g. a check written on    *
+      * this account that hasn't cleared yet) -- what a teller should *
+      * actually tell the customer they can spend.                    *
+      *****************************************************************
+         Identification Division.
+         Method-id. "getAvailableBalance".
+         Data division.
+         Linkage section.
+         01 outAvailable pic S9(9) binary.
+         Procedure Division returning outAvailable.
+           Compute outAvailable = Master-Account-Balance - HoldAmount.
+         End method "getAvailableBalance".
+
+         Identification Division.
+         Method-id. "placeHold".
+         Data division.
+         Linkage section.
+         01 inHoldAmount pic S9(9) binary.
+         Procedure Division using by value inHoldAmount.
+           Add inHoldAmount to HoldAmount
+
+           Open I-O AcctMasterFile
+           Read AcctMasterFile
+             Invalid Key
+               Move AccountStatus  to Master-Account-Status
+               Move HoldAmount     to Master-Hold-Amount
+               Move AccountType    to Master-Account-Type
+               Move OwnerCount     to Master-Owner-Count
+               Move OwnerTable     to Master-Owner-Table
+               Write Acct-Master-Record
+             Not Invalid Key
+               Move HoldAmount     to Master-Hold-Amount
+               Move AccountType    to Master-Account-Type
+               Move OwnerCount     to Master-Owner-Count
+               Move OwnerTable     to Master-Owner-Table
+               Rewrite Acct-Master-Record
+           End-Read
+           Close AcctMasterFile.
+         End method "placeHold".
+
+         Identification Division.
+         Method-id. "releaseHold".
+         Data division.
+         Linkage section.
+         01 inHoldAmount pic S9(9) binary.
+         Procedure Division using by value inHoldAmount.
+           Subtract inHoldAmount from HoldAmount
+           If HoldAmount < zero
+              Move zero to HoldAmount
+           End-If
+
+           Open I-O AcctMasterFile
+           Read AcctMasterFile
+             Invalid Key
+               Move AccountStatus  to Master-Account-Status
+               Move HoldAmount     to Master-Hold-Amount
+               Move AccountType    to Master-Account-Type
+               Move OwnerCount     to Master-Owner-Count
+               Move OwnerTable     to Master-Owner-Table
+               Write Acct-Master-Record
+             Not Invalid Key
+               Move HoldAmount     to Master-Hold-Amount
+               Move AccountType    to Master-Account-Type
+               Move OwnerCount     to Master-Owner-Count
+               Move OwnerTable     to Master-Owner-Table
+               Rewrite Acct-Master-Record
+           End-Read
+           Close AcctMasterFile.
+         End method "releaseHold".
+
          Identification Division.
          Method-id. "credit".
          Data division.
          Linkage section.
          01 inCredit   pic S9(9) binary.
          Procedure Division using by value inCredit.
-           Add inCredit to AccountBalance.
+           If AccountIsClosed or AccountIsFrozen
+              Display "Account: credit rejected, account "
+                      Master-Account-Number " is " AccountStatus
+              Exit Method
+           End-If
+           Set AccountIsOpen to true
+           Add inCredit to Master-Account-Balance
+
+           Open I-O AcctMasterFile
+           Read AcctMasterFile
+             Invalid Key
+               Move AccountStatus  to Master-Account-Status
+               Move HoldAmount     to Master-Hold-Amount
+               Move AccountType    to Master-Account-Type
+               Move OwnerCount     to Master-Owner-Count
+               Move OwnerTable     to Master-Owner-Table
+               Write Acct-Master-Record
+             Not Invalid Key
+               Move AccountStatus  to Master-Account-Status
+               Move HoldAmount     to Master-Hold-Amount
+               Move AccountType    to Master-Account-Type
+               Move OwnerCount     to Master-Owner-Count
+               Move OwnerTable     to Master-Owner-Table
+               Rewrite Acct-Master-Record
+           End-Read
+           Close AcctMasterFile
+
+           Invoke self "postJournal" using by value "C" inCredit.
          End method "credit".
 
          Identification Division.
@@ -103,9 +340,356 @@
          Linkage section.
          01 inDebit    pic S9(9) binary.
          Procedure Division using by value inDebit.
-           Subtract inDebit from AccountBalance.
+           If AccountIsClosed or AccountIsFrozen
+              Display "Account: debit rejected, account "
+                      Master-Account-Number " is " AccountStatus
+              Exit Method
+           End-If
+           Subtract inDebit from Master-Account-Balance
+
+           Open I-O AcctMasterFile
+           Read AcctMasterFile
+             Invalid Key
+               Move AccountStatus  to Master-Account-Status
+               Move HoldAmount     to Master-Hold-Amount
+               Move AccountType    to Master-Account-Type
+               Move OwnerCount     to Master-Owner-Count
+               Move OwnerTable     to Master-Owner-Table
+               Write Acct-Master-Record
+             Not Invalid Key
+               Move AccountStatus  to Master-Account-Status
+               Move HoldAmount     to Master-Hold-Amount
+               Move AccountType    to Master-Account-Type
+               Move OwnerCount     to Master-Owner-Count
+               Move OwnerTable     to Master-Owner-Table
+               Rewrite Acct-Master-Record
+           End-Read
+           Close AcctMasterFile
+
+           Invoke self "postJournal" using by value "D" inDebit.
          End method "debit".
 
+         Identification Division.
+         Method-id. "postJournal".
+         Environment Division.
+         Input-Output Section.
+         File-Control.
+             Select JournalFile Assign to "JRNLFILE"
+                 Organization is Sequential
+                 File Status is JournalFileStatus.
+             Select AcctRecentFile Assign to "ACCTRECNT"
+                 Organization is Indexed
+                 Access Mode is Dynamic
+                 Record Key is AcctRecent-Account-Number
+                 File Status is AcctRecentStatus.
+         Data division.
+         File Section.
+         FD  JournalFile.
+             Copy Journal.
+         FD  AcctRecentFile.
+             Copy AcctRecent.
+         Working-storage section.
+         01 JournalFileStatus pic X(02) value spaces.
+         01 AcctRecentStatus  pic X(02) value spaces.
+         Linkage section.
+         01 inJournalType pic X(01).
+         01 inAmount      pic S9(9) binary.
+         Procedure Division using by value inJournalType inAmount.
+            Move Master-Account-Number  to Journal-Account-Number
+            Accept Journal-Date  from Date YYYYMMDD
+            Accept Journal-Time  from Time
+            Move inJournalType   to Journal-Type
+            Move inAmount        to Journal-Amount
+            Move Master-Account-Balance to Journal-Running-Balance
+
+            Open Extend JournalFile
+            If JournalFileStatus = "35"
+               Open Output JournalFile
+            End-If
+
+            Write Journal-Record
+            Close JournalFile
+
+      *  ACCTRECNT keeps each account's last five postings under its
+      *  own key, so an online inquiry can pull recent activity with
+      *  one keyed read instead of scanning the whole JRNLFILE audit
+      *  trail for every teller keystroke
+            Move Master-Account-Number to AcctRecent-Account-Number
+            Open I-O AcctRecentFile
+            If AcctRecentStatus = "35"
+               Open Output AcctRecentFile
+               Close AcctRecentFile
+               Open I-O AcctRecentFile
+            End-If
+
+            Read AcctRecentFile
+              Invalid Key
+                Move 1 to AcctRecent-Entries-Found
+                Move Journal-Type   to AcctRecent-Type(1)
+                Move Journal-Date   to AcctRecent-Date(1)
+                Move Journal-Amount to AcctRecent-Amount(1)
+                Move Journal-Running-Balance
+                                    to AcctRecent-Balance(1)
+                Write AcctRecent-Record
+              Not Invalid Key
+                If AcctRecent-Entries-Found < 5
+                   Add 1 to AcctRecent-Entries-Found
+                Else
+                   Move AcctRecent-Entry(2) to AcctRecent-Entry(1)
+                   Move AcctRecent-Entry(3) to AcctRecent-Entry(2)
+                   Move AcctRecent-Entry(4) to AcctRecent-Entry(3)
+                   Move AcctRecent-Entry(5) to AcctRecent-Entry(4)
+                End-If
+                Move Journal-Type
+                    to AcctRecent-Type(AcctRecent-Entries-Found)
+                Move Journal-Date
+                    to AcctRecent-Date(AcctRecent-Entries-Found)
+                Move Journal-Amount
+                    to AcctRecent-Amount(AcctRecent-Entries-Found)
+                Move Journal-Running-Balance
+                    to AcctRecent-Balance(AcctRecent-Entries-Found)
+                Rewrite AcctRecent-Record
+            End-Read
+
+            Close AcctRecentFile.
+         End method "postJournal".
+
+      *****************************************************************
+      * Closes the account: the balance is frozen where it stands, a  *
+      * closing entry is written to the journal, and credit/debit     *
+      * reject every request against this account from now on.        *
+      *****************************************************************
+         Identification Division.
+         Method-id. "closeAccount".
+         Procedure Division.
+           If AccountIsClosed
+              Exit Method
+           End-If
+           Set AccountIsClosed to true
+
+           Open I-O AcctMasterFile
+           Read AcctMasterFile
+             Invalid Key
+               Move AccountStatus  to Master-Account-Status
+               Move HoldAmount     to Master-Hold-Amount
+               Move AccountType    to Master-Account-Type
+               Move OwnerCount     to Master-Owner-Count
+               Move OwnerTable     to Master-Owner-Table
+               Write Acct-Master-Record
+             Not Invalid Key
+               Move AccountStatus  to Master-Account-Status
+               Move HoldAmount     to Master-Hold-Amount
+               Move AccountType    to Master-Account-Type
+               Move OwnerCount     to Master-Owner-Count
+               Move OwnerTable     to Master-Owner-Table
+               Rewrite Acct-Master-Record
+           End-Read
+           Close AcctMasterFile
+
+           Invoke self "postJournal" using by value "L" zero.
+         End method "closeAccount".
+
+      *****************************************************************
+      * Freezes the account: credit/debit reject every request        *
+      * against it (same as a closed account) but the account is not  *
+      * closed out, so a subsequent unfreeze (setAccountType with the  *
+      * status reset -- there is no unfreeze method yet, this is a     *
+      * one-way trip for now) never loses the balance or owner table.  *
+      *****************************************************************
+         Identification Division.
+         Method-id. "freezeAccount".
+         Procedure Division.
+           If AccountIsFrozen
+              Exit Method
+           End-If
+           Set AccountIsFrozen to true
+
+           Open I-O AcctMasterFile
+           Read AcctMasterFile
+             Invalid Key
+               Move AccountStatus  to Master-Account-Status
+               Move HoldAmount     to Master-Hold-Amount
+               Move AccountType    to Master-Account-Type
+               Move OwnerCount     to Master-Owner-Count
+               Move OwnerTable     to Master-Owner-Table
+               Write Acct-Master-Record
+             Not Invalid Key
+               Move AccountStatus  to Master-Account-Status
+               Move HoldAmount     to Master-Hold-Amount
+               Move AccountType    to Master-Account-Type
+               Move OwnerCount     to Master-Owner-Count
+               Move OwnerTable     to Master-Owner-Table
+               Rewrite Acct-Master-Record
+           End-Read
+           Close AcctMasterFile.
+         End method "freezeAccount".
+
+         Identification Division.
+         Method-id. "getStatus".
+         Data division.
+         Linkage section.
+         01 outStatus pic X(01).
+         Procedure Division returning outStatus.
+           Move AccountStatus to outStatus.
+         End method "getStatus".
+
+      *****************************************************************
+      * Set once by the subclass factory right after "init" (Basic    *
+      * is the default set by "init" itself) so batch jobs that scan  *
+      * ACCTMAST directly, like the minimum-balance service charge    *
+      * run, know which fee/threshold schedule applies.               *
+      *****************************************************************
+         Identification Division.
+         Method-id. "setAccountType".
+         Data division.
+         Linkage section.
+         01 inAccountType pic X(01).
+         Procedure Division using by value inAccountType.
+           Move inAccountType to AccountType
+
+           Open I-O AcctMasterFile
+           Read AcctMasterFile
+             Invalid Key
+               Move AccountStatus  to Master-Account-Status
+               Move HoldAmount     to Master-Hold-Amount
+               Move AccountType    to Master-Account-Type
+               Move OwnerCount     to Master-Owner-Count
+               Move OwnerTable     to Master-Owner-Table
+               Move AccountCurrency to Master-Currency-Code
+               Write Acct-Master-Record
+             Not Invalid Key
+               Move AccountType    to Master-Account-Type
+               Move OwnerCount     to Master-Owner-Count
+               Move OwnerTable     to Master-Owner-Table
+               Rewrite Acct-Master-Record
+           End-Read
+           Close AcctMasterFile.
+         End method "setAccountType".
+
+         Identification Division.
+         Method-id. "getAccountType".
+         Data division.
+         Linkage section.
+         01 outAccountType pic X(01).
+         Procedure Division returning outAccountType.
+           Move AccountType to outAccountType.
+         End method "getAccountType".
+
+      *****************************************************************
+      * Set once by the subclass factory right after "init", the same *
+      * way "setAccountType" is -- the account's ISO 4217 currency    *
+      * code (USD by default).  Money only ever moves directly        *
+      * between two accounts in the same currency; see                *
+      * CheckingAccount.cbl's "processCheck" for the cross-currency   *
+      * check on a cleared check.                                      *
+      *****************************************************************
+         Identification Division.
+         Method-id. "setCurrencyCode".
+         Data division.
+         Linkage section.
+         01 inCurrencyCode pic X(03).
+         Procedure Division using by value inCurrencyCode.
+           Move inCurrencyCode to AccountCurrency
+
+           Open I-O AcctMasterFile
+           Read AcctMasterFile
+             Invalid Key
+               Move AccountStatus  to Master-Account-Status
+               Move HoldAmount     to Master-Hold-Amount
+               Move AccountType    to Master-Account-Type
+               Move OwnerCount     to Master-Owner-Count
+               Move OwnerTable     to Master-Owner-Table
+               Move AccountCurrency to Master-Currency-Code
+               Write Acct-Master-Record
+             Not Invalid Key
+               Move AccountCurrency to Master-Currency-Code
+               Rewrite Acct-Master-Record
+           End-Read
+           Close AcctMasterFile.
+         End method "setCurrencyCode".
+
+         Identification Division.
+         Method-id. "getCurrencyCode".
+         Data division.
+         Linkage section.
+         01 outCurrencyCode pic X(03).
+         Procedure Division returning outCurrencyCode.
+           Move AccountCurrency to outCurrencyCode.
+         End method "getCurrencyCode".
+
+      *****************************************************************
+      * Adds an owner (up to 4, primary plus up to 3 joint owners) to *
+      * this account.  Rejected once the table is full so a joint     *
+      * account never silently loses an owner off the end of a fixed  *
+      * table.                                                         *
+      *****************************************************************
+         Identification Division.
+         Method-id. "addOwner".
+         Data division.
+         Linkage section.
+         01 inOwnerName pic X(20).
+         01 inOwnerType pic X(01).
+         01 outAdded pic X(01).
+            88 OwnerWasAdded value "Y".
+         Procedure Division using by value inOwnerName inOwnerType
+             returning outAdded.
+           If OwnerCount >= 4
+              Display "Account: owner table full for account "
+                      Master-Account-Number
+              Move "N" to outAdded
+              Exit Method
+           End-If
+           Add 1 to OwnerCount
+           Move inOwnerName to OwnerName(OwnerCount)
+           Move inOwnerType to OwnerType(OwnerCount)
+
+           Open I-O AcctMasterFile
+           Read AcctMasterFile
+             Invalid Key
+               Move AccountStatus  to Master-Account-Status
+               Move HoldAmount     to Master-Hold-Amount
+               Move AccountType    to Master-Account-Type
+               Move OwnerCount     to Master-Owner-Count
+               Move OwnerTable     to Master-Owner-Table
+               Write Acct-Master-Record
+             Not Invalid Key
+               Move OwnerCount     to Master-Owner-Count
+               Move OwnerTable     to Master-Owner-Table
+               Rewrite Acct-Master-Record
+           End-Read
+           Close AcctMasterFile
+
+           Set OwnerWasAdded to true.
+         End method "addOwner".
+
+         Identification Division.
+         Method-id. "getOwnerCount".
+         Data division.
+         Linkage section.
+         01 outOwnerCount pic 9(01).
+         Procedure Division returning outOwnerCount.
+           Move OwnerCount to outOwnerCount.
+         End method "getOwnerCount".
+
+      *****************************************************************
+      * inOwnerIndex is 1-origin, 1 through getOwnerCount(); the       *
+      * first owner added is conventionally the primary owner.        *
+      *****************************************************************
+         Identification Division.
+         Method-id. "getOwnerName".
+         Data division.
+         Linkage section.
+         01 inOwnerIndex pic 9(01).
+         01 outOwnerName pic X(20).
+         Procedure Division using by value inOwnerIndex
+             returning outOwnerName.
+           If inOwnerIndex >= 1 and inOwnerIndex <= OwnerCount
+              Move OwnerName(inOwnerIndex) to outOwnerName
+           Else
+              Move spaces to outOwnerName
+           End-If.
+         End method "getOwnerName".
+
          Identification Division.
          Method-id. "print".
          Data division.
@@ -113,10 +697,23 @@
          01 PrintableAccountNumber  pic ZZZZZZ999999.
          01 PrintableAccountBalance pic $$$$,$$$,$$9CR.
          Procedure Division.
-           Move AccountNumber  to PrintableAccountNumber
-           Move AccountBalance to PrintableAccountBalance
+           Move Master-Account-Number  to PrintableAccountNumber
+           Move Master-Account-Balance to PrintableAccountBalance
            Display " Account: " PrintableAccountNumber
-           Display " Balance: " PrintableAccountBalance.
+           Display " Balance: " PrintableAccountBalance
+                   " " AccountCurrency
+           If OwnerCount >= 1
+              Display " Owner 1: " OwnerName(1)
+           End-If
+           If OwnerCount >= 2
+              Display " Owner 2: " OwnerName(2)
+           End-If
+           If OwnerCount >= 3
+              Display " Owner 3: " OwnerName(3)
+           End-If
+           If OwnerCount >= 4
+              Display " Owner 4: " OwnerName(4)
+           End-If.
          End method "print".
 
        End Object.
