@@ -0,0 +1,211 @@
+       cbl thread,pgmname(longmixed)
+      *######################################################################
+      *#                                                                    #
+      *#   Licensed Materials - Property of IBM.                            #
+      *#   5724-Z87                                                         #
+      *#   Copyright IBM Corp. 2004,2010.                                   #
+      *#   All Rights Reserved.                                             #
+      *#   US Government Users Restricted Rights -                          #
+      *#   Use, duplication or disclosure restricted by                     #
+      *#   GSA ADP Schedule Contract with IBM Corp.                         #
+      *#                                                                    #
+      *#   This file contains sample code.  You may copy, modify, and       #
+      *#   distribute these samples, or their modifications, in any         #
+      *#   form, internally or as part of Your application or related       #
+      *#   documentation. These samples have not been tested under all      #
+      *#   conditions and are provided to You by IBM without obligation     #
+      *#   of support of any kind. IBM PROVIDES THESE SAMPLES "AS IS"       #
+      *#   SUBJECT TO ANY STATUTORY WARRANTIES THAT CANNOT BE EXCLUDED.     #
+      *#   IBM MAKES NO WARRANTIES OR CONDITIONS, EITHER EXPRESS OR         #
+      *#   IMPLIED, INCLUDING BUT NOT LIMITED TO, THE IMPLIED WARRANTIES    #
+      *#   OR CONDITIONS OF MERCHANTABILITY, FITNESS FOR A PARTICULAR       #
+      *#   PURPOSE, AND NON-INFRINGEMENT REGARDING THESE SAMPLES OR         #
+      *#   TECHNICAL SUPPORT, IF ANY. You will indemnify IBM or third       #
+      *#   parties that provide IBM products ("Third Parties") from and     #
+      *#   against any third party claim arising out of the use,            #
+      *#   modification or distribution of these samples with Your          #
+      *#   application. You may not use the same path name as the           #
+      *#   original files/modules. You must not alter or delete any         #
+      *#   copyright information in the Samples.                            #
+      *#                                                                    #
+      *######################################################################
+
+      ******************************************************************
+      * MinBalChg.cbl                                                  *
+      *----------------------------------------------------------------*
+      * Monthly minimum-balance service-charge run.  Scans ACCTMAST,   *
+      * compares each account's balance against the minimum-balance    *
+      * threshold for its account type, and posts a service-charge     *
+      * debit -- through Account's own "debit" method, so it is        *
+      * journaled the same as any other debit -- for every account     *
+      * that fell below its threshold during the period.               *
+      ******************************************************************
+       Identification division.
+       Program-id. "MinBalChg" recursive.
+       Environment division.
+       Configuration section.
+       Repository.
+           Class Account is "Account".
+       Input-Output Section.
+       File-Control.
+           Select AcctMasterFile Assign to "ACCTMAST"
+               Organization is Indexed
+               Access Mode is Dynamic
+               Record Key is Master-Account-Number
+               File Status is AcctMasterStatus.
+           Select GLPostFile Assign to "GLPOST"
+               Organization is Sequential
+               File Status is GLPostFileStatus.
+       Data Division.
+       File Section.
+       FD  AcctMasterFile.
+           Copy AcctRec.
+       FD  GLPostFile.
+           Copy GLPost.
+       Working-Storage Section.
+       01  AcctMasterStatus        pic X(02) value spaces.
+           88 AcctMasterOK            value "00".
+       01  MasterEOF-Switch        pic X(01) value "N".
+           88 NoMoreMasterRecords     value "Y".
+       01  GLPostFileStatus        pic X(02) value spaces.
+
+       01  Saved-Scan-Account-Number pic 9(06).
+       01  MinimumBalance          pic S9(9) binary.
+       01  ServiceCharge           pic S9(9) binary.
+       01  AccountsAssessed        pic 9(07) value zero.
+       01  AccountsSkipped         pic 9(07) value zero.
+       01  TotalFeesAssessed       pic S9(9) binary value zero.
+
+       Local-storage section.
+       01  workingAccount          usage object reference Account.
+
+       Procedure Division.
+       0000-Mainline.
+           Perform 1000-Initialize
+           Perform 2000-Scan-Master
+               Until NoMoreMasterRecords
+           Perform 9000-Terminate
+           Goback.
+
+       1000-Initialize.
+           Display "MinBalChg: minimum-balance service charge run "
+                   "starting"
+           Open Input AcctMasterFile
+           If not AcctMasterOK
+              Display "MinBalChg: unable to open ACCTMAST, rc="
+                      AcctMasterStatus
+              Move "Y" to MasterEOF-Switch
+           End-If
+           Perform 1100-Read-Master.
+
+       1100-Read-Master.
+           If not NoMoreMasterRecords
+              Read AcctMasterFile Next Record
+                  At End
+                      Move "Y" to MasterEOF-Switch
+              End-Read
+           End-If.
+
+      *****************************************************************
+      * Minimum-balance requirement and service charge by account     *
+      * type -- our real retail deposit-account fee schedule.         *
+      *****************************************************************
+       1200-Set-Threshold-And-Charge.
+           Evaluate True
+               When Master-Type-Checking
+                   Move 50000 to MinimumBalance
+                   Move 1000  to ServiceCharge
+               When Master-Type-Savings
+                   Move 30000 to MinimumBalance
+                   Move 300   to ServiceCharge
+               When Other
+                   Move 10000 to MinimumBalance
+                   Move 500   to ServiceCharge
+           End-Evaluate.
+
+      *****************************************************************
+      * Account's own "createAccount"/"debit" open and close their    *
+      * own connector to ACCTMAST -- the same physical dataset this   *
+      * scan already has open.  Two live connectors to one indexed     *
+      * dataset in the same run unit is asking for trouble, so this    *
+      * scan's own connector is closed before the Invoke and reopened  *
+      * afterward, repositioned by key to pick the scan back up right  *
+      * where it left off.                                             *
+      *****************************************************************
+       2000-Scan-Master.
+           Perform 1200-Set-Threshold-And-Charge
+           If Master-Status-Open
+                 and Master-Account-Balance < MinimumBalance
+              Move Master-Account-Number to Saved-Scan-Account-Number
+              Close AcctMasterFile
+              Invoke Account "createAccount"
+                using by value Saved-Scan-Account-Number
+                returning workingAccount
+              Invoke workingAccount "debit"
+                using by value ServiceCharge
+              Perform 2050-Reopen-And-Reposition
+              Add 1 to AccountsAssessed
+              Add ServiceCharge to TotalFeesAssessed
+           Else
+              Add 1 to AccountsSkipped
+           End-If
+           Perform 1100-Read-Master.
+
+       2050-Reopen-And-Reposition.
+           Open Input AcctMasterFile
+           If not AcctMasterOK
+              Display "MinBalChg: unable to reopen ACCTMAST after "
+                      "fee post, rc=" AcctMasterStatus
+              Move "Y" to MasterEOF-Switch
+              Exit Paragraph
+           End-If
+
+           Move Saved-Scan-Account-Number to Master-Account-Number
+           Start AcctMasterFile Key is Not Less Than
+                 Master-Account-Number
+               Invalid Key
+                  Move "Y" to MasterEOF-Switch
+           End-Start
+
+           If not NoMoreMasterRecords
+              Read AcctMasterFile Next Record
+                  At End
+                      Move "Y" to MasterEOF-Switch
+              End-Read
+           End-If.
+
+      *****************************************************************
+      * Summarized GL feed for the period's fee income: one debit to  *
+      * the DDA control account and a balancing credit to fee income, *
+      * so finance's GL system picks up the charge without a manual   *
+      * journal entry.                                                 *
+      *****************************************************************
+       2500-Post-GL-Entries.
+           Open Extend GLPostFile
+           If GLPostFileStatus = "35"
+              Open Output GLPostFile
+           End-If
+
+           Accept GL-Posting-Date from Date YYYYMMDD
+           Accept GL-Posting-Time from Time
+           Move "2000-DDACTL"  to GL-Account-Number
+           Set GL-Is-Debit     to true
+           Move TotalFeesAssessed to GL-Amount
+           Move "MINBALCHG"    to GL-Source-Program
+           Move "MINIMUM-BALANCE SERVICE CHARGES" to GL-Description
+           Write GL-Posting-Record
+
+           Move "4900-FEEINC" to GL-Account-Number
+           Set GL-Is-Credit    to true
+           Write GL-Posting-Record
+
+           Close GLPostFile.
+
+       9000-Terminate.
+           Close AcctMasterFile
+           Perform 2500-Post-GL-Entries
+           Display "MinBalChg: assessed=" AccountsAssessed
+                   " skipped=" AccountsSkipped
+           Display "MinBalChg: total fees assessed=" TotalFeesAssessed.
+
+       End program "MinBalChg".
