@@ -0,0 +1,191 @@
+       cbl thread,pgmname(longmixed),lib
+      *######################################################################
+      *#                                                                    #
+      *#   Licensed Materials - Property of IBM.                            #
+      *#   5724-Z87                                                         #
+      *#   Copyright IBM Corp. 2004,2010.                                   #
+      *#   All Rights Reserved.                                             #
+      *#   US Government Users Restricted Rights -                          #
+      *#   Use, duplication or disclosure restricted by                     #
+      *#   GSA ADP Schedule Contract with IBM Corp.                         #
+      *#                                                                    #
+      *#   This file contains sample code.  You may copy, modify, and       #
+      *#   distribute these samples, or their modifications, in any         #
+      *#   form, internally or as part of Your application or related       #
+      *#   documentation. These samples have not been tested under all      #
+      *#   conditions and are provided to You by IBM without obligation     #
+      *#   of support of any kind. IBM PROVIDES THESE SAMPLES "AS IS"       #
+      *#   SUBJECT TO ANY STATUTORY WARRANTIES THAT CANNOT BE EXCLUDED.     #
+      *#   IBM MAKES NO WARRANTIES OR CONDITIONS, EITHER EXPRESS OR         #
+      *#   IMPLIED, INCLUDING BUT NOT LIMITED TO, THE IMPLIED WARRANTIES    #
+      *#   OR CONDITIONS OF MERCHANTABILITY, FITNESS FOR A PARTICULAR       #
+      *#   PURPOSE, AND NON-INFRINGEMENT REGARDING THESE SAMPLES OR         #
+      *#   TECHNICAL SUPPORT, IF ANY. You will indemnify IBM or third       #
+      *#   parties that provide IBM products ("Third Parties") from and     #
+      *#   against any third party claim arising out of the use,            #
+      *#   modification or distribution of these samples with Your          #
+      *#   application. You may not use the same path name as the           #
+      *#   original files/modules. You must not alter or delete any         #
+      *#   copyright information in the Samples.                            #
+      *#                                                                    #
+      *######################################################################
+
+       Identification Division.
+       Class-id. SavingsAccount inherits Account.
+       Environment Division.
+       Configuration section.
+       Repository.
+           Class Account        is "Account"
+           Class SavingsAccount is "SavingsAccount".
+       Identification division.
+       Factory.
+        Data division.
+        Working-storage section.
+        01 NumberOfSavingsAccounts pic 9(6) value zero.
+        01 CheckDigitWork.
+           05 CDW-Account-Display pic 9(06).
+           05 CDW-Number redefines CDW-Account-Display.
+              10 CDW-Digit occurs 6 times pic 9.
+           05 CDW-Sum          pic 9(03) binary.
+           05 CDW-Computed     pic 9(01).
+
+        Procedure Division.
+      *****************************************************************
+      * Same modulus-10 check-digit scheme as Account's Factory; see  *
+      * Account.cbl for the rule.  Duplicated here because factory    *
+      * objects don't share state across classes.                     *
+      *****************************************************************
+         Identification Division.
+         Method-id. "checkDigitIsValid".
+         Data division.
+         Linkage section.
+         01 inAccountNumber pic S9(6) binary.
+         01 outValid pic X(01).
+            88 CheckDigitValid value "Y".
+         Procedure Division using by value inAccountNumber
+             returning outValid.
+           Move inAccountNumber to CDW-Account-Display
+           Compute CDW-Sum = CDW-Digit(1) * 2
+                            + CDW-Digit(2) * 3
+                            + CDW-Digit(3) * 4
+                            + CDW-Digit(4) * 5
+                            + CDW-Digit(5) * 6
+           Compute CDW-Computed = Function Mod(CDW-Sum, 10)
+           If CDW-Computed = CDW-Digit(6)
+              Set CheckDigitValid to true
+           Else
+              Move "N" to outValid
+           End-If.
+         End method "checkDigitIsValid".
+
+         Identification Division.
+         Method-id. "createSavingsAccount".
+         Data division.
+         Linkage section.
+         01 inAccountNumber   pic S9(6) binary.
+         01 inInterestRate    pic S9(3)V9(4) comp-3.
+         01 outSavingsAccount object reference SavingsAccount.
+         01 validCheckDigit pic X(01).
+            88 AccountNumberIsValid value "Y".
+         01 wasNewAccount pic X(01).
+            88 AccountWasNewlyCreated value "Y".
+           Copy JNI.
+         Procedure Division using by value inAccountNumber
+                                           inInterestRate
+             returning outSavingsAccount.
+           Set address of JNIEnv to JNIEnvPtr
+           Set address of JNINativeInterface to JNIEnv
+
+           Invoke self "checkDigitIsValid" using by value
+               inAccountNumber returning validCheckDigit
+           If not AccountNumberIsValid
+              Display "SavingsAccount: rejected malformed "
+                      "account number " inAccountNumber
+              Set outSavingsAccount to Null
+              Exit Method
+           End-If
+
+           Invoke SavingsAccount New returning outSavingsAccount
+           Invoke outSavingsAccount "init"
+             using by value inAccountNumber
+             returning wasNewAccount
+           Invoke outSavingsAccount "setAccountType"
+             using by value "S"
+           Invoke outSavingsAccount "setInterestRate"
+             using by value inInterestRate
+           If AccountWasNewlyCreated
+              Add 1 to NumberOfSavingsAccounts
+           End-If.
+         End method "createSavingsAccount".
+
+      *****************************************************************
+      * See Account.cbl's "getAccountsOpened" -- same idea, this      *
+      * Factory's own counter, since Factory objects don't share       *
+      * state across classes.                                          *
+      *****************************************************************
+         Identification Division.
+         Method-id. "getAccountsOpened".
+         Data division.
+         Linkage section.
+         01 outAccountsOpened pic 9(06).
+         Procedure Division returning outAccountsOpened.
+           Move NumberOfSavingsAccounts to outAccountsOpened.
+         End method "getAccountsOpened".
+       End Factory.
+
+       Identification division.
+       Object.
+        Data division.
+        Working-storage section.
+        01 InterestRate pic S9(3)V9(4) comp-3 value zero.
+        Procedure Division.
+
+         Identification Division.
+         Method-id. "setInterestRate".
+         Data division.
+         Linkage section.
+         01 inInterestRate pic S9(3)V9(4) comp-3.
+         Procedure Division using by value inInterestRate.
+            Move inInterestRate to InterestRate.
+         End method "setInterestRate".
+
+         Identification Division.
+         Method-id. "getInterestRate".
+         Data division.
+         Linkage section.
+         01 outInterestRate pic S9(3)V9(4) comp-3.
+         Procedure Division returning outInterestRate.
+            Move InterestRate to outInterestRate.
+         End method "getInterestRate".
+
+      *****************************************************************
+      * Credits one month's interest, computed on the current balance *
+      * at the account's InterestRate, straight through "credit" so   *
+      * the accrual is journaled and posted to ACCTMAST like any      *
+      * other deposit.                                                *
+      *****************************************************************
+         Identification Division.
+         Method-id. "accrueInterest".
+         Data division.
+         Linkage section.
+         01 outInterestAmount pic S9(9) binary.
+         Procedure Division returning outInterestAmount.
+            Compute outInterestAmount rounded =
+                Master-Account-Balance * InterestRate
+            If outInterestAmount > zero
+               Invoke self "credit" using by value outInterestAmount
+            End-If.
+         End method "accrueInterest".
+
+         Identification Division.
+         Method-id. "print".
+         Data division.
+         Local-storage section.
+         01 printableRate pic Z9.9(4).
+         Procedure Division.
+            Invoke super "print"
+            Move InterestRate to printableRate
+            Display " Interest rate: " printableRate.
+         End method "print".
+       End Object.
+       End class SavingsAccount.
