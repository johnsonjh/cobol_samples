@@ -0,0 +1,293 @@
+       cbl thread,pgmname(longmixed)
+      *######################################################################
+      *#                                                                    #
+      *#   Licensed Materials - Property of IBM.                            #
+      *#   5724-Z87                                                         #
+      *#   Copyright IBM Corp. 2004,2010.                                   #
+      *#   All Rights Reserved.                                             #
+      *#   US Government Users Restricted Rights -                          #
+      *#   Use, duplication or disclosure restricted by                     #
+      *#   GSA ADP Schedule Contract with IBM Corp.                         #
+      *#                                                                    #
+      *#   This file contains sample code.  You may copy, modify, and       #
+      *#   distribute these samples, or their modifications, in any         #
+      *#   form, internally or as part of Your application or related       #
+      *#   documentation. These samples have not been tested under all      #
+      *#   conditions and are provided to You by IBM without obligation     #
+      *#   of support of any kind. IBM PROVIDES THESE SAMPLES "AS IS"       #
+      *#   SUBJECT TO ANY STATUTORY WARRANTIES THAT CANNOT BE EXCLUDED.     #
+      *#   IBM MAKES NO WARRANTIES OR CONDITIONS, EITHER EXPRESS OR         #
+      *#   IMPLIED, INCLUDING BUT NOT LIMITED TO, THE IMPLIED WARRANTIES    #
+      *#   OR CONDITIONS OF MERCHANTABILITY, FITNESS FOR A PARTICULAR       #
+      *#   PURPOSE, AND NON-INFRINGEMENT REGARDING THESE SAMPLES OR         #
+      *#   TECHNICAL SUPPORT, IF ANY. You will indemnify IBM or third       #
+      *#   parties that provide IBM products ("Third Parties") from and     #
+      *#   against any third party claim arising out of the use,            #
+      *#   modification or distribution of these samples with Your          #
+      *#   application. You may not use the same path name as the           #
+      *#   original files/modules. You must not alter or delete any         #
+      *#   copyright information in the Samples.                            #
+      *#                                                                    #
+      *######################################################################
+
+      ******************************************************************
+      * RegressTest.cbl                                                *
+      *----------------------------------------------------------------*
+      * TestAccounts.cbl only ever exercises one Account, one          *
+      * CheckingAccount, and one check that clears cleanly.  This is   *
+      * the regression pass meant to run automatically before any      *
+      * change to Account/CheckingAccount/SavingsAccount/Check is      *
+      * promoted: a table of scenarios covering the error paths and    *
+      * subclasses TestAccounts.cbl never touches --                   *
+      *   1000 overdraft/NSF                                            *
+      *   2000 frozen-account rejection                                 *
+      *   3000 two checking accounts clearing a check against each     *
+      *        other                                                    *
+      *   4000 savings interest accrual                                 *
+      *   5000 the persisted-file pathway itself -- a second,          *
+      *        independent object created against an account number    *
+      *        already on ACCTMAST has to come back with the same      *
+      *        balance the first object left there                     *
+      * Each scenario is self-checking and tallies into ScenariosRun/  *
+      * ScenariosPassed/ScenariosFailed; 9000-Print-Summary reports    *
+      * the tally and is the pass/fail signal for whoever (or          *
+      * whatever job step) is promoting the change.                    *
+      ******************************************************************
+       Identification division.
+       Program-id. "RegressTest" recursive.
+       Environment division.
+       Configuration section.
+       Repository.
+           Class Account         is "Account"
+           Class CheckingAccount is "CheckingAccount"
+           Class SavingsAccount  is "SavingsAccount"
+           Class Check           is "Check".
+       Data Division.
+       Working-Storage Section.
+       01  ScenariosRun           pic 9(04) value zero.
+       01  ScenariosPassed        pic 9(04) value zero.
+       01  ScenariosFailed        pic 9(04) value zero.
+
+       01  Current-Scenario-Name  pic X(40) value spaces.
+       01  Current-Scenario-Switch pic X(01) value "N".
+           88  Current-Scenario-Passed value "Y".
+
+       Local-storage section.
+       01  drawerAccount     usage object reference CheckingAccount.
+       01  payeeAccount      usage object reference Account.
+       01  secondPayeeAccount usage object reference CheckingAccount.
+       01  frozenAccount     usage object reference Account.
+       01  savingsAccount    usage object reference SavingsAccount.
+       01  firstAccount      usage object reference Account.
+       01  secondAccount     usage object reference Account.
+       01  aCheck            usage object reference Check.
+
+       01  checkAmount       pic S9(9) binary.
+       01  outStatus         pic X(01).
+           88  StatusPosted      value "P".
+           88  StatusBounced     value "N".
+           88  StatusStopped     value "S".
+       01  outAdded          pic X(01).
+
+       01  drawerBalance     pic S9(9) binary.
+       01  payeeBalance      pic S9(9) binary.
+       01  acctBalance       pic S9(9) binary.
+
+       01  interestAmount    pic S9(9) binary.
+       01  expectedInterest  pic S9(9) binary.
+
+       Procedure division.
+       0000-Mainline.
+           Display "RegressTest: regression pass starting"
+           Perform 1000-Test-Overdraft-Nsf-Scenario
+           Perform 2000-Test-Frozen-Account-Scenario
+           Perform 3000-Test-Multiple-Checking-Scenario
+           Perform 4000-Test-Savings-Interest-Scenario
+           Perform 5000-Test-Persisted-File-Scenario
+           Perform 9000-Print-Summary
+           Goback.
+
+      *****************************************************************
+      * A check that would drive the drawer past its overdraft limit  *
+      * must bounce (never post) and assess the NSF fee instead.       *
+      *****************************************************************
+       1000-Test-Overdraft-Nsf-Scenario.
+           Move "Overdraft/NSF check bounces, never posts" to
+                Current-Scenario-Name
+           Move "N" to Current-Scenario-Switch
+
+           Invoke CheckingAccount "createCheckingAccount"
+             using by value 111110 1000
+             returning drawerAccount
+           Invoke drawerAccount "setOverdraftLimit"
+             using by value 200
+           Invoke Account "createAccount"
+             using by value 222220
+             returning payeeAccount
+
+           Move 1300 to checkAmount
+           Invoke Check New
+             using by value drawerAccount payeeAccount checkAmount
+             returning aCheck
+           Invoke drawerAccount "processCheck"
+             using by value aCheck
+             returning outStatus
+           Invoke drawerAccount "getBalance" returning drawerBalance
+
+           If StatusBounced and drawerBalance = 975
+              Set Current-Scenario-Passed to true
+           Else
+              Display "RegressTest: expected bounced/975, got status="
+                      outStatus " balance=" drawerBalance
+           End-If
+           Perform 9500-Record-Scenario-Result.
+
+      *****************************************************************
+      * credit/debit against a frozen account must both be rejected,  *
+      * leaving the balance exactly where it was when frozen.          *
+      *****************************************************************
+       2000-Test-Frozen-Account-Scenario.
+           Move "Frozen account rejects credit and debit" to
+                Current-Scenario-Name
+           Move "N" to Current-Scenario-Switch
+
+           Invoke Account "createAccount"
+             using by value 333330
+             returning frozenAccount
+           Invoke frozenAccount "credit" using by value 500
+           Invoke frozenAccount "freezeAccount"
+
+           Invoke frozenAccount "credit" using by value 100
+           Invoke frozenAccount "debit"  using by value 50
+           Invoke frozenAccount "getBalance" returning acctBalance
+
+           If acctBalance = 500
+              Set Current-Scenario-Passed to true
+           Else
+              Display "RegressTest: expected frozen balance 500, got "
+                      acctBalance
+           End-If
+           Perform 9500-Record-Scenario-Result.
+
+      *****************************************************************
+      * A check drawn on one CheckingAccount and payable to another   *
+      * clears exactly like it would against a plain Account payee.   *
+      *****************************************************************
+       3000-Test-Multiple-Checking-Scenario.
+           Move "Check clears between two checking accounts" to
+                Current-Scenario-Name
+           Move "N" to Current-Scenario-Switch
+
+           Invoke CheckingAccount "createCheckingAccount"
+             using by value 444440 800
+             returning drawerAccount
+           Invoke CheckingAccount "createCheckingAccount"
+             using by value 555550 200
+             returning secondPayeeAccount
+
+           Move 300 to checkAmount
+           Invoke Check New
+             using by value drawerAccount secondPayeeAccount
+                            checkAmount
+             returning aCheck
+           Invoke drawerAccount "processCheck"
+             using by value aCheck
+             returning outStatus
+           Invoke drawerAccount "getBalance" returning drawerBalance
+           Invoke secondPayeeAccount "getBalance" returning
+                  payeeBalance
+
+           If StatusPosted and drawerBalance = 499
+                            and payeeBalance = 500
+              Set Current-Scenario-Passed to true
+           Else
+              Display "RegressTest: expected posted/499/500, got "
+                      "status=" outStatus " drawer=" drawerBalance
+                      " payee=" payeeBalance
+           End-If
+           Perform 9500-Record-Scenario-Result.
+
+      *****************************************************************
+      * accrueInterest posts InterestRate times the current balance   *
+      * through "credit", so the journal and ACCTMAST both see it     *
+      * exactly like any other deposit.                                *
+      *****************************************************************
+       4000-Test-Savings-Interest-Scenario.
+           Move "Savings account accrues monthly interest" to
+                Current-Scenario-Name
+           Move "N" to Current-Scenario-Switch
+
+           Invoke SavingsAccount "createSavingsAccount"
+             using by value 666660 0.05
+             returning savingsAccount
+           Invoke savingsAccount "credit" using by value 1000
+
+           Invoke savingsAccount "accrueInterest" returning
+                  interestAmount
+           Invoke savingsAccount "getBalance" returning acctBalance
+
+           Move 50 to expectedInterest
+           If interestAmount = expectedInterest and acctBalance = 1050
+              Set Current-Scenario-Passed to true
+           Else
+              Display "RegressTest: expected interest 50/bal 1050, "
+                      "got interest=" interestAmount
+                      " balance=" acctBalance
+           End-If
+           Perform 9500-Record-Scenario-Result.
+
+      *****************************************************************
+      * The whole point of ACCTMAST: a second, independent object     *
+      * created against an account number already on file has to      *
+      * come back with the balance the first object left there,        *
+      * proving the persisted-file pathway and not just in-process     *
+      * object state.                                                  *
+      *****************************************************************
+       5000-Test-Persisted-File-Scenario.
+           Move "Balance survives a fresh object against ACCTMAST" to
+                Current-Scenario-Name
+           Move "N" to Current-Scenario-Switch
+
+           Invoke Account "createAccount"
+             using by value 888880
+             returning firstAccount
+           Invoke firstAccount "credit" using by value 700
+
+           Invoke Account "createAccount"
+             using by value 888880
+             returning secondAccount
+           Invoke secondAccount "getBalance" returning acctBalance
+
+           If acctBalance = 700
+              Set Current-Scenario-Passed to true
+           Else
+              Display "RegressTest: expected reloaded balance 700, "
+                      "got " acctBalance
+           End-If
+           Perform 9500-Record-Scenario-Result.
+
+      *****************************************************************
+      * Tallies and reports the outcome of whichever scenario just    *
+      * ran, using Current-Scenario-Name/Switch the scenario set.      *
+      *****************************************************************
+       9500-Record-Scenario-Result.
+           Add 1 to ScenariosRun
+           If Current-Scenario-Passed
+              Add 1 to ScenariosPassed
+              Display "RegressTest: PASS - " Current-Scenario-Name
+           Else
+              Add 1 to ScenariosFailed
+              Display "RegressTest: FAIL - " Current-Scenario-Name
+           End-If.
+
+       9000-Print-Summary.
+           Display "RegressTest: scenarios run=" ScenariosRun
+                   " passed=" ScenariosPassed
+                   " failed=" ScenariosFailed
+           If ScenariosFailed = zero
+              Display "RegressTest: REGRESSION PASS"
+           Else
+              Display "RegressTest: REGRESSION FAIL"
+           End-If.
+
+       End program "RegressTest".
