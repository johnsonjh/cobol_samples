@@ -0,0 +1,244 @@
+       cbl thread,pgmname(longmixed)
+      *######################################################################
+      *#                                                                    #
+      *#   Licensed Materials - Property of IBM.                            #
+      *#   5724-Z87                                                         #
+      *#   Copyright IBM Corp. 2004,2010.                                   #
+      *#   All Rights Reserved.                                             #
+      *#   US Government Users Restricted Rights -                          #
+      *#   Use, duplication or disclosure restricted by                     #
+      *#   GSA ADP Schedule Contract with IBM Corp.                         #
+      *#                                                                    #
+      *#   This file contains sample code.  You may copy, modify, and       #
+      *#   distribute these samples, or their modifications, in any         #
+      *#   form, internally or as part of Your application or related       #
+      *#   documentation. These samples have not been tested under all      #
+      *#   conditions and are provided to You by IBM without obligation     #
+      *#   of support of any kind. IBM PROVIDES THESE SAMPLES "AS IS"       #
+      *#   SUBJECT TO ANY STATUTORY WARRANTIES THAT CANNOT BE EXCLUDED.     #
+      *#   IBM MAKES NO WARRANTIES OR CONDITIONS, EITHER EXPRESS OR         #
+      *#   IMPLIED, INCLUDING BUT NOT LIMITED TO, THE IMPLIED WARRANTIES    #
+      *#   OR CONDITIONS OF MERCHANTABILITY, FITNESS FOR A PARTICULAR       #
+      *#   PURPOSE, AND NON-INFRINGEMENT REGARDING THESE SAMPLES OR         #
+      *#   TECHNICAL SUPPORT, IF ANY. You will indemnify IBM or third       #
+      *#   parties that provide IBM products ("Third Parties") from and     #
+      *#   against any third party claim arising out of the use,            #
+      *#   modification or distribution of these samples with Your          #
+      *#   application. You may not use the same path name as the           #
+      *#   original files/modules. You must not alter or delete any         #
+      *#   copyright information in the Samples.                            #
+      *#                                                                    #
+      *######################################################################
+
+      ******************************************************************
+      * AcctBatch.cbl                                                  *
+      *----------------------------------------------------------------*
+      * Daily account-maintenance batch.  Reads TXNFILE, one CREATE,   *
+      * CREDIT, DEBIT or CLOSE record per account per day, and drives  *
+      * the Account/CheckingAccount factory and object methods so     *
+      * end-of-day processing doesn't require new COBOL every time.    *
+      ******************************************************************
+       Identification division.
+       Program-id. "AcctBatch" recursive.
+       Environment division.
+       Configuration section.
+       Repository.
+           Class Account         is "Account"
+           Class CheckingAccount is "CheckingAccount".
+       Input-Output Section.
+       File-Control.
+           Select TransactionFile Assign to "TXNFILE"
+               Organization is Sequential
+               File Status is TxnFileStatus.
+           Select CheckpointFile Assign to "CHKPOINT"
+               Organization is Sequential
+               File Status is ChkptFileStatus.
+       Data Division.
+       File Section.
+       FD  TransactionFile.
+           Copy TxnRec.
+       FD  CheckpointFile.
+           Copy Chkpoint.
+       Working-Storage Section.
+       01  TxnFileStatus          pic X(02) value spaces.
+           88 TxnFileOK              value "00".
+       01  ChkptFileStatus        pic X(02) value spaces.
+           88 ChkptFileOK            value "00".
+       01  TxnEOF-Switch          pic X(01) value "N".
+           88 NoMoreTransactions     value "Y".
+       01  TxnsRead               pic 9(7) value zero.
+       01  TxnsApplied            pic 9(7) value zero.
+       01  TxnsRejected           pic 9(7) value zero.
+       01  CheckpointInterval     pic 9(7) value 1000.
+       01  RestartRecordCount     pic 9(9) binary value zero.
+       01  StillSkipping-Switch   pic X(01) value "N".
+           88 StillSkippingToRestartPoint value "Y".
+       Local-storage section.
+       01  workingAccount         usage object reference Account.
+       Procedure division.
+       0000-Mainline.
+           Perform 1000-Initialize
+           Perform 2000-Process-Transaction
+               Until NoMoreTransactions
+           Perform 9000-Terminate
+           Goback.
+
+       1000-Initialize.
+           Display "AcctBatch: daily account maintenance starting"
+           Perform 1050-Read-Checkpoint
+           Open Input TransactionFile
+           If not TxnFileOK
+              Display "AcctBatch: unable to open TXNFILE, rc="
+                      TxnFileStatus
+              Move "Y" to TxnEOF-Switch
+           End-If
+           If RestartRecordCount > zero
+              Move "Y" to StillSkipping-Switch
+              Display "AcctBatch: restarting after checkpoint, "
+                      "skipping " RestartRecordCount
+                      " already-applied records"
+           End-If
+           Perform 1100-Read-Transaction.
+
+      *****************************************************************
+      * A prior run's last checkpoint, if any -- how many TXNFILE     *
+      * records had already been read and applied.  No checkpoint     *
+      * file, or one that fails to open, simply means a fresh start.  *
+      *****************************************************************
+       1050-Read-Checkpoint.
+           Open Input CheckpointFile
+           If ChkptFileOK
+              Read CheckpointFile
+                  At End
+                      Continue
+                  Not At End
+                      Move Checkpoint-Records-Processed
+                        to RestartRecordCount
+              End-Read
+              Close CheckpointFile
+           End-If.
+
+       1100-Read-Transaction.
+           If not NoMoreTransactions
+              Read TransactionFile
+                  At End
+                      Move "Y" to TxnEOF-Switch
+                  Not At End
+                      Add 1 to TxnsRead
+              End-Read
+           End-If.
+
+      *****************************************************************
+      * Writes the current TXNFILE position as a single-record        *
+      * restart deck.  Called every CheckpointInterval transactions,  *
+      * and once more at end of run (with the final count) so a       *
+      * clean completion doesn't leave a stale mid-run checkpoint.    *
+      *****************************************************************
+       2500-Write-Checkpoint.
+           Open Output CheckpointFile
+           Move TxnsRead to Checkpoint-Records-Processed
+           Accept Checkpoint-Date from Date YYYYMMDD
+           Accept Checkpoint-Time from Time
+           Write Checkpoint-Record
+           Close CheckpointFile.
+
+       2000-Process-Transaction.
+           If StillSkippingToRestartPoint
+              If TxnsRead > RestartRecordCount
+                 Move "N" to StillSkipping-Switch
+              End-If
+           End-If
+
+           If not StillSkippingToRestartPoint
+              Evaluate True
+                  When Txn-Create
+                      Perform 2100-Process-Create
+                  When Txn-Credit
+                      Perform 2200-Process-Credit
+                  When Txn-Debit
+                      Perform 2300-Process-Debit
+                  When Txn-Close
+                      Perform 2400-Process-Close
+                  When Other
+                      Display "AcctBatch: unknown transaction type "
+                          Txn-Type " for account " Txn-Account-Number
+                      Add 1 to TxnsRejected
+              End-Evaluate
+
+              If Function Mod(TxnsRead, CheckpointInterval) = zero
+                 Perform 2500-Write-Checkpoint
+              End-If
+           End-If
+
+           Perform 1100-Read-Transaction.
+
+       2100-Process-Create.
+           If Txn-Kind-Checking
+              Invoke CheckingAccount "createCheckingAccount"
+                using by value Txn-Account-Number Txn-Amount
+                returning workingAccount
+           Else
+              Invoke Account "createAccount"
+                using by value Txn-Account-Number
+                returning workingAccount
+           End-If
+           If workingAccount = Null
+              Display "AcctBatch: rejected CREATE for account "
+                  Txn-Account-Number " -- invalid account number"
+              Add 1 to TxnsRejected
+              Exit Paragraph
+           End-If
+           If not Txn-Kind-Checking and Txn-Amount > zero
+              Invoke workingAccount "credit"
+                using by value Txn-Amount
+           End-If
+           Add 1 to TxnsApplied.
+
+       2200-Process-Credit.
+           Invoke Account "createAccount"
+             using by value Txn-Account-Number
+             returning workingAccount
+           If workingAccount = Null
+              Display "AcctBatch: rejected CREDIT for account "
+                  Txn-Account-Number " -- invalid account number"
+              Add 1 to TxnsRejected
+              Exit Paragraph
+           End-If
+           Invoke workingAccount "credit" using by value Txn-Amount
+           Add 1 to TxnsApplied.
+
+       2300-Process-Debit.
+           Invoke Account "createAccount"
+             using by value Txn-Account-Number
+             returning workingAccount
+           If workingAccount = Null
+              Display "AcctBatch: rejected DEBIT for account "
+                  Txn-Account-Number " -- invalid account number"
+              Add 1 to TxnsRejected
+              Exit Paragraph
+           End-If
+           Invoke workingAccount "debit" using by value Txn-Amount
+           Add 1 to TxnsApplied.
+
+       2400-Process-Close.
+           Invoke Account "createAccount"
+             using by value Txn-Account-Number
+             returning workingAccount
+           If workingAccount = Null
+              Display "AcctBatch: rejected CLOSE for account "
+                  Txn-Account-Number " -- invalid account number"
+              Add 1 to TxnsRejected
+              Exit Paragraph
+           End-If
+           Invoke workingAccount "closeAccount"
+           Invoke workingAccount "print"
+           Add 1 to TxnsApplied.
+
+       9000-Terminate.
+           Close TransactionFile
+           Perform 2500-Write-Checkpoint
+           Display "AcctBatch: read=" TxnsRead
+                   " applied=" TxnsApplied
+                   " rejected=" TxnsRejected.
+
+       End program "AcctBatch".
