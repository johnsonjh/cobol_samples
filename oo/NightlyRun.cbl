@@ -0,0 +1,309 @@
+       cbl thread,pgmname(longmixed)
+      *######################################################################
+      *#                                                                    #
+      *#   Licensed Materials - Property of IBM.                            #
+      *#   5724-Z87                                                         #
+      *#   Copyright IBM Corp. 2004,2010.                                   #
+      *#   All Rights Reserved.                                             #
+      *#   US Government Users Restricted Rights -                          #
+      *#   Use, duplication or disclosure restricted by                     #
+      *#   GSA ADP Schedule Contract with IBM Corp.                         #
+      *#                                                                    #
+      *#   This file contains sample code.  You may copy, modify, and       #
+      *#   distribute these samples, or their modifications, in any         #
+      *#   form, internally or as part of Your application or related       #
+      *#   documentation. These samples have not been tested under all      #
+      *#   conditions and are provided to You by IBM without obligation     #
+      *#   of support of any kind. IBM PROVIDES THESE SAMPLES "AS IS"       #
+      *#   SUBJECT TO ANY STATUTORY WARRANTIES THAT CANNOT BE EXCLUDED.     #
+      *#   IBM MAKES NO WARRANTIES OR CONDITIONS, EITHER EXPRESS OR         #
+      *#   IMPLIED, INCLUDING BUT NOT LIMITED TO, THE IMPLIED WARRANTIES    #
+      *#   OR CONDITIONS OF MERCHANTABILITY, FITNESS FOR A PARTICULAR       #
+      *#   PURPOSE, AND NON-INFRINGEMENT REGARDING THESE SAMPLES OR         #
+      *#   TECHNICAL SUPPORT, IF ANY. You will indemnify IBM or third       #
+      *#   parties that provide IBM products ("Third Parties") from and     #
+      *#   against any third party claim arising out of the use,            #
+      *#   modification or distribution of these samples with Your          #
+      *#   application. You may not use the same path name as the           #
+      *#   original files/modules. You must not alter or delete any         #
+      *#   copyright information in the Samples.                            #
+      *#                                                                    #
+      *######################################################################
+
+      ******************************************************************
+      * NightlyRun.cbl                                                 *
+      *----------------------------------------------------------------*
+      * End-to-end nightly batch driver.  Runs, in order: the daily    *
+      * account-maintenance batch (AcctBatch, TXNFILE against          *
+      * ACCTMAST), the check-clearing pass (PRESENTED checks through   *
+      * CheckingAccount's own "processCheck"), and the ODBC3EG-pattern *
+      * replication feed (AcctRepl, ACCTMAST to ACCOUNT_MASTER).  A    *
+      * RUNCTL record tracks the highest stage that completed cleanly, *
+      * so a failure partway through tells the operator exactly which  *
+      * stage to restart instead of rerunning the whole night's work.  *
+      ******************************************************************
+       Identification division.
+       Program-id. "NightlyRun" recursive.
+       Environment division.
+       Configuration section.
+       Repository.
+           Class Account         is "Account"
+           Class CheckingAccount is "CheckingAccount"
+           Class SavingsAccount  is "SavingsAccount"
+           Class Check           is "Check".
+       Input-Output Section.
+       File-Control.
+           Select RunCtlFile Assign to "RUNCTL"
+               Organization is Sequential
+               File Status is RunCtlFileStatus.
+           Select PresentedFile Assign to "PRESENTED"
+               Organization is Sequential
+               File Status is PresentedFileStatus.
+           Select GrowthFile Assign to "GROWTH"
+               Organization is Sequential
+               File Status is GrowthFileStatus.
+       Data Division.
+       File Section.
+       FD  RunCtlFile.
+           Copy RunCtl.
+       FD  PresentedFile.
+           Copy PresentChk.
+       FD  GrowthFile.
+           Copy Growth.
+
+       Working-Storage Section.
+       01  RunCtlFileStatus       pic X(02) value spaces.
+           88 RunCtlFileOK           value "00".
+       01  PresentedFileStatus    pic X(02) value spaces.
+           88 PresentedFileOK        value "00".
+       01  GrowthFileStatus       pic X(02) value spaces.
+
+       01  PresentedEOF-Switch    pic X(01) value "N".
+           88 NoMorePresentedChecks  value "Y".
+
+       01  Stage-Completed        pic 9(01) value zero.
+           88 Nightly-Not-Started    value 0.
+           88 Nightly-Posting-Done   value 1.
+           88 Nightly-Checks-Done    value 2.
+           88 Nightly-Replication-Done value 3.
+           88 Nightly-Growth-Done    value 4.
+
+       01  AccountsOpenedThisRun  pic 9(06).
+
+       01  ChecksPresented        pic 9(07) value zero.
+       01  ChecksPosted           pic 9(07) value zero.
+       01  ChecksBounced          pic 9(07) value zero.
+       01  ChecksStopped          pic 9(07) value zero.
+       01  ChecksRejected         pic 9(07) value zero.
+       01  ChecksDuplicate        pic 9(07) value zero.
+       01  ChecksCurrencyMismatch pic 9(07) value zero.
+
+       01  ClearingStatus         pic X(01).
+           88 ClearingStatusPosted    value "P".
+           88 ClearingStatusBounced   value "N".
+           88 ClearingStatusStopped   value "S".
+           88 ClearingStatusRejected  value "R".
+           88 ClearingStatusDuplicate value "D".
+           88 ClearingStatusCurrencyMismatch value "X".
+
+       Local-storage section.
+       01  drawerAccount    usage object reference CheckingAccount.
+       01  payeeAccount     usage object reference Account.
+       01  presentedCheck   usage object reference Check.
+
+       Procedure Division.
+       0000-Mainline.
+           Perform 1000-Initialize
+           If Nightly-Not-Started
+              Perform 2000-Run-Posting-Stage
+           End-If
+           If Nightly-Posting-Done
+              Perform 3000-Run-Check-Clearing-Stage
+           End-If
+           If Nightly-Checks-Done
+              Perform 4000-Run-Replication-Stage
+           End-If
+           If Nightly-Replication-Done
+              Perform 5000-Run-Growth-Stage
+           End-If
+           Perform 9000-Terminate
+           Goback.
+
+      *****************************************************************
+      * A prior run's RUNCTL record, if any, says which stage last     *
+      * completed cleanly; a fresh or missing RUNCTL means start from  *
+      * the top.                                                       *
+      *****************************************************************
+       1000-Initialize.
+           Display "NightlyRun: nightly batch starting"
+           Move zero To Stage-Completed
+           Open Input RunCtlFile
+           If RunCtlFileOK
+              Read RunCtlFile
+                  At End
+                      Continue
+                  Not At End
+                      Move RunCtl-Stage-Completed To Stage-Completed
+              End-Read
+              Close RunCtlFile
+           End-If
+           If not Nightly-Not-Started
+              Display "NightlyRun: resuming after stage "
+                      Stage-Completed
+           End-If.
+
+      *****************************************************************
+      * Writes the RUNCTL restart deck with the current stage.         *
+      *****************************************************************
+       1100-Write-Run-Control.
+           Open Output RunCtlFile
+           Accept RunCtl-Run-Date From Date YYYYMMDD
+           Move Stage-Completed To RunCtl-Stage-Completed
+           Write RunCtl-Record
+           Close RunCtlFile.
+
+      *****************************************************************
+      * Stage 1 -- post the day's transaction file against the        *
+      * account master.                                                *
+      *****************************************************************
+       2000-Run-Posting-Stage.
+           Display "NightlyRun: stage 1, posting TXNFILE"
+           Call "AcctBatch"
+           Move 1 To Stage-Completed
+           Perform 1100-Write-Run-Control.
+
+      *****************************************************************
+      * Stage 2 -- clear every check on PRESENTED through              *
+      * CheckingAccount's own "processCheck", so a bounced or          *
+      * stopped check is handled the identical way it would be if it   *
+      * cleared online.                                                 *
+      *****************************************************************
+       3000-Run-Check-Clearing-Stage.
+           Display "NightlyRun: stage 2, clearing presented checks"
+           Open Input PresentedFile
+           If not PresentedFileOK
+              Display "NightlyRun: unable to open PRESENTED, rc="
+                      PresentedFileStatus
+              Move "Y" to PresentedEOF-Switch
+           End-If
+           Perform 3100-Read-Presented-Check
+           Perform 3200-Clear-One-Check
+               Until NoMorePresentedChecks
+           Close PresentedFile
+           Display "NightlyRun: checks presented=" ChecksPresented
+                   " posted=" ChecksPosted
+                   " bounced=" ChecksBounced
+                   " stopped=" ChecksStopped
+                   " rejected=" ChecksRejected
+                   " duplicate=" ChecksDuplicate
+                   " currency-mismatch=" ChecksCurrencyMismatch
+           Move 2 To Stage-Completed
+           Perform 1100-Write-Run-Control.
+
+       3100-Read-Presented-Check.
+           If not NoMorePresentedChecks
+              Read PresentedFile
+                  At End
+                      Move "Y" to PresentedEOF-Switch
+              End-Read
+           End-If.
+
+       3200-Clear-One-Check.
+           Add 1 to ChecksPresented
+           Invoke CheckingAccount "createCheckingAccount"
+             using by value PresentChk-Drawer-Acct
+             returning drawerAccount
+           Invoke Account "createAccount"
+             using by value PresentChk-Payee-Acct
+             returning payeeAccount
+           If drawerAccount = Null or payeeAccount = Null
+              Display "NightlyRun: rejected presented check "
+                  PresentChk-Check-Number
+                  " -- invalid drawer or payee account number"
+              Add 1 to ChecksRejected
+              Perform 3100-Read-Presented-Check
+              Exit Paragraph
+           End-If
+           Invoke Check "reopen"
+             using by value PresentChk-Check-Number
+                            drawerAccount payeeAccount
+                            PresentChk-Amount
+             returning presentedCheck
+           If presentedCheck = Null
+              Display "NightlyRun: rejected presented check "
+                  PresentChk-Check-Number " -- unable to reopen "
+                  "Check object"
+              Add 1 to ChecksRejected
+              Perform 3100-Read-Presented-Check
+              Exit Paragraph
+           End-If
+           Invoke drawerAccount "processCheck"
+             using by value presentedCheck
+             returning ClearingStatus
+           Evaluate True
+               When ClearingStatusPosted
+                   Add 1 to ChecksPosted
+               When ClearingStatusBounced
+                   Add 1 to ChecksBounced
+               When ClearingStatusStopped
+                   Add 1 to ChecksStopped
+               When ClearingStatusRejected
+                   Add 1 to ChecksRejected
+               When ClearingStatusDuplicate
+                   Add 1 to ChecksDuplicate
+               When ClearingStatusCurrencyMismatch
+                   Add 1 to ChecksCurrencyMismatch
+           End-Evaluate
+           Perform 3100-Read-Presented-Check.
+
+      *****************************************************************
+      * Stage 3 -- hand ACCTMAST off to the ODBC3EG-pattern            *
+      * replication job.                                                *
+      *****************************************************************
+       4000-Run-Replication-Stage.
+           Display "NightlyRun: stage 3, replicating to RDBMS"
+           Call "AcctRepl"
+           Move 3 To Stage-Completed
+           Perform 1100-Write-Run-Control.
+
+      *****************************************************************
+      * Stage 4 -- append tonight's account-growth counts to GROWTH,  *
+      * one record per account type, so GrowthRpt has a dated history  *
+      * to summarize instead of a counter that resets every run.       *
+      *****************************************************************
+       5000-Run-Growth-Stage.
+           Display "NightlyRun: stage 4, recording account growth"
+           Open Extend GrowthFile
+           If GrowthFileStatus = "35"
+              Open Output GrowthFile
+           End-If
+
+           Move "B" to Growth-Account-Type
+           Invoke Account "getAccountsOpened"
+               returning AccountsOpenedThisRun
+           Perform 5100-Write-Growth-Record
+
+           Move "C" to Growth-Account-Type
+           Invoke CheckingAccount "getAccountsOpened"
+               returning AccountsOpenedThisRun
+           Perform 5100-Write-Growth-Record
+
+           Move "S" to Growth-Account-Type
+           Invoke SavingsAccount "getAccountsOpened"
+               returning AccountsOpenedThisRun
+           Perform 5100-Write-Growth-Record
+
+           Close GrowthFile
+           Move 4 To Stage-Completed
+           Perform 1100-Write-Run-Control.
+
+       5100-Write-Growth-Record.
+           Accept Growth-Run-Date From Date YYYYMMDD
+           Move AccountsOpenedThisRun to Growth-Accounts-Opened
+           Write Growth-Record.
+
+       9000-Terminate.
+           Display "NightlyRun: nightly batch complete, stage="
+                   Stage-Completed.
+
+       End program "NightlyRun".
