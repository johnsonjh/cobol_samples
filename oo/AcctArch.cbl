@@ -0,0 +1,237 @@
+       cbl thread,pgmname(longmixed)
+      *######################################################################
+      *#                                                                    #
+      *#   Licensed Materials - Property of IBM.                            #
+      *#   5724-Z87                                                         #
+      *#   Copyright IBM Corp. 2004,2010.                                   #
+      *#   All Rights Reserved.                                             #
+      *#   US Government Users Restricted Rights -                          #
+      *#   Use, duplication or disclosure restricted by                     #
+      *#   GSA ADP Schedule Contract with IBM Corp.                         #
+      *#                                                                    #
+      *#   This file contains sample code.  You may copy, modify, and       #
+      *#   distribute these samples, or their modifications, in any         #
+      *#   form, internally or as part of Your application or related       #
+      *#   documentation. These samples have not been tested under all      #
+      *#   conditions and are provided to You by IBM without obligation     #
+      *#   of support of any kind. IBM PROVIDES THESE SAMPLES "AS IS"       #
+      *#   SUBJECT TO ANY STATUTORY WARRANTIES THAT CANNOT BE EXCLUDED.     #
+      *#   IBM MAKES NO WARRANTIES OR CONDITIONS, EITHER EXPRESS OR         #
+      *#   IMPLIED, INCLUDING BUT NOT LIMITED TO, THE IMPLIED WARRANTIES    #
+      *#   OR CONDITIONS OF MERCHANTABILITY, FITNESS FOR A PARTICULAR       #
+      *#   PURPOSE, AND NON-INFRINGEMENT REGARDING THESE SAMPLES OR         #
+      *#   TECHNICAL SUPPORT, IF ANY. You will indemnify IBM or third       #
+      *#   parties that provide IBM products ("Third Parties") from and     #
+      *#   against any third party claim arising out of the use,            #
+      *#   modification or distribution of these samples with Your          #
+      *#   application. You may not use the same path name as the           #
+      *#   original files/modules. You must not alter or delete any         #
+      *#   copyright information in the Samples.                            #
+      *#                                                                    #
+      *######################################################################
+
+      ******************************************************************
+      * AcctArch.cbl                                                   *
+      *----------------------------------------------------------------*
+      * Periodic archival run.  Every CLOSED or DORMANT account is     *
+      * moved out of ACCTMAST into ACCTHIST, and its transaction       *
+      * history is split out of JRNLFILE into JRNLHIST, so the active  *
+      * files stay small for daily processing while full history is   *
+      * retained for audits and customer inquiries.                    *
+      ******************************************************************
+       Identification division.
+       Program-id. "AcctArch" recursive.
+       Environment division.
+       Configuration section.
+       Input-Output Section.
+       File-Control.
+           Select AcctMasterFile Assign to "ACCTMAST"
+               Organization is Indexed
+               Access Mode is Dynamic
+               Record Key is Master-Account-Number
+               File Status is AcctMasterStatus.
+           Select ArchiveMasterFile Assign to "ACCTHIST"
+               Organization is Sequential
+               File Status is ArchMasterStatus.
+           Select JournalFile Assign to "JRNLFILE"
+               Organization is Sequential
+               File Status is JournalFileStatus.
+           Select ArchiveJournalFile Assign to "JRNLHIST"
+               Organization is Sequential
+               File Status is ArchJournalStatus.
+           Select RetainedJournalFile Assign to "JRNLTEMP"
+               Organization is Sequential
+               File Status is RetainedJournalStatus.
+       Data Division.
+       File Section.
+       FD  AcctMasterFile.
+           Copy AcctRec.
+       FD  ArchiveMasterFile.
+       01  Archive-Master-Record      pic X(200).
+       FD  JournalFile.
+           Copy Journal.
+       FD  ArchiveJournalFile.
+       01  Archive-Journal-Record     pic X(91).
+       FD  RetainedJournalFile.
+       01  Retained-Journal-Record    pic X(91).
+
+       Working-Storage Section.
+       01  AcctMasterStatus         pic X(02) value spaces.
+           88 AcctMasterOK             value "00".
+       01  ArchMasterStatus         pic X(02) value spaces.
+       01  JournalFileStatus        pic X(02) value spaces.
+           88 JournalOK                value "00".
+       01  ArchJournalStatus        pic X(02) value spaces.
+       01  RetainedJournalStatus    pic X(02) value spaces.
+
+       01  MasterEOF-Switch         pic X(01) value "N".
+           88 NoMoreMasterRecords      value "Y".
+       01  JournalEOF-Switch        pic X(01) value "N".
+           88 NoMoreJournalRecords     value "Y".
+
+       01  AccountsArchived         pic 9(07) value zero.
+       01  JournalEntriesArchived   pic 9(07) value zero.
+       01  JournalEntriesRetained   pic 9(07) value zero.
+
+      *****************************************************************
+      * Account numbers archived this run, built in ascending order   *
+      * as ACCTMAST is read (its own key order), so the journal pass  *
+      * can locate them with SEARCH ALL.                               *
+      *****************************************************************
+       01  ArchivedAccountTable.
+           05 ArchivedAccountEntry occurs 0 to 20000 times
+                 depending on AccountsArchived
+                 ascending key is ArchivedAccountNumber
+                 indexed by ArchivedIdx.
+              10 ArchivedAccountNumber pic 9(06).
+
+       Procedure Division.
+       0000-Mainline.
+           Perform 1000-Initialize
+           Perform 2000-Scan-Master
+               Until NoMoreMasterRecords
+           Perform 3000-Split-Journal
+               Until NoMoreJournalRecords
+           Perform 4000-Replace-Journal
+           Perform 9000-Terminate
+           Goback.
+
+       1000-Initialize.
+           Display "AcctArch: account archival starting"
+           Open I-O AcctMasterFile
+           Open Output ArchiveMasterFile
+           If not AcctMasterOK
+              Display "AcctArch: unable to open ACCTMAST, rc="
+                      AcctMasterStatus
+              Move "Y" to MasterEOF-Switch
+           End-If
+           Move zero to AccountsArchived
+           Perform 1100-Read-Master.
+
+       1100-Read-Master.
+           If not NoMoreMasterRecords
+              Read AcctMasterFile Next Record
+                  At End
+                      Move "Y" to MasterEOF-Switch
+              End-Read
+           End-If.
+
+       2000-Scan-Master.
+           If (Master-Status-Closed or Master-Status-Dormant)
+                 and AccountsArchived < 20000
+              Move Acct-Master-Record to Archive-Master-Record
+              Write Archive-Master-Record
+              Add 1 to AccountsArchived
+              Move Master-Account-Number to
+                  ArchivedAccountNumber(AccountsArchived)
+              Delete AcctMasterFile Record
+           Else
+              If Master-Status-Closed or Master-Status-Dormant
+                 Display "AcctArch: archive table full, account "
+                         Master-Account-Number
+                         " left in ACCTMAST this run"
+              End-If
+           End-If
+           Perform 1100-Read-Master.
+
+       2100-Open-Journal-Files.
+           Open Input JournalFile
+           Open Output ArchiveJournalFile
+           Open Output RetainedJournalFile
+           If not JournalOK
+              Display "AcctArch: unable to open JRNLFILE, rc="
+                      JournalFileStatus
+              Move "Y" to JournalEOF-Switch
+           End-If
+           Perform 3100-Read-Journal.
+
+       3100-Read-Journal.
+           Read JournalFile
+               At End
+                   Move "Y" to JournalEOF-Switch
+           End-Read.
+
+       3000-Split-Journal.
+      *****************************************************************
+      * First time in, open the journal files -- deferred until here  *
+      * so the archived-account table above is fully built first.     *
+      *****************************************************************
+           If AccountsArchived = zero
+              Move "Y" to JournalEOF-Switch
+           Else
+              Perform 2100-Open-Journal-Files
+              Perform 3000-Split-Journal-Loop
+                  Until NoMoreJournalRecords
+           End-If.
+
+       3000-Split-Journal-Loop.
+           Set ArchivedIdx to 1
+           Search All ArchivedAccountEntry
+               At End
+                   Move Journal-Record to Retained-Journal-Record
+                   Write Retained-Journal-Record
+                   Add 1 to JournalEntriesRetained
+               When ArchivedAccountNumber(ArchivedIdx) =
+                    Journal-Account-Number
+                   Move Journal-Record to Archive-Journal-Record
+                   Write Archive-Journal-Record
+                   Add 1 to JournalEntriesArchived
+           End-Search
+           Perform 3100-Read-Journal.
+
+       4000-Replace-Journal.
+           If AccountsArchived > zero
+              Close JournalFile
+              Close ArchiveJournalFile
+              Close RetainedJournalFile
+              Open Output JournalFile
+              Open Input RetainedJournalFile
+              Move "N" to JournalEOF-Switch
+              Read RetainedJournalFile
+                  At End
+                      Move "Y" to JournalEOF-Switch
+              End-Read
+              Perform 4100-Copy-Retained-Journal
+                  Until NoMoreJournalRecords
+              Close JournalFile
+              Close RetainedJournalFile
+           End-If.
+
+       4100-Copy-Retained-Journal.
+           Move Retained-Journal-Record to Journal-Record
+           Write Journal-Record
+           Read RetainedJournalFile
+               At End
+                   Move "Y" to JournalEOF-Switch
+           End-Read.
+
+       9000-Terminate.
+           Close AcctMasterFile
+           Close ArchiveMasterFile
+           Display "AcctArch: accounts archived=" AccountsArchived
+                   " journal entries archived="
+                   JournalEntriesArchived
+                   " journal entries retained="
+                   JournalEntriesRetained.
+
+       End program "AcctArch".
