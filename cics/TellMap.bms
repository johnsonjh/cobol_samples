@@ -0,0 +1,98 @@
+      *######################################################################
+      *#                                                                    #
+      *#   Licensed Materials - Property of IBM.                            #
+      *#   5724-Z87                                                         #
+      *#   Copyright IBM Corp. 2004,2010.                                   #
+      *#   All Rights Reserved.                                             #
+      *#   US Government Users Restricted Rights -                          #
+      *#   Use, duplication or disclosure restricted by                     #
+      *#   GSA ADP Schedule Contract with IBM Corp.                         #
+      *#                                                                    #
+      *#   This file contains sample code.  You may copy, modify, and       #
+      *#   distribute these samples, or their modifications, in any         #
+      *#   form, internally or as part of Your application or related       #
+      *#   documentation. These samples have not been tested under all      #
+      *#   conditions and are provided to You by IBM without obligation     #
+      *#   of support of any kind. IBM PROVIDES THESE SAMPLES "AS IS"       #
+      *#   SUBJECT TO ANY STATUTORY WARRANTIES THAT CANNOT BE EXCLUDED.     #
+      *#   IBM MAKES NO WARRANTIES OR CONDITIONS, EITHER EXPRESS OR         #
+      *#   IMPLIED, INCLUDING BUT NOT LIMITED TO, THE IMPLIED WARRANTIES    #
+      *#   OR CONDITIONS OF MERCHANTABILITY, FITNESS FOR A PARTICULAR       #
+      *#   PURPOSE, AND NON-INFRINGEMENT REGARDING THESE SAMPLES OR         #
+      *#   TECHNICAL SUPPORT, IF ANY. You will indemnify IBM or third       #
+      *#   parties that provide IBM products ("Third Parties") from and     #
+      *#   against any third party claim arising out of the use,            #
+      *#   modification or distribution of these samples with Your          #
+      *#   application. You may not use the same path name as the           #
+      *#   original files/modules. You must not alter or delete any         #
+      *#   copyright information in the Samples.                            #
+      *#                                                                    #
+      *######################################################################
+***********************************************************************
+* TELLMAP -- Branch teller account-inquiry screen                     *
+*-----------------------------------------------------------------------
+* Assembled with DFHMSD/DFHMDI/DFHMDF into the symbolic map copybook  *
+* TellMap.cpy (TELLMAPI/TELLMAPO) that TellInq.cbl COPYs.  One map,   *
+* one screen: the teller keys an account number, TELLINQ fills in    *
+* the balance fields and the last few journal lines, or an error     *
+* message if the account number doesn't check out.                    *
+***********************************************************************
+TELLMAP  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               CTRL=FREEKB,                                           X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+*
+TELLINQ  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+TITLE1   DFHMDF POS=(1,25),                                           X
+               LENGTH=30,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='ACCOUNT INQUIRY - TELLMAP'
+*
+ACCTL    DFHMDF POS=(3,1),                                            X
+               LENGTH=15,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='ACCOUNT NUMBER:'
+ACCTNO   DFHMDF POS=(3,17),                                           X
+               LENGTH=6,                                              X
+               ATTRB=(UNPROT,NUM,IC),                                 X
+               PICOUT='999999'
+*
+BALL     DFHMDF POS=(5,1),                                            X
+               LENGTH=15,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='LEDGER BALANCE:'
+BALANCE  DFHMDF POS=(5,17),                                           X
+               LENGTH=13,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               PICOUT='-$$$,$$$,$$9'
+*
+AVAILL   DFHMDF POS=(6,1),                                            X
+               LENGTH=15,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='AVAILABLE BAL: '
+AVAILBAL DFHMDF POS=(6,17),                                           X
+               LENGTH=13,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               PICOUT='-$$$,$$$,$$9'
+*
+ACTL     DFHMDF POS=(8,1),                                            X
+               LENGTH=40,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='RECENT ACTIVITY (MOST RECENT FIRST):'
+ACT1     DFHMDF POS=(9,1),LENGTH=79,ATTRB=(PROT,NORM)
+ACT2     DFHMDF POS=(10,1),LENGTH=79,ATTRB=(PROT,NORM)
+ACT3     DFHMDF POS=(11,1),LENGTH=79,ATTRB=(PROT,NORM)
+ACT4     DFHMDF POS=(12,1),LENGTH=79,ATTRB=(PROT,NORM)
+ACT5     DFHMDF POS=(13,1),LENGTH=79,ATTRB=(PROT,NORM)
+*
+MSGL     DFHMDF POS=(23,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
