@@ -0,0 +1,121 @@
+      ******************************************************************
+      * TELLMAP.CPY                                                    *
+      *----------------------------------------------------------------*
+      * Symbolic map for the TELLMAP mapset (see TellMap.bms), as      *
+      * assembled by BMS.  TELLMAPI is the input map TellInq.cbl       *
+      * RECEIVEs into; TELLMAPO redefines it for the fields TellInq    *
+      * SENDs back out.  Hand-carried into the source tree the way     *
+      * this shop keeps its other generated copybooks (see AcctRec)    *
+      * rather than re-run through the map assembler on every build,   *
+      * but field-for-field against every DFHMDF label in TellMap.bms  *
+      * -- including the label constants (TITLE1, ACCTL, BALL,         *
+      * AVAILL, ACTL) that never take input but still occupy an L/F/I  *
+      * group in a real assembled map, and MSGL, whose own name        *
+      * already ends in "L" so its generated fields are MSGLL/MSGLF/   *
+      * MSGLA/MSGLI/MSGLO, not MSGL/MSGF/MSGI/MSGO.                    *
+      ******************************************************************
+       01  TELLMAPI.
+           05  FILLER                    PIC X(12).
+           05  TITLE1L                   COMP PIC S9(4).
+           05  TITLE1F                   PIC X.
+           05  FILLER REDEFINES TITLE1F.
+               10  TITLE1A               PIC X.
+           05  TITLE1I                   PIC X(30).
+           05  ACCTLL                    COMP PIC S9(4).
+           05  ACCTLF                    PIC X.
+           05  FILLER REDEFINES ACCTLF.
+               10  ACCTLA                PIC X.
+           05  ACCTLI                    PIC X(15).
+           05  ACCTNOL                   COMP PIC S9(4).
+           05  ACCTNOF                   PIC X.
+           05  FILLER REDEFINES ACCTNOF.
+               10  ACCTNOA               PIC X.
+           05  ACCTNOI                   PIC X(6).
+           05  BALLL                     COMP PIC S9(4).
+           05  BALLF                     PIC X.
+           05  FILLER REDEFINES BALLF.
+               10  BALLA                 PIC X.
+           05  BALLI                     PIC X(15).
+           05  BALANCEL                  COMP PIC S9(4).
+           05  BALANCEF                  PIC X.
+           05  FILLER REDEFINES BALANCEF.
+               10  BALANCEA              PIC X.
+           05  BALANCEI                  PIC X(13).
+           05  AVAILLL                   COMP PIC S9(4).
+           05  AVAILLF                   PIC X.
+           05  FILLER REDEFINES AVAILLF.
+               10  AVAILLA               PIC X.
+           05  AVAILLI                   PIC X(15).
+           05  AVAILBALL                 COMP PIC S9(4).
+           05  AVAILBALF                 PIC X.
+           05  FILLER REDEFINES AVAILBALF.
+               10  AVAILBALA             PIC X.
+           05  AVAILBALI                 PIC X(13).
+           05  ACTLL                     COMP PIC S9(4).
+           05  ACTLF                     PIC X.
+           05  FILLER REDEFINES ACTLF.
+               10  ACTLA                 PIC X.
+           05  ACTLI                     PIC X(40).
+           05  ACT1L                     COMP PIC S9(4).
+           05  ACT1F                     PIC X.
+           05  FILLER REDEFINES ACT1F.
+               10  ACT1A                 PIC X.
+           05  ACT1I                     PIC X(79).
+           05  ACT2L                     COMP PIC S9(4).
+           05  ACT2F                     PIC X.
+           05  FILLER REDEFINES ACT2F.
+               10  ACT2A                 PIC X.
+           05  ACT2I                     PIC X(79).
+           05  ACT3L                     COMP PIC S9(4).
+           05  ACT3F                     PIC X.
+           05  FILLER REDEFINES ACT3F.
+               10  ACT3A                 PIC X.
+           05  ACT3I                     PIC X(79).
+           05  ACT4L                     COMP PIC S9(4).
+           05  ACT4F                     PIC X.
+           05  FILLER REDEFINES ACT4F.
+               10  ACT4A                 PIC X.
+           05  ACT4I                     PIC X(79).
+           05  ACT5L                     COMP PIC S9(4).
+           05  ACT5F                     PIC X.
+           05  FILLER REDEFINES ACT5F.
+               10  ACT5A                 PIC X.
+           05  ACT5I                     PIC X(79).
+           05  MSGLL                     COMP PIC S9(4).
+           05  MSGLF                     PIC X.
+           05  FILLER REDEFINES MSGLF.
+               10  MSGLA                 PIC X.
+           05  MSGLI                     PIC X(79).
+       01  TELLMAPO REDEFINES TELLMAPI.
+           05  FILLER                    PIC X(12).
+           05  FILLER                    PIC X(3).
+           05  TITLE1O                   PIC X(30).
+           05  FILLER                    PIC X(3).
+           05  ACCTLO                    PIC X(15).
+           05  FILLER                    PIC X(3).
+           05  ACCTNOO                   PIC X(6).
+           05  FILLER                    PIC X(3).
+           05  BALLO                     PIC X(15).
+           05  FILLER                    PIC X(3).
+           05  BALANCEO                  PIC X(13).
+           05  FILLER                    PIC X(3).
+           05  AVAILLO                   PIC X(15).
+           05  FILLER                    PIC X(3).
+           05  AVAILBALO                 PIC X(13).
+           05  FILLER                    PIC X(3).
+           05  ACTLO                     PIC X(40).
+           05  FILLER                    PIC X(3).
+           05  ACT1O                     PIC X(79).
+           05  FILLER                    PIC X(3).
+           05  ACT2O                     PIC X(79).
+           05  FILLER                    PIC X(3).
+           05  ACT3O                     PIC X(79).
+           05  FILLER                    PIC X(3).
+           05  ACT4O                     PIC X(79).
+           05  FILLER                    PIC X(3).
+           05  ACT5O                     PIC X(79).
+           05  FILLER                    PIC X(3).
+           05  MSGLO                     PIC X(79).
+      ***********************
+      * End of TELLMAP.CPY  *
+      ***********************
