@@ -0,0 +1,300 @@
+       cbl thread,pgmname(longmixed)
+      *######################################################################
+      *#                                                                    #
+      *#   Licensed Materials - Property of IBM.                            #
+      *#   5724-Z87                                                         #
+      *#   Copyright IBM Corp. 2004,2010.                                   #
+      *#   All Rights Reserved.                                             #
+      *#   US Government Users Restricted Rights -                          #
+      *#   Use, duplication or disclosure restricted by                     #
+      *#   GSA ADP Schedule Contract with IBM Corp.                         #
+      *#                                                                    #
+      *#   This file contains sample code.  You may copy, modify, and       #
+      *#   distribute these samples, or their modifications, in any         #
+      *#   form, internally or as part of Your application or related       #
+      *#   documentation. These samples have not been tested under all      #
+      *#   conditions and are provided to You by IBM without obligation     #
+      *#   of support of any kind. IBM PROVIDES THESE SAMPLES "AS IS"       #
+      *#   SUBJECT TO ANY STATUTORY WARRANTIES THAT CANNOT BE EXCLUDED.     #
+      *#   IBM MAKES NO WARRANTIES OR CONDITIONS, EITHER EXPRESS OR         #
+      *#   IMPLIED, INCLUDING BUT NOT LIMITED TO, THE IMPLIED WARRANTIES    #
+      *#   OR CONDITIONS OF MERCHANTABILITY, FITNESS FOR A PARTICULAR       #
+      *#   PURPOSE, AND NON-INFRINGEMENT REGARDING THESE SAMPLES OR         #
+      *#   TECHNICAL SUPPORT, IF ANY. You will indemnify IBM or third       #
+      *#   parties that provide IBM products ("Third Parties") from and     #
+      *#   against any third party claim arising out of the use,            #
+      *#   modification or distribution of these samples with Your          #
+      *#   application. You may not use the same path name as the           #
+      *#   original files/modules. You must not alter or delete any         #
+      *#   copyright information in the Samples.                            #
+      *#                                                                    #
+      *######################################################################
+
+      ******************************************************************
+      * TellInq.cbl                                                    *
+      *----------------------------------------------------------------*
+      * TELLINQ -- online, pseudo-conversational teller account        *
+      * inquiry.  Every other program that reaches Account/            *
+      * CheckingAccount is a batch driver (TestAccounts, NightlyRun);   *
+      * this is the first one a teller drives from a screen.  It       *
+      * invokes the same "getBalance"/"getAvailableBalance" methods    *
+      * those batch drivers use -- there is no separate online copy    *
+      * of the balance logic -- and pulls the account's most recent    *
+      * activity from ACCTRECNT, the same JRNLFILE-derived side file   *
+      * AcctArch.cbl and the batch reports work from, so a teller      *
+      * sees the same activity the nightly reports would show, just    *
+      * sooner.  ACCTMAST and ACCTRECNT are CICS-managed files: every   *
+      * access here goes through EXEC CICS READ FILE so the region's   *
+      * file control handles locking and buffering instead of this     *
+      * program opening and closing a VSAM dataset on every keystroke.  *
+      *                                                                *
+      * First-time-in and pseudo-conversational re-entry are told      *
+      * apart with EIBCALEN the ordinary CICS way: a zero EIBCALEN is  *
+      * the initial, blank-screen invocation of transaction TINQ; a    *
+      * non-zero EIBCALEN is the teller's map re-sent after keying an  *
+      * account number.                                                *
+      ******************************************************************
+       Identification division.
+       Program-id. "TellInq".
+       Environment division.
+       Configuration section.
+       Repository.
+           Class Account is "Account".
+
+       Data Division.
+       Working-Storage Section.
+           Copy TellMap.
+           Copy DFHAID.
+           Copy DFHBMSCA.
+           Copy AcctRec.
+           Copy AcctRecent.
+
+       01  WS-Resp                   pic S9(08) comp.
+
+       01  Recent-Activity-Table.
+           05  Activity-Line occurs 5 times pic X(79).
+       01  Activity-Lines-Found      pic 9(01) value zero.
+
+       01  Teller-Account-Number     pic 9(6).
+       01  Teller-Account-Object     usage object reference Account.
+       01  Teller-Ledger-Balance     pic S9(9) binary.
+       01  Teller-Available-Balance  pic S9(9) binary.
+       01  Printable-Balance         pic -$$$,$$$,$$9.
+       01  Printable-Available       pic -$$$,$$$,$$9.
+
+       01  Entry-Index               pic 9(01).
+       01  Journal-Type-Display      pic X(09).
+       01  New-Activity-Line         pic X(79).
+
+       Linkage Section.
+       01  DFHCOMMAREA               pic X(01).
+
+       Procedure Division.
+       0000-Mainline.
+           Exec Cics Handle Condition
+               Mapfail (2000-Send-Initial-Map)
+               Error   (9900-Handle-Cics-Error)
+           End-Exec
+
+           If EIBCALEN not = zero and EIBAID = DFHPF3
+              Exec Cics Return
+              End-Exec
+           Else
+              If EIBCALEN = zero
+                 Perform 2000-Send-Initial-Map
+              Else
+                 Perform 3000-Receive-And-Look-Up
+              End-If
+
+              Exec Cics Return
+                  Transid ('TINQ')
+                  Commarea (DFHCOMMAREA)
+              End-Exec
+           End-If.
+
+      *****************************************************************
+      * First entry into the transaction (or a MAPFAIL on re-entry):  *
+      * clear the map and prompt for an account number.                *
+      *****************************************************************
+       2000-Send-Initial-Map.
+           Move Low-Values to TELLMAPO
+           Move "ENTER AN ACCOUNT NUMBER AND PRESS ENTER"
+               to MSGLO
+
+           Exec Cics Send Map ('TELLINQ')
+               Mapset  ('TELLMAP')
+               Erase
+               Freekb
+           End-Exec
+
+           Exec Cics Return
+               Transid ('TINQ')
+               Commarea (DFHCOMMAREA)
+           End-Exec.
+
+      *****************************************************************
+      * Teller keyed an account number and pressed Enter: validate,   *
+      * look up the balance, pull the recent activity, and redisplay.  *
+      *****************************************************************
+       3000-Receive-And-Look-Up.
+           Exec Cics Receive Map ('TELLINQ')
+               Mapset ('TELLMAP')
+               Into   (TELLMAPI)
+           End-Exec
+
+           Move Low-Values to TELLMAPO
+           Move zero to Activity-Lines-Found
+
+           If ACCTNOL = zero
+              Move "PLEASE ENTER AN ACCOUNT NUMBER" to MSGLO
+              Perform 5000-Redisplay-Map
+              Exit Paragraph
+           End-If
+
+           Move ACCTNOI to Teller-Account-Number
+           Move Teller-Account-Number to Master-Account-Number
+
+           Exec Cics Read
+               File     ('ACCTMAST')
+               Into     (Acct-Master-Record)
+               Ridfld   (Master-Account-Number)
+               Resp     (WS-Resp)
+           End-Exec
+
+           If WS-Resp not = DFHRESP(NORMAL)
+              Move "ACCOUNT NOT FOUND OR INVALID ACCOUNT NUMBER"
+                  to MSGLO
+              Perform 5000-Redisplay-Map
+              Exit Paragraph
+           End-If
+
+           Invoke Account "createAccount"
+               using by value Teller-Account-Number
+               returning Teller-Account-Object
+
+           If Teller-Account-Object = Null
+              Move "ACCOUNT NOT FOUND OR INVALID ACCOUNT NUMBER"
+                  to MSGLO
+              Perform 5000-Redisplay-Map
+              Exit Paragraph
+           End-If
+
+           Invoke Teller-Account-Object "getBalance"
+               returning Teller-Ledger-Balance
+           Invoke Teller-Account-Object "getAvailableBalance"
+               returning Teller-Available-Balance
+
+           Perform 4000-Read-Recent-Activity
+
+           Move "PF3 TO END" to MSGLO
+           Perform 5000-Redisplay-Map.
+
+      *****************************************************************
+      * ACCTRECNT holds this account's last five JRNLFILE postings     *
+      * under its own account-number key (see Account.cbl's            *
+      * "postJournal"), so recent activity is a single keyed read      *
+      * here instead of a scan of the whole JRNLFILE audit trail on    *
+      * every teller keystroke.                                        *
+      *****************************************************************
+       4000-Read-Recent-Activity.
+           Move Teller-Account-Number to AcctRecent-Account-Number
+
+           Exec Cics Read
+               File     ('ACCTRECNT')
+               Into     (AcctRecent-Record)
+               Ridfld   (AcctRecent-Account-Number)
+               Resp     (WS-Resp)
+           End-Exec
+
+           Evaluate WS-Resp
+               When DFHRESP(NORMAL)
+                   Perform 4100-Format-One-Activity-Line
+                       Varying Entry-Index from 1 by 1
+                       Until Entry-Index > AcctRecent-Entries-Found
+               When DFHRESP(NOTFND)
+                   Continue
+               When Other
+                   Display "TellInq: unable to read ACCTRECNT, resp="
+                           WS-Resp
+           End-Evaluate.
+
+       4100-Format-One-Activity-Line.
+           Evaluate True
+               When AcctRecent-Credit(Entry-Index)
+                   Move "CREDIT   " to Journal-Type-Display
+               When AcctRecent-Debit(Entry-Index)
+                   Move "DEBIT    " to Journal-Type-Display
+               When AcctRecent-Check(Entry-Index)
+                   Move "CHECK    " to Journal-Type-Display
+               When AcctRecent-NSF(Entry-Index)
+                   Move "NSF      " to Journal-Type-Display
+               When AcctRecent-Close(Entry-Index)
+                   Move "CLOSED   " to Journal-Type-Display
+               When AcctRecent-Stopped(Entry-Index)
+                   Move "STOPPED  " to Journal-Type-Display
+               When Other
+                   Move "UNKNOWN  " to Journal-Type-Display
+           End-Evaluate
+
+           Move spaces to New-Activity-Line
+           String AcctRecent-Date(Entry-Index)   Delimited by size
+                  " "                            Delimited by size
+                  Journal-Type-Display           Delimited by size
+                  " AMT "                         Delimited by size
+                  AcctRecent-Amount(Entry-Index)  Delimited by size
+                  " BAL "                         Delimited by size
+                  AcctRecent-Balance(Entry-Index) Delimited by size
+               into New-Activity-Line
+
+           Add 1 to Activity-Lines-Found
+           Move New-Activity-Line
+               to Activity-Line(Activity-Lines-Found).
+
+      *****************************************************************
+      * Moves the working balances and activity table into the map's  *
+      * output fields and redisplays it without erasing the screen.    *
+      *****************************************************************
+       5000-Redisplay-Map.
+           Move Teller-Account-Number to ACCTNOO
+           Move Teller-Ledger-Balance to Printable-Balance
+           Move Printable-Balance     to BALANCEO
+           Move Teller-Available-Balance to Printable-Available
+           Move Printable-Available   to AVAILBALO
+
+           If Activity-Lines-Found >= 1
+              Move Activity-Line(Activity-Lines-Found) to ACT1O
+           End-If
+           If Activity-Lines-Found >= 2
+              Move Activity-Line(Activity-Lines-Found - 1) to ACT2O
+           End-If
+           If Activity-Lines-Found >= 3
+              Move Activity-Line(Activity-Lines-Found - 2) to ACT3O
+           End-If
+           If Activity-Lines-Found >= 4
+              Move Activity-Line(Activity-Lines-Found - 3) to ACT4O
+           End-If
+           If Activity-Lines-Found >= 5
+              Move Activity-Line(Activity-Lines-Found - 4) to ACT5O
+           End-If
+
+           Exec Cics Send Map ('TELLINQ')
+               Mapset  ('TELLMAP')
+               Data Only
+               Freekb
+           End-Exec.
+
+      *****************************************************************
+      * Any unexpected CICS condition ends the conversation cleanly    *
+      * rather than abending the teller's session.                     *
+      *****************************************************************
+       9900-Handle-Cics-Error.
+           Move "AN ERROR OCCURRED - PLEASE NOTIFY YOUR SUPERVISOR"
+               to MSGLO
+           Exec Cics Send Map ('TELLINQ')
+               Mapset  ('TELLMAP')
+               Data Only
+               Freekb
+           End-Exec
+           Exec Cics Return
+           End-Exec.
+       End Program "TellInq".
