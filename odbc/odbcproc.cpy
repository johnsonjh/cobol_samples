@@ -133,6 +133,7 @@
                  INSPECT szErrorMsg TALLYING char-count
                                     FOR CHARACTERS BEFORE X"00"
                  DISPLAY "Message = " szErrorMsg (1:char-count)
+                 PERFORM Log-ODBC-Error
                  MOVE 0 TO char-count
                ELSE
                  DISPLAY "Return value = " SQL-RC
@@ -146,6 +147,23 @@
       *       SQL-Rollback> or some other processing here.
              STOP RUN
            END-IF.
+
+      *** Log an ODBC diagnostic record to the structured error file **
+        Log-ODBC-Error.
+           ACCEPT ODBCErr-Date FROM DATE YYYYMMDD
+           ACCEPT ODBCErr-Time FROM TIME
+           MOVE ODBCErr-Program-Name TO ODBCErr-Program
+           MOVE SQL-stmt             TO ODBCErr-SQL-Stmt
+           MOVE szSQLState-Chars     TO ODBCErr-SQL-State
+           MOVE fNativeError         TO ODBCErr-Native-Code
+           MOVE szErrorMsg (1:80)    TO ODBCErr-Message
+
+           OPEN EXTEND ODBCErrFile
+           IF ODBCErrFileStatus = "35"
+             OPEN OUTPUT ODBCErrFile
+           END-IF
+           WRITE ODBC-Error-Record
+           CLOSE ODBCErrFile.
       ***********************
       * End of ODBCPROC.CPY *
       ***********************
