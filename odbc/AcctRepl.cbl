@@ -0,0 +1,463 @@
+      *######################################################################
+      *#                                                                    #
+      *#   Licensed Materials - Property of IBM.                            #
+      *#   5724-Z87                                                         #
+      *#   Copyright IBM Corp. 2004,2010.                                   #
+      *#   All Rights Reserved.                                             #
+      *#   US Government Users Restricted Rights -                          #
+      *#   Use, duplication or disclosure restricted by                     #
+      *#   GSA ADP Schedule Contract with IBM Corp.                         #
+      *#                                                                    #
+      *#   This file contains sample code.  You may copy, modify, and       #
+      *#   distribute these samples, or their modifications, in any         #
+      *#   form, internally or as part of Your application or related       #
+      *#   documentation. These samples have not been tested under all      #
+      *#   conditions and are provided to You by IBM without obligation     #
+      *#   of support of any kind. IBM PROVIDES THESE SAMPLES "AS IS"       #
+      *#   SUBJECT TO ANY STATUTORY WARRANTIES THAT CANNOT BE EXCLUDED.     #
+      *#   IBM MAKES NO WARRANTIES OR CONDITIONS, EITHER EXPRESS OR         #
+      *#   IMPLIED, INCLUDING BUT NOT LIMITED TO, THE IMPLIED WARRANTIES    #
+      *#   OR CONDITIONS OF MERCHANTABILITY, FITNESS FOR A PARTICULAR       #
+      *#   PURPOSE, AND NON-INFRINGEMENT REGARDING THESE SAMPLES OR         #
+      *#   TECHNICAL SUPPORT, IF ANY. You will indemnify IBM or third       #
+      *#   parties that provide IBM products ("Third Parties") from and     #
+      *#   against any third party claim arising out of the use,            #
+      *#   modification or distribution of these samples with Your          #
+      *#   application. You may not use the same path name as the           #
+      *#   original files/modules. You must not alter or delete any         #
+      *#   copyright information in the Samples.                            #
+      *#                                                                    #
+      *######################################################################
+
+      ******************************************************************
+      * ACCTREPL.CBL                                                   *
+      *----------------------------------------------------------------*
+      * Nightly account-master replication feed.  Follows the          *
+      * Allocate-Environment-Handle / Allocate-Connection-Handle /     *
+      * Allocate-Statement-Handle sequence from ODBC3P.CPY, reads      *
+      * ACCTMAST end to end and replicates every account into the      *
+      * corporate reporting database's ACCOUNT_MASTER table -- UPDATE  *
+      * by ACCT_NO, falling back to INSERT when no row was updated --  *
+      * so reporting and the data warehouse team are not stuck waiting *
+      * on a hand-run file dump.                                        *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "AcctRepl".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AcctMasterFile ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS Master-Account-Number
+               FILE STATUS IS AcctMasterStatus.
+           SELECT ODBCErrFile ASSIGN TO "ODBCERR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ODBCErrFileStatus.
+           SELECT OdbcParmFile ASSIGN TO "ODBCPARM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS OdbcParmFileStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AcctMasterFile.
+           COPY AcctRec.
+       FD  ODBCErrFile.
+           COPY ODBCErr.
+       FD  OdbcParmFile.
+           COPY OdbcParm.
+
+       WORKING-STORAGE SECTION.
+      *  copy ODBC API constant definitions
+           COPY "odbc3.cpy" SUPPRESS.
+
+      *  copy additional definitions used by ODBC30PROC procedure
+           COPY "odbc3d.cpy".
+
+      *  structured error log written by SQLDiag-Function -- every
+      *  diagnostic record is identified by the program that hit it
+       01  ODBCErrFileStatus             PIC X(02) VALUE SPACES.
+       01  ODBCErr-Program-Name          PIC X(08) VALUE "ACCTREPL".
+
+       01  AcctMasterStatus              PIC X(02) VALUE SPACES.
+           88 AcctMasterOK                  VALUE "00".
+       01  MasterEOF-Switch              PIC X(01) VALUE "N".
+           88 NoMoreMasterRecords            VALUE "Y".
+
+      *  arguments used for SQLConnect
+       01  ServerName                    PIC X(10) VALUE Z"Oracle7".
+       01  ServerNameLength       COMP-5 PIC S9(4) VALUE 10.
+       01  UserId                        PIC X(10) VALUE Z"TEST123".
+       01  UserIdLength           COMP-5 PIC S9(4) VALUE 10.
+       01  Authentication                PIC X(10) VALUE Z"TEST123".
+       01  AuthenticationLength   COMP-5 PIC S9(4) VALUE 10.
+
+      *  a separate statement handle per prepared statement, since
+      *  UPDATE and INSERT each need their own SQLPrepare
+       01  HstmtUpdate                   POINTER VALUE NULL.
+       01  HstmtInsert                   POINTER VALUE NULL.
+       01  UpdatedRowCount        COMP-5 PIC S9(9) VALUE ZERO.
+
+       01  UpdateStmtText                PIC X(95) VALUE
+           "UPDATE ACCOUNT_MASTER SET ACCT_BALANCE = ?, ACCT_STATUS =
+      -    " ?, ACCT_TYPE = ? WHERE ACCT_NO = ?".
+       01  InsertStmtText                PIC X(105) VALUE
+           "INSERT INTO ACCOUNT_MASTER (ACCT_NO, ACCT_BALANCE,
+      -    " ACCT_STATUS, ACCT_TYPE) VALUES (?, ?, ?, ?)".
+
+       01  ParamAcctNumber        COMP-5 PIC S9(9).
+       01  ParamAcctBalance       COMP-5 PIC S9(9).
+       01  ParamAcctStatus               PIC X(01).
+       01  ParamAcctType                 PIC X(01).
+
+      *  explicit commit boundaries, same convention as ODBC3EG
+       01  CommitIntervalRecords         PIC 9(07) VALUE 500.
+       01  RecordsSinceCommit            PIC 9(07) VALUE ZERO.
+       01  CommitCount                   PIC 9(07) VALUE ZERO.
+
+       01  AccountsRead                  PIC 9(07) VALUE ZERO.
+       01  AccountsInserted              PIC 9(07) VALUE ZERO.
+       01  AccountsUpdated               PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       Do-ODBC SECTION.
+        Start-ODBC.
+           DISPLAY "AcctRepl: nightly account-master replication "
+                   "starting"
+
+           OPEN INPUT AcctMasterFile
+           IF NOT AcctMasterOK
+             DISPLAY "AcctRepl: unable to open ACCTMAST, rc="
+                     AcctMasterStatus
+             MOVE "Y" to MasterEOF-Switch
+           END-IF
+
+           PERFORM Read-ODBC-Run-Parameters
+
+           PERFORM Allocate-Environment-Handle
+           PERFORM Set-Env-Attr-to-Ver30-Behavior
+           PERFORM Allocate-Connection-Handle
+           PERFORM Set-Connect-Login-Timeout
+
+           CALL "SQLConnect" USING BY VALUE     Hdbc
+                                   BY REFERENCE ServerName
+                                   BY VALUE     ServerNameLength
+                                   BY REFERENCE UserId
+                                   BY VALUE     UserIdLength
+                                   BY REFERENCE Authentication
+                                   BY VALUE     AuthenticationLength
+                             RETURNING SQL-RC
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLConnect" to SQL-stmt
+             MOVE SQL-HANDLE-DBC to DiagHandleType
+             SET DiagHandle to Hdbc
+             PERFORM SQLDiag-Function
+           END-IF
+
+           CALL "SQLSetConnectAttr" USING
+                                   BY VALUE     Hdbc
+                                   BY VALUE     SQL-ATTR-AUTOCOMMIT
+                                   BY VALUE     SQL-AUTOCOMMIT-OFF
+                                   BY VALUE     SQL-IS-UINTEGER
+                             RETURNING SQL-RC
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLSetConnectAttr for Autocommit" to SQL-stmt
+             MOVE SQL-HANDLE-DBC to DiagHandleType
+             SET DiagHandle to Hdbc
+             PERFORM SQLDiag-Function
+           END-IF
+
+           PERFORM Validate-Account-Master-Table
+           PERFORM Prepare-Replication-Statements
+           PERFORM Read-Master
+           PERFORM Replicate-One-Account
+                   UNTIL NoMoreMasterRecords
+
+      *  commit whatever is left since the last interval boundary
+           MOVE CommitIntervalRecords to RecordsSinceCommit
+           PERFORM Commit-If-Due
+
+           CALL "SQLFreeHandle" USING BY VALUE SQL-HANDLE-STMT
+                                      BY VALUE HstmtUpdate
+                                RETURNING SQL-RC
+           CALL "SQLFreeHandle" USING BY VALUE SQL-HANDLE-STMT
+                                      BY VALUE HstmtInsert
+                                RETURNING SQL-RC
+           PERFORM SQLDisconnect-Function
+           PERFORM Free-Connection-Handle
+           PERFORM Free-Environment-Handle
+
+           CLOSE AcctMasterFile
+           DISPLAY "AcctRepl: read=" AccountsRead
+                   " updated=" AccountsUpdated
+                   " inserted=" AccountsInserted
+                   " commits=" CommitCount
+           GOBACK.
+
+      *****************************************************************
+      * Confirm ACCOUNT_MASTER still has the columns this program     *
+      * writes to before the replication loop touches a single row.   *
+      *****************************************************************
+        Validate-Account-Master-Table.
+           MOVE "ACCOUNT_MASTER" to Catalog-Table-Name
+           MOVE 4 to Catalog-Expected-Count
+           MOVE "ACCT_NO" to Catalog-Expected-Column (1)
+           MOVE "ACCT_BALANCE" to Catalog-Expected-Column (2)
+           MOVE "ACCT_STATUS" to Catalog-Expected-Column (3)
+           MOVE "ACCT_TYPE" to Catalog-Expected-Column (4)
+           PERFORM Validate-Table-Columns
+
+           IF Catalog-Validation-Failed
+             DISPLAY "AcctRepl: aborting, ACCOUNT_MASTER catalog "
+                     "mismatch"
+             SET Diag-Genuine-Error-Found to TRUE
+             PERFORM Termination-Function
+           END-IF.
+
+      *****************************************************************
+      * Allocate the UPDATE and INSERT statement handles and prepare  *
+      * each one once, ahead of the replication loop.                 *
+      *****************************************************************
+        Prepare-Replication-Statements.
+           CALL "SQLAllocHandle" USING BY VALUE     SQL-HANDLE-STMT
+                                       BY VALUE     Hdbc
+                                       BY REFERENCE HstmtUpdate
+                                 RETURNING SQL-RC
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLAllocHandle for Update Stmt" to SQL-stmt
+             MOVE SQL-HANDLE-DBC to DiagHandleType
+             SET DiagHandle to Hdbc
+             PERFORM SQLDiag-Function
+           END-IF
+
+           CALL "SQLAllocHandle" USING BY VALUE     SQL-HANDLE-STMT
+                                       BY VALUE     Hdbc
+                                       BY REFERENCE HstmtInsert
+                                 RETURNING SQL-RC
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLAllocHandle for Insert Stmt" to SQL-stmt
+             MOVE SQL-HANDLE-DBC to DiagHandleType
+             SET DiagHandle to Hdbc
+             PERFORM SQLDiag-Function
+           END-IF
+
+      *  Set-Stmt-Query-Timeout works off the shared Hstmt field, so
+      *  apply it to each of this program's own statement handles
+           MOVE HstmtUpdate to Hstmt
+           PERFORM Set-Stmt-Query-Timeout
+           MOVE HstmtInsert to Hstmt
+           PERFORM Set-Stmt-Query-Timeout
+
+           CALL "SQLPrepare" USING BY VALUE     HstmtUpdate
+                                   BY REFERENCE UpdateStmtText
+                                   BY VALUE     SQL-NTS
+                             RETURNING SQL-RC
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLPrepare Update" to SQL-stmt
+             MOVE SQL-HANDLE-STMT to DiagHandleType
+             SET DiagHandle to HstmtUpdate
+             PERFORM SQLDiag-Function
+           END-IF
+
+           CALL "SQLBindParameter" USING
+                                  BY VALUE     HstmtUpdate
+                                  BY VALUE     1
+                                  BY VALUE     SQL-PARAM-INPUT
+                                  BY VALUE     SQL-C-LONG
+                                  BY VALUE     SQL-INTEGER
+                                  BY VALUE     9
+                                  BY VALUE     0
+                                  BY REFERENCE ParamAcctBalance
+                                  BY VALUE     4
+                                  BY REFERENCE OMITTED
+                             RETURNING SQL-RC
+           CALL "SQLBindParameter" USING
+                                  BY VALUE     HstmtUpdate
+                                  BY VALUE     2
+                                  BY VALUE     SQL-PARAM-INPUT
+                                  BY VALUE     SQL-C-CHAR
+                                  BY VALUE     SQL-CHAR
+                                  BY VALUE     1
+                                  BY VALUE     0
+                                  BY REFERENCE ParamAcctStatus
+                                  BY VALUE     1
+                                  BY REFERENCE OMITTED
+                             RETURNING SQL-RC
+           CALL "SQLBindParameter" USING
+                                  BY VALUE     HstmtUpdate
+                                  BY VALUE     3
+                                  BY VALUE     SQL-PARAM-INPUT
+                                  BY VALUE     SQL-C-CHAR
+                                  BY VALUE     SQL-CHAR
+                                  BY VALUE     1
+                                  BY VALUE     0
+                                  BY REFERENCE ParamAcctType
+                                  BY VALUE     1
+                                  BY REFERENCE OMITTED
+                             RETURNING SQL-RC
+           CALL "SQLBindParameter" USING
+                                  BY VALUE     HstmtUpdate
+                                  BY VALUE     4
+                                  BY VALUE     SQL-PARAM-INPUT
+                                  BY VALUE     SQL-C-LONG
+                                  BY VALUE     SQL-INTEGER
+                                  BY VALUE     9
+                                  BY VALUE     0
+                                  BY REFERENCE ParamAcctNumber
+                                  BY VALUE     4
+                                  BY REFERENCE OMITTED
+                             RETURNING SQL-RC
+
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLBindParameter Update" to SQL-stmt
+             MOVE SQL-HANDLE-STMT to DiagHandleType
+             SET DiagHandle to HstmtUpdate
+             PERFORM SQLDiag-Function
+           END-IF
+
+           CALL "SQLPrepare" USING BY VALUE     HstmtInsert
+                                   BY REFERENCE InsertStmtText
+                                   BY VALUE     SQL-NTS
+                             RETURNING SQL-RC
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLPrepare Insert" to SQL-stmt
+             MOVE SQL-HANDLE-STMT to DiagHandleType
+             SET DiagHandle to HstmtInsert
+             PERFORM SQLDiag-Function
+           END-IF
+
+           CALL "SQLBindParameter" USING
+                                  BY VALUE     HstmtInsert
+                                  BY VALUE     1
+                                  BY VALUE     SQL-PARAM-INPUT
+                                  BY VALUE     SQL-C-LONG
+                                  BY VALUE     SQL-INTEGER
+                                  BY VALUE     9
+                                  BY VALUE     0
+                                  BY REFERENCE ParamAcctNumber
+                                  BY VALUE     4
+                                  BY REFERENCE OMITTED
+                             RETURNING SQL-RC
+           CALL "SQLBindParameter" USING
+                                  BY VALUE     HstmtInsert
+                                  BY VALUE     2
+                                  BY VALUE     SQL-PARAM-INPUT
+                                  BY VALUE     SQL-C-LONG
+                                  BY VALUE     SQL-INTEGER
+                                  BY VALUE     9
+                                  BY VALUE     0
+                                  BY REFERENCE ParamAcctBalance
+                                  BY VALUE     4
+                                  BY REFERENCE OMITTED
+                             RETURNING SQL-RC
+           CALL "SQLBindParameter" USING
+                                  BY VALUE     HstmtInsert
+                                  BY VALUE     3
+                                  BY VALUE     SQL-PARAM-INPUT
+                                  BY VALUE     SQL-C-CHAR
+                                  BY VALUE     SQL-CHAR
+                                  BY VALUE     1
+                                  BY VALUE     0
+                                  BY REFERENCE ParamAcctStatus
+                                  BY VALUE     1
+                                  BY REFERENCE OMITTED
+                             RETURNING SQL-RC
+           CALL "SQLBindParameter" USING
+                                  BY VALUE     HstmtInsert
+                                  BY VALUE     4
+                                  BY VALUE     SQL-PARAM-INPUT
+                                  BY VALUE     SQL-C-CHAR
+                                  BY VALUE     SQL-CHAR
+                                  BY VALUE     1
+                                  BY VALUE     0
+                                  BY REFERENCE ParamAcctType
+                                  BY VALUE     1
+                                  BY REFERENCE OMITTED
+                             RETURNING SQL-RC
+
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLBindParameter Insert" to SQL-stmt
+             MOVE SQL-HANDLE-STMT to DiagHandleType
+             SET DiagHandle to HstmtInsert
+             PERFORM SQLDiag-Function
+           END-IF.
+
+        Read-Master.
+           IF NOT NoMoreMasterRecords
+             READ AcctMasterFile NEXT RECORD
+                 AT END
+                     MOVE "Y" to MasterEOF-Switch
+             END-READ
+             IF NOT NoMoreMasterRecords
+               ADD 1 to AccountsRead
+             END-IF
+           END-IF.
+
+      *****************************************************************
+      * UPDATE by account number; if no row was updated the account   *
+      * is not yet in the reporting database, so INSERT it instead.   *
+      *****************************************************************
+        Replicate-One-Account.
+           MOVE Master-Account-Number to ParamAcctNumber
+           MOVE Master-Account-Balance to ParamAcctBalance
+           MOVE Master-Account-Status to ParamAcctStatus
+           MOVE Master-Account-Type to ParamAcctType
+
+           CALL "SQLExecute" USING BY VALUE HstmtUpdate
+                              RETURNING SQL-RC
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLExecute Update" to SQL-stmt
+             MOVE SQL-HANDLE-STMT to DiagHandleType
+             SET DiagHandle to HstmtUpdate
+             PERFORM SQLDiag-Function
+           END-IF
+
+           CALL "SQLRowCount" USING BY VALUE     HstmtUpdate
+                                    BY REFERENCE UpdatedRowCount
+                              RETURNING SQL-RC
+
+           IF UpdatedRowCount > ZERO
+             ADD 1 to AccountsUpdated
+           ELSE
+             CALL "SQLExecute" USING BY VALUE HstmtInsert
+                                RETURNING SQL-RC
+             IF SQL-RC NOT = SQL-SUCCESS
+               MOVE "SQLExecute Insert" to SQL-stmt
+               MOVE SQL-HANDLE-STMT to DiagHandleType
+               SET DiagHandle to HstmtInsert
+               PERFORM SQLDiag-Function
+             END-IF
+             ADD 1 to AccountsInserted
+           END-IF
+
+           ADD 1 to RecordsSinceCommit
+           PERFORM Commit-If-Due
+           PERFORM Read-Master.
+
+      *****************************************************************
+      * Commit the replication feed once the configured interval is   *
+      * crossed, and log the running commit count for the run log.    *
+      *****************************************************************
+        Commit-If-Due.
+           IF RecordsSinceCommit >= CommitIntervalRecords
+             CALL "SQLEndTran" USING BY VALUE SQL-HANDLE-DBC
+                                              Hdbc
+                                              SQL-COMMIT
+                                RETURNING     SQL-RC
+             IF SQL-RC NOT = SQL-SUCCESS
+               MOVE "SQLEndTran commit" to SQL-stmt
+               MOVE SQL-HANDLE-DBC to DiagHandleType
+               SET DiagHandle to Hdbc
+               PERFORM SQLDiag-Function
+             END-IF
+
+             ADD 1 to CommitCount
+             DISPLAY "Commit " CommitCount " at "
+                     AccountsRead " accounts read"
+             MOVE ZERO to RecordsSinceCommit
+           END-IF.
+
+      *  copy predefined COBOL ODBC calls which are performed
+           COPY "odbc3p.cpy".
+      *******************************************************
+      * End of ACCTREPL.CBL                                  *
+      *******************************************************
