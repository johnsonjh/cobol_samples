@@ -53,11 +53,44 @@
        01  DiagMessageBufferLength    COMP-5  PIC S9(4)  VALUE 511.
        01  DiagMessageTextLength      COMP-5  PIC S9(4).
 
+      * Set by SQLDiag-Function while it walks the diagnostic records
+      * for one CALL, so Termination-Function can tell a genuine error
+      * apart from a merely informational/warning SQLSTATE (class "01")
+      * and only abort-and-rollback on the former.
+       01  Diag-Severity-Switch       PIC X(01) VALUE "N".
+           88 Diag-Genuine-Error-Found   VALUE "Y".
+
       * Misc declarations used in sample function calls
        01  SQL-RC                     COMP-5  PIC S9(4)  VALUE 0.
        01  Saved-SQL-RC               COMP-5  PIC S9(4)  VALUE 0.
        01  SQL-stmt                           PIC X(30).
 
+      * Login/query timeout run parameters, defaulted here and
+      * overridden by Read-ODBC-Run-Parameters when ODBCPARM is
+      * present, so a stuck database cannot stall the batch window
+       01  Login-Timeout-Secs         COMP-5  PIC S9(9)  VALUE 30.
+       01  Query-Timeout-Secs         COMP-5  PIC S9(9)  VALUE 300.
+       01  OdbcParmFileStatus                 PIC X(02) VALUE SPACES.
+
+      * Catalog/schema validation (SQLColumns) support -- the caller
+      * loads Catalog-Table-Name and Catalog-Expected-Columns before
+      * PERFORM Validate-Table-Columns, so a column added or dropped
+      * on the DB side fails the run instead of corrupting data
+       01  Hstmt-Catalog              POINTER VALUE NULL.
+       01  Catalog-Table-Name                PIC X(30).
+       01  Catalog-Expected-Count     COMP-5 PIC S9(4).
+       01  Catalog-Expected-Columns.
+           05 Catalog-Expected-Column OCCURS 20 TIMES PIC X(30).
+       01  Catalog-Column-Found-Table.
+           05 Catalog-Column-Found    OCCURS 20 TIMES PIC X(01)
+                                              VALUE "N".
+              88 Catalog-Column-Was-Found      VALUE "Y".
+       01  Catalog-Index              COMP-5 PIC S9(4).
+       01  Catalog-Expect-Index       COMP-5 PIC S9(4).
+       01  Catalog-Validation-Switch          PIC X(01) VALUE "N".
+           88 Catalog-Validation-Failed          VALUE "Y".
+       01  Catalog-ColumnName                 PIC X(30).
+
       *************************
       * End of ODBC3D.CPY     *
       *************************
