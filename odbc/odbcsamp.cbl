@@ -37,7 +37,21 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "ODBC-Sample".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DBCredFile ASSIGN TO "DBCRED"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS DBCredStatus.
+           SELECT ODBCErrFile ASSIGN TO "ODBCERR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ODBCErrFileStatus.
        DATA DIVISION.
+       FILE SECTION.
+       FD  DBCredFile.
+           COPY DbCred.
+       FD  ODBCErrFile.
+           COPY ODBCErr.
 
        WORKING-STORAGE SECTION.
       *  copy ODBC API constant definitions
@@ -46,39 +60,126 @@
       *  copy additional definitions used by ODBCPROC procedure
            COPY "odbcdata.cpy".
 
-      *  arguments used for SQLConnect
-       01  szDSN                     PIC X(10) VALUE Z"myDSN".
-       01  szUID                     PIC X(10) VALUE Z"userid".
-       01  szAuthStr                 PIC X(10) VALUE Z"password".
+       01  DBCredStatus              PIC X(02) VALUE SPACES.
+           88 DBCredFileOK              VALUE "00".
+
+      *  structured error log written by SQLError-Function -- every
+      *  diagnostic record is identified by the program that hit it
+       01  ODBCErrFileStatus         PIC X(02) VALUE SPACES.
+       01  ODBCErr-Program-Name      PIC X(08) VALUE "ODBCSAMP".
+
+      *  arguments used for SQLConnect -- read from DBCRED at
+      *  Start-ODBC rather than hardcoded here, so the userid and
+      *  password for the data source never live in the source or
+      *  the JCL that runs it.
+      *  each buffer is one byte wider than the DBCRED field it is
+      *  loaded from -- that extra byte is set to LOW-VALUE after the
+      *  MOVE so SQL-NTS always finds a null terminator, the way the
+      *  Z"literal" DSN/userid/password in ODBC3EG get one for free
+       01  szDSN.
+           05  szDSN-Text            PIC X(10) VALUE SPACES.
+           05  szDSN-Term            PIC X(01) VALUE LOW-VALUE.
+       01  szUID.
+           05  szUID-Text            PIC X(10) VALUE SPACES.
+           05  szUID-Term            PIC X(01) VALUE LOW-VALUE.
+       01  szAuthStr.
+           05  szAuthStr-Text        PIC X(10) VALUE SPACES.
+           05  szAuthStr-Term        PIC X(01) VALUE LOW-VALUE.
+
+      *  application-specific logic: confirm the data source is
+      *  reachable and the replicated account table is populated
+       01  AccountQueryText          PIC X(60) VALUE
+           "SELECT ACCOUNT_NUMBER FROM ACCOUNTS".
+       01  AccountRowsFetched        COMP-5 PIC S9(9) VALUE 0.
+
+      *  bounded retry-with-backoff around SQLConnect -- a transient
+      *  outage on the data source shouldn't abort an overnight batch
+      *  window that has other jobs queued behind this one
+       01  ConnectRetryCount         PIC 9(02) VALUE ZERO.
+       01  ConnectRetryMax           PIC 9(02) VALUE 5.
+       01  ConnectBackoffSecs        PIC 9(04) VALUE ZERO.
+       01  ConnectOK-Switch          PIC X(01) VALUE "N".
+           88 ConnectSucceeded          VALUE "Y".
 
        PROCEDURE DIVISION.
        Do-ODBC SECTION.
         Start-ODBC.
            DISPLAY "Sample ODBC program starts"
 
+      *  read DSN/userid/password out of the external credential file
+           PERFORM Read-Credentials
+
       *  allocate henv & hdbc
            PERFORM ODBC-Initialization
 
-      *  connect to data source
-           CALL "SQLConnect" USING BY VALUE     Hdbc
-                                   BY REFERENCE szDSN
-                                   BY VALUE     SQL-NTS
-                                   BY REFERENCE szUID
-                                   BY VALUE     SQL-NTS
-                                   BY REFERENCE szAuthStr
-                                   BY VALUE     SQL-NTS
-                             RETURNING SQL-RC
-           IF SQL-RC NOT = SQL-SUCCESS
-             DISPLAY "SQLConnect failed"
+      *  connect to data source, retrying a transient failure a
+      *  bounded number of times with an increasing backoff before
+      *  finally treating it as fatal
+           PERFORM WITH TEST AFTER
+                   UNTIL ConnectSucceeded
+                      OR ConnectRetryCount > ConnectRetryMax
+             CALL "SQLConnect" USING BY VALUE     Hdbc
+                                     BY REFERENCE szDSN
+                                     BY VALUE     SQL-NTS
+                                     BY REFERENCE szUID
+                                     BY VALUE     SQL-NTS
+                                     BY REFERENCE szAuthStr
+                                     BY VALUE     SQL-NTS
+                               RETURNING SQL-RC
+             IF SQL-RC = SQL-SUCCESS OR SQL-SUCCESS-WITH-INFO
+               SET ConnectSucceeded TO TRUE
+             ELSE
+               ADD 1 TO ConnectRetryCount
+               IF ConnectRetryCount <= ConnectRetryMax
+                 COMPUTE ConnectBackoffSecs =
+                         ConnectRetryCount * ConnectRetryCount
+                 DISPLAY "SQLConnect failed, retry "
+                         ConnectRetryCount " of " ConnectRetryMax
+                         " in " ConnectBackoffSecs " seconds"
+                 CALL "C$SLEEP" USING ConnectBackoffSecs
+               END-IF
+             END-IF
+           END-PERFORM
+
+           IF NOT ConnectSucceeded
+             DISPLAY "SQLConnect failed after " ConnectRetryMax
+                     " retries, giving up"
              PERFORM SQLError-Function
            END-IF
 
       *  allocate hstmt
            PERFORM SQLAllocStmt-Function.
 
-      *****************************************
-      *  add application specific logic here  *
-      *****************************************
+      *  run the housekeeping query and count how many rows come
+      *  back, as a simple end-to-end proof the connection works
+           CALL "SQLExecDirect" USING BY VALUE     Hstmt
+                                      BY REFERENCE AccountQueryText
+                                      BY VALUE     SQL-NTS
+                                RETURNING SQL-RC
+           IF SQL-RC NOT = SQL-SUCCESS
+             DISPLAY "SQLExecDirect failed"
+             PERFORM SQLError-Function
+           END-IF
+
+           PERFORM WITH TEST AFTER UNTIL SQL-RC NOT = SQL-SUCCESS
+             CALL "SQLFetch" USING BY VALUE Hstmt
+                              RETURNING SQL-RC
+             IF SQL-RC = SQL-SUCCESS
+               ADD 1 TO AccountRowsFetched
+             END-IF
+           END-PERFORM
+
+           IF SQL-RC NOT = SQL-NO-DATA-FOUND
+             DISPLAY "SQLFetch failed"
+             PERFORM SQLError-Function
+           END-IF
+
+           DISPLAY "ODBC-Sample: account rows fetched = "
+                   AccountRowsFetched
+
+           CALL "SQLFreeStmt" USING BY VALUE Hstmt
+                                    BY VALUE SQL-CLOSE
+                              RETURNING SQL-RC.
 
       *  clean-up environment
            PERFORM ODBC-Clean-Up.
@@ -86,6 +187,30 @@
       *  End of sample program execution
            GOBACK.
 
+      *  reads the one credential record out of DBCRED and moves its
+      *  fields into the connect arguments; a missing or empty file
+      *  is fatal since there is no built-in fallback DSN/userid.
+        Read-Credentials.
+           OPEN INPUT DBCredFile
+           IF NOT DBCredFileOK
+             DISPLAY "ODBC-Sample: unable to open DBCRED, rc="
+                     DBCredStatus
+             STOP RUN
+           END-IF
+
+           READ DBCredFile
+             AT END
+               DISPLAY "ODBC-Sample: DBCRED is empty"
+               CLOSE DBCredFile
+               STOP RUN
+           END-READ
+
+           MOVE DB-Cred-DSN      TO szDSN-Text
+           MOVE DB-Cred-UserId   TO szUID-Text
+           MOVE DB-Cred-Password TO szAuthStr-Text
+           MOVE LOW-VALUE        TO szDSN-Term szUID-Term szAuthStr-Term
+           CLOSE DBCredFile.
+
       *  copy predefined COBOL ODBC calls which are performed
            COPY "odbcproc.cpy".
       *********************************************
