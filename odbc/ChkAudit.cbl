@@ -0,0 +1,305 @@
+      *######################################################################
+      *#                                                                    #
+      *#   Licensed Materials - Property of IBM.                            #
+      *#   5724-Z87                                                         #
+      *#   Copyright IBM Corp. 2004,2010.                                   #
+      *#   All Rights Reserved.                                             #
+      *#   US Government Users Restricted Rights -                          #
+      *#   Use, duplication or disclosure restricted by                     #
+      *#   GSA ADP Schedule Contract with IBM Corp.                         #
+      *#                                                                    #
+      *#   This file contains sample code.  You may copy, modify, and       #
+      *#   distribute these samples, or their modifications, in any         #
+      *#   form, internally or as part of Your application or related       #
+      *#   documentation. These samples have not been tested under all      #
+      *#   conditions and are provided to You by IBM without obligation     #
+      *#   of support of any kind. IBM PROVIDES THESE SAMPLES "AS IS"       #
+      *#   SUBJECT TO ANY STATUTORY WARRANTIES THAT CANNOT BE EXCLUDED.     #
+      *#   IBM MAKES NO WARRANTIES OR CONDITIONS, EITHER EXPRESS OR         #
+      *#   IMPLIED, INCLUDING BUT NOT LIMITED TO, THE IMPLIED WARRANTIES    #
+      *#   OR CONDITIONS OF MERCHANTABILITY, FITNESS FOR A PARTICULAR       #
+      *#   PURPOSE, AND NON-INFRINGEMENT REGARDING THESE SAMPLES OR         #
+      *#   TECHNICAL SUPPORT, IF ANY. You will indemnify IBM or third       #
+      *#   parties that provide IBM products ("Third Parties") from and     #
+      *#   against any third party claim arising out of the use,            #
+      *#   modification or distribution of these samples with Your          #
+      *#   application. You may not use the same path name as the           #
+      *#   original files/modules. You must not alter or delete any         #
+      *#   copyright information in the Samples.                            #
+      *#                                                                    #
+      *######################################################################
+
+      ******************************************************************
+      * CHKAUDIT.CBL                                                   *
+      *----------------------------------------------------------------*
+      * Built on the ODBC3EG.CBL connection/statement setup, the same  *
+      * way JRNLLOAD.CBL and ACCTREPL.CBL are.  Unlike those two,      *
+      * this one is not a batch driver -- it is CALLed once per check, *
+      * synchronously, from CheckingAccount.cbl's "processCheck", so   *
+      * one connect/insert/commit/disconnect cycle posts a single      *
+      * CHECK_AUDIT row the moment a check clears, instead of waiting  *
+      * for that night's JRNLLOAD/ACCTREPL replication window.         *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "ChkAudit".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ODBCErrFile ASSIGN TO "ODBCERR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ODBCErrFileStatus.
+           SELECT OdbcParmFile ASSIGN TO "ODBCPARM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS OdbcParmFileStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ODBCErrFile.
+           COPY ODBCErr.
+       FD  OdbcParmFile.
+           COPY OdbcParm.
+
+       WORKING-STORAGE SECTION.
+      *  copy ODBC API constant definitions
+           COPY "odbc3.cpy" SUPPRESS.
+
+      *  copy additional definitions used by ODBC30PROC procedure
+           COPY "odbc3d.cpy".
+
+      *  latches to "Y" the moment any SQL-RC check below fails, so
+      *  the caller can tell over RETURN-CODE whether this call's
+      *  insert genuinely committed -- CheckingAccount.cbl's
+      *  "processCheck" uses this to decide whether TPCLOG can be
+      *  marked complete or has to be left for TpcRecov.cbl to catch
+       01  ChkAuditFailed                PIC X(01) VALUE "N".
+           88 ChkAuditHadError               VALUE "Y".
+
+      *  structured error log written by SQLDiag-Function -- every
+      *  diagnostic record is identified by the program that hit it
+       01  ODBCErrFileStatus             PIC X(02) VALUE SPACES.
+       01  ODBCErr-Program-Name          PIC X(08) VALUE "CHKAUDIT".
+
+      *  arguments used for SQLConnect
+       01  ServerName                    PIC X(10) VALUE Z"Oracle7".
+       01  ServerNameLength       COMP-5 PIC S9(4) VALUE 10.
+       01  UserId                        PIC X(10) VALUE Z"TEST123".
+       01  UserIdLength           COMP-5 PIC S9(4) VALUE 10.
+       01  Authentication                PIC X(10) VALUE Z"TEST123".
+       01  AuthenticationLength   COMP-5 PIC S9(4) VALUE 10.
+
+      *  one parameterized INSERT, bound and executed once per call --
+      *  there is no loop here, this program handles exactly one
+      *  check's audit row per invocation
+       01  InsertStmtText                PIC X(160) VALUE
+           "INSERT INTO CHECK_AUDIT (DRAWER_ACCT, PAYEE_ACCT,
+      -    " CHECK_NO, CHECK_AMOUNT, CHECK_STATUS, POST_DATE,
+      -    " POST_TIME) VALUES (?, ?, ?, ?, ?, ?, ?)".
+
+       01  ParamDrawerAcct        COMP-5 PIC S9(9).
+       01  ParamPayeeAcct         COMP-5 PIC S9(9).
+       01  ParamCheckNo           COMP-5 PIC S9(9).
+       01  ParamAmount            COMP-5 PIC S9(9).
+       01  ParamStatus                   PIC X(01).
+       01  ParamPostDate          COMP-5 PIC S9(9).
+       01  ParamPostTime          COMP-5 PIC S9(9).
+
+       LINKAGE SECTION.
+       01  inDrawerAcct                  PIC S9(9) BINARY.
+       01  inPayeeAcct                   PIC S9(9) BINARY.
+       01  inCheckNumber                 PIC 9(9)  BINARY.
+       01  inAmount                      PIC S9(9) BINARY.
+       01  inStatus                      PIC X(01).
+
+       PROCEDURE DIVISION USING inDrawerAcct inPayeeAcct inCheckNumber
+                                 inAmount inStatus.
+       Do-ODBC SECTION.
+        Start-ODBC.
+           DISPLAY "ChkAudit: posting real-time check audit row"
+
+      *  pick up configurable login/query timeouts from ODBCPARM,
+      *  falling back to the ODBC3D.CPY defaults if it isn't present
+           PERFORM Read-ODBC-Run-Parameters
+
+           PERFORM Allocate-Environment-Handle
+           PERFORM Set-Env-Attr-to-Ver30-Behavior
+           PERFORM Allocate-Connection-Handle
+           PERFORM Set-Connect-Login-Timeout
+
+           CALL "SQLConnect" USING BY VALUE     Hdbc
+                                   BY REFERENCE ServerName
+                                   BY VALUE     ServerNameLength
+                                   BY REFERENCE UserId
+                                   BY VALUE     UserIdLength
+                                   BY REFERENCE Authentication
+                                   BY VALUE     AuthenticationLength
+                             RETURNING SQL-RC
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLConnect" to SQL-stmt
+             MOVE SQL-HANDLE-DBC to DiagHandleType
+             SET DiagHandle to Hdbc
+             PERFORM SQLDiag-Function
+             MOVE "Y" to ChkAuditFailed
+           END-IF
+
+           PERFORM Allocate-Statement-Handle
+           PERFORM Set-Stmt-Query-Timeout
+           PERFORM Prepare-And-Execute-Insert
+
+           CALL "SQLEndTran" USING BY VALUE SQL-HANDLE-DBC
+                                            Hdbc
+                                            SQL-COMMIT
+                              RETURNING     SQL-RC
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLEndTran commit" to SQL-stmt
+             MOVE SQL-HANDLE-DBC to DiagHandleType
+             SET DiagHandle to Hdbc
+             PERFORM SQLDiag-Function
+             MOVE "Y" to ChkAuditFailed
+           END-IF
+
+           PERFORM Free-Statement-Handle
+           PERFORM SQLDisconnect-Function
+           PERFORM Free-Connection-Handle
+           PERFORM Free-Environment-Handle
+
+           IF ChkAuditHadError
+             MOVE 8 to RETURN-CODE
+             DISPLAY "ChkAudit: audit row FAILED for check "
+                     inCheckNumber
+           ELSE
+             MOVE ZERO to RETURN-CODE
+             DISPLAY "ChkAudit: audit row posted for check "
+                     inCheckNumber
+           END-IF
+           GOBACK.
+
+      *****************************************************************
+      * SQLPrepare the parameterized INSERT, bind this call's five     *
+      * arguments plus today's date/time to the parameter markers,     *
+      * and SQLExecute it -- one row, one call, no loop.                *
+      *****************************************************************
+        Prepare-And-Execute-Insert.
+           CALL "SQLPrepare" USING BY VALUE     Hstmt
+                                   BY REFERENCE InsertStmtText
+                                   BY VALUE     SQL-NTS
+                             RETURNING SQL-RC
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLPrepare" to SQL-stmt
+             MOVE SQL-HANDLE-STMT to DiagHandleType
+             SET DiagHandle to Hstmt
+             PERFORM SQLDiag-Function
+             MOVE "Y" to ChkAuditFailed
+           END-IF
+
+           MOVE inDrawerAcct   to ParamDrawerAcct
+           MOVE inPayeeAcct    to ParamPayeeAcct
+           MOVE inCheckNumber  to ParamCheckNo
+           MOVE inAmount       to ParamAmount
+           MOVE inStatus       to ParamStatus
+           ACCEPT ParamPostDate from DATE YYYYMMDD
+           ACCEPT ParamPostTime from TIME
+
+           CALL "SQLBindParameter" USING
+                                  BY VALUE     Hstmt
+                                  BY VALUE     1
+                                  BY VALUE     SQL-PARAM-INPUT
+                                  BY VALUE     SQL-C-LONG
+                                  BY VALUE     SQL-INTEGER
+                                  BY VALUE     9
+                                  BY VALUE     0
+                                  BY REFERENCE ParamDrawerAcct
+                                  BY VALUE     4
+                                  BY REFERENCE OMITTED
+                             RETURNING SQL-RC
+           CALL "SQLBindParameter" USING
+                                  BY VALUE     Hstmt
+                                  BY VALUE     2
+                                  BY VALUE     SQL-PARAM-INPUT
+                                  BY VALUE     SQL-C-LONG
+                                  BY VALUE     SQL-INTEGER
+                                  BY VALUE     9
+                                  BY VALUE     0
+                                  BY REFERENCE ParamPayeeAcct
+                                  BY VALUE     4
+                                  BY REFERENCE OMITTED
+                             RETURNING SQL-RC
+           CALL "SQLBindParameter" USING
+                                  BY VALUE     Hstmt
+                                  BY VALUE     3
+                                  BY VALUE     SQL-PARAM-INPUT
+                                  BY VALUE     SQL-C-LONG
+                                  BY VALUE     SQL-INTEGER
+                                  BY VALUE     9
+                                  BY VALUE     0
+                                  BY REFERENCE ParamCheckNo
+                                  BY VALUE     4
+                                  BY REFERENCE OMITTED
+                             RETURNING SQL-RC
+           CALL "SQLBindParameter" USING
+                                  BY VALUE     Hstmt
+                                  BY VALUE     4
+                                  BY VALUE     SQL-PARAM-INPUT
+                                  BY VALUE     SQL-C-LONG
+                                  BY VALUE     SQL-INTEGER
+                                  BY VALUE     9
+                                  BY VALUE     0
+                                  BY REFERENCE ParamAmount
+                                  BY VALUE     4
+                                  BY REFERENCE OMITTED
+                             RETURNING SQL-RC
+           CALL "SQLBindParameter" USING
+                                  BY VALUE     Hstmt
+                                  BY VALUE     5
+                                  BY VALUE     SQL-PARAM-INPUT
+                                  BY VALUE     SQL-C-CHAR
+                                  BY VALUE     SQL-CHAR
+                                  BY VALUE     1
+                                  BY VALUE     0
+                                  BY REFERENCE ParamStatus
+                                  BY VALUE     1
+                                  BY REFERENCE OMITTED
+                             RETURNING SQL-RC
+           CALL "SQLBindParameter" USING
+                                  BY VALUE     Hstmt
+                                  BY VALUE     6
+                                  BY VALUE     SQL-PARAM-INPUT
+                                  BY VALUE     SQL-C-LONG
+                                  BY VALUE     SQL-INTEGER
+                                  BY VALUE     9
+                                  BY VALUE     0
+                                  BY REFERENCE ParamPostDate
+                                  BY VALUE     4
+                                  BY REFERENCE OMITTED
+                             RETURNING SQL-RC
+           CALL "SQLBindParameter" USING
+                                  BY VALUE     Hstmt
+                                  BY VALUE     7
+                                  BY VALUE     SQL-PARAM-INPUT
+                                  BY VALUE     SQL-C-LONG
+                                  BY VALUE     SQL-INTEGER
+                                  BY VALUE     9
+                                  BY VALUE     0
+                                  BY REFERENCE ParamPostTime
+                                  BY VALUE     4
+                                  BY REFERENCE OMITTED
+                             RETURNING SQL-RC
+
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLBindParameter" to SQL-stmt
+             MOVE SQL-HANDLE-STMT to DiagHandleType
+             SET DiagHandle to Hstmt
+             PERFORM SQLDiag-Function
+             MOVE "Y" to ChkAuditFailed
+           END-IF
+
+           CALL "SQLExecute" USING BY VALUE Hstmt
+                              RETURNING SQL-RC
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLExecute" to SQL-stmt
+             MOVE SQL-HANDLE-STMT to DiagHandleType
+             SET DiagHandle to Hstmt
+             PERFORM SQLDiag-Function
+             MOVE "Y" to ChkAuditFailed
+           END-IF.
+
+      *  copy predefined COBOL ODBC calls which are performed
+           COPY "odbc3p.cpy".
