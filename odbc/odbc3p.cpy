@@ -37,6 +37,21 @@
       ******************************************************************
       *** Initialization functions SECTION *****************************
        ODBC-Initialization SECTION.
+      *
+        Read-ODBC-Run-Parameters.
+           OPEN INPUT OdbcParmFile
+           IF OdbcParmFileStatus = "00"
+             READ OdbcParmFile
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE ODBCParm-Login-Timeout TO Login-Timeout-Secs
+                 MOVE ODBCParm-Query-Timeout TO Query-Timeout-Secs
+             END-READ
+             CLOSE OdbcParmFile
+           ELSE
+             DISPLAY "ODBCPARM not available, using default timeouts"
+           END-IF.
       *
         Allocate-Environment-Handle.
            CALL "SQLAllocHandle" USING
@@ -82,6 +97,21 @@
                SET DiagHandle to Henv
                PERFORM SQLDiag-Function
            END-IF.
+      *
+        Set-Connect-Login-Timeout.
+           CALL "SQLSetConnectAttr" USING
+                                   BY VALUE     Hdbc
+                                   BY VALUE     SQL-ATTR-LOGIN-TIMEOUT
+                                   BY VALUE     Login-Timeout-Secs
+                                   BY VALUE     SQL-IS-UINTEGER
+                                 RETURNING      SQL-RC
+
+           IF SQL-RC NOT = SQL-SUCCESS
+               MOVE "SQLSetConnectAttr for Login Timeout" to SQL-stmt
+               MOVE SQL-HANDLE-DBC to DiagHandleType
+               SET DiagHandle to Hdbc
+               PERFORM SQLDiag-Function
+           END-IF.
 
       *** SQLAllocHandle for statement function SECTION ***************
        Allocate-Statement-Handle SECTION.
@@ -98,6 +128,147 @@
                SET DiagHandle to Hdbc
                PERFORM SQLDiag-Function
            END-IF.
+      *
+        Set-Stmt-Query-Timeout.
+           CALL "SQLSetStmtAttr" USING
+                                   BY VALUE     Hstmt
+                                   BY VALUE     SQL-ATTR-QUERY-TIMEOUT
+                                   BY VALUE     Query-Timeout-Secs
+                                   BY VALUE     SQL-IS-UINTEGER
+                                 RETURNING      SQL-RC
+
+           IF SQL-RC NOT = SQL-SUCCESS
+               MOVE "SQLSetStmtAttr for Query Timeout" TO SQL-stmt
+               MOVE SQL-HANDLE-STMT to DiagHandleType
+               SET DiagHandle to Hstmt
+               PERFORM SQLDiag-Function
+           END-IF.
+      *
+      *  for a batch program that drives many different statements
+      *  through one Hstmt in a loop -- closes any open cursor and
+      *  drops column/parameter bindings left over from the previous
+      *  statement, so the handle is ready to reuse without the
+      *  overhead of a SQLFreeHandle/SQLAllocHandle pair every time
+        Reset-Statement-Handle.
+           CALL "SQLFreeStmt" USING BY VALUE Hstmt
+                                    BY VALUE SQL-CLOSE
+                              RETURNING      SQL-RC
+
+           IF SQL-RC NOT = SQL-SUCCESS
+               MOVE "SQLFreeStmt for SQL_CLOSE" TO SQL-stmt
+               MOVE SQL-HANDLE-STMT to DiagHandleType
+               SET DiagHandle to Hstmt
+               PERFORM SQLDiag-Function
+           END-IF
+
+           CALL "SQLFreeStmt" USING BY VALUE Hstmt
+                                    BY VALUE SQL-UNBIND
+                              RETURNING      SQL-RC
+
+           IF SQL-RC NOT = SQL-SUCCESS
+               MOVE "SQLFreeStmt for SQL_UNBIND" TO SQL-stmt
+               MOVE SQL-HANDLE-STMT to DiagHandleType
+               SET DiagHandle to Hstmt
+               PERFORM SQLDiag-Function
+           END-IF.
+
+      *** Catalog/schema validation SECTION ****************************
+      *  Before a load or extract job touches its target table, walk
+      *  SQLColumns for that table and confirm every column the
+      *  copybook layout expects is still there, so a column added or
+      *  dropped on the DB side fails fast instead of corrupting data
+      *  through a silent mismatch.  Caller loads Catalog-Table-Name,
+      *  Catalog-Expected-Count and Catalog-Expected-Column (1) thru
+      *  (Catalog-Expected-Count) before PERFORM Validate-Table-
+      *  Columns, then checks Catalog-Validation-Failed afterward.
+       Catalog-Validation SECTION.
+        Validate-Table-Columns.
+           MOVE "N" to Catalog-Validation-Switch
+           PERFORM VARYING Catalog-Index FROM 1 BY 1
+                   UNTIL Catalog-Index > Catalog-Expected-Count
+             MOVE "N" to Catalog-Column-Found (Catalog-Index)
+           END-PERFORM
+
+           CALL "SQLAllocHandle" USING BY VALUE     SQL-HANDLE-STMT
+                                       BY VALUE     Hdbc
+                                       BY REFERENCE Hstmt-Catalog
+                                 RETURNING SQL-RC
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLAllocHandle for Catalog Stmt" to SQL-stmt
+             MOVE SQL-HANDLE-DBC to DiagHandleType
+             SET DiagHandle to Hdbc
+             PERFORM SQLDiag-Function
+           END-IF
+
+           CALL "SQLColumns" USING BY VALUE     Hstmt-Catalog
+                                   BY REFERENCE OMITTED
+                                   BY VALUE     0
+                                   BY REFERENCE OMITTED
+                                   BY VALUE     0
+                                   BY REFERENCE Catalog-Table-Name
+                                   BY VALUE     SQL-NTS
+                                   BY REFERENCE OMITTED
+                                   BY VALUE     0
+                             RETURNING SQL-RC
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLColumns" to SQL-stmt
+             MOVE SQL-HANDLE-STMT to DiagHandleType
+             SET DiagHandle to Hstmt-Catalog
+             PERFORM SQLDiag-Function
+           END-IF
+
+           CALL "SQLBindCol" USING BY VALUE     Hstmt-Catalog
+                                   BY VALUE     4
+                                   BY VALUE     SQL-C-CHAR
+                                   BY REFERENCE Catalog-ColumnName
+                                   BY VALUE     30
+                                   BY REFERENCE OMITTED
+                             RETURNING SQL-RC
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLBindCol Catalog Column-Name" to SQL-stmt
+             MOVE SQL-HANDLE-STMT to DiagHandleType
+             SET DiagHandle to Hstmt-Catalog
+             PERFORM SQLDiag-Function
+           END-IF
+
+           PERFORM WITH TEST AFTER UNTIL SQL-RC NOT = SQL-SUCCESS
+             CALL "SQLFetch" USING BY VALUE Hstmt-Catalog
+                              RETURNING SQL-RC
+             IF SQL-RC = SQL-SUCCESS OR SQL-SUCCESS-WITH-INFO
+               PERFORM VARYING Catalog-Expect-Index FROM 1 BY 1
+                       UNTIL Catalog-Expect-Index >
+                             Catalog-Expected-Count
+                 IF Catalog-Expected-Column (Catalog-Expect-Index)
+                       = Catalog-ColumnName
+                   SET Catalog-Column-Was-Found (Catalog-Expect-Index)
+                       to TRUE
+                 END-IF
+               END-PERFORM
+             END-IF
+           END-PERFORM
+
+           IF SQL-RC NOT = SQL-NO-DATA-FOUND
+             MOVE "SQLFetch Catalog" to SQL-stmt
+             MOVE SQL-HANDLE-STMT to DiagHandleType
+             SET DiagHandle to Hstmt-Catalog
+             PERFORM SQLDiag-Function
+           END-IF
+
+           PERFORM VARYING Catalog-Expect-Index FROM 1 BY 1
+                   UNTIL Catalog-Expect-Index >
+                         Catalog-Expected-Count
+             IF NOT Catalog-Column-Was-Found (Catalog-Expect-Index)
+               MOVE "Y" to Catalog-Validation-Switch
+               DISPLAY "Catalog validation: table "
+                       Catalog-Table-Name " is missing expected "
+                       "column " Catalog-Expected-Column
+                                  (Catalog-Expect-Index)
+             END-IF
+           END-PERFORM
+
+           CALL "SQLFreeHandle" USING BY VALUE SQL-HANDLE-STMT
+                                      BY VALUE Hstmt-Catalog
+                                RETURNING SQL-RC.
 
       *** Cleanup Functions SECTION ***********************************
        ODBC-Clean-Up SECTION.
@@ -156,6 +327,7 @@
        SQLDiag-Function SECTION.
         SQLDiag.
            MOVE SQL-RC TO SAVED-SQL-RC
+           MOVE "N" TO Diag-Severity-Switch
            DISPLAY "Return Value = " SQL-RC
 
              IF SQL-RC = SQL-SUCCESS-WITH-INFO
@@ -209,11 +381,16 @@
                      DISPLAY "  Native error code = " DiagNativeError
                      DISPLAY "  Diagnostic message = "
                               DiagMessageText (1:DiagMessageTextLength)
+                     PERFORM Log-ODBC-Error
+                     IF DiagSQLState-Chars (1:2) NOT = "01"
+                       SET Diag-Genuine-Error-Found TO TRUE
+                     END-IF
                    ELSE
                      DISPLAY "SQLGetDiagRec request for " SQL-stmt
                              " failed with return code of: " SQL-RC
                              " from SQLError"
-                     PERFORM Termination
+                     SET Diag-Genuine-Error-Found TO TRUE
+                     PERFORM Termination-Function
                  END-IF
                END-PERFORM
 
@@ -231,20 +408,44 @@
       *** Termination Section******************************************
        Termination Section.
         Termination-Function.
-           DISPLAY "Application being terminated with rollback"
-           CALL "SQLTransact" USING BY VALUE henv
-                                             hdbc
-                                             SQL-ROLLBACK
-                              RETURNING      SQL-RC
+           IF NOT Diag-Genuine-Error-Found
+             DISPLAY "Diagnostics for " SQL-stmt
+                     " were warning severity only, continuing"
+           ELSE
+             DISPLAY "Application being terminated with rollback"
+             CALL "SQLTransact" USING BY VALUE henv
+                                               hdbc
+                                               SQL-ROLLBACK
+                                RETURNING      SQL-RC
 
-           IF SQL-RC = SQL-SUCCESS
-             THEN
-               DISPLAY "Rollback successful"
-             ELSE
-               DISPLAY "Rollback failed with return code of: "
-                       SQL-RC
+             IF SQL-RC = SQL-SUCCESS
+               THEN
+                 DISPLAY "Rollback successful"
+               ELSE
+                 DISPLAY "Rollback failed with return code of: "
+                         SQL-RC
+             END-IF
+             STOP RUN
+           END-IF.
+
+      *** Structured error log SECTION *********************************
+       ODBC-Error-Log SECTION.
+      *** Log an ODBC diagnostic record to the structured error file **
+        Log-ODBC-Error.
+           ACCEPT ODBCErr-Date FROM DATE YYYYMMDD
+           ACCEPT ODBCErr-Time FROM TIME
+           MOVE ODBCErr-Program-Name  TO ODBCErr-Program
+           MOVE SQL-stmt              TO ODBCErr-SQL-Stmt
+           MOVE DiagSQLState-Chars    TO ODBCErr-SQL-State
+           MOVE DiagNativeError       TO ODBCErr-Native-Code
+           MOVE DiagMessageText (1:80) TO ODBCErr-Message
+
+           OPEN EXTEND ODBCErrFile
+           IF ODBCErrFileStatus = "35"
+             OPEN OUTPUT ODBCErrFile
            END-IF
-           STOP RUN.
+           WRITE ODBC-Error-Record
+           CLOSE ODBCErrFile.
 
       *************************
       * End of ODBC3P.CPY     *
