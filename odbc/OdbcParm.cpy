@@ -0,0 +1,16 @@
+      ******************************************************************
+      * ODBCPARM.CPY                                                   *
+      *----------------------------------------------------------------*
+      * Shared record layout for the ODBCPARM run-parameter file: one  *
+      * record holding the login and query timeout values (in whole   *
+      * seconds) an ODBC 3.0 batch job should apply to its connection  *
+      * and statement handles, kept out of the program source so the   *
+      * timeouts can be tuned per run without a recompile.             *
+      ******************************************************************
+       01 ODBC-Run-Parameter-Record.
+          05 ODBCParm-Login-Timeout    pic 9(04).
+          05 ODBCParm-Query-Timeout    pic 9(04).
+          05 Filler                    pic X(20).
+      ***********************
+      * End of ODBCPARM.CPY *
+      ***********************
