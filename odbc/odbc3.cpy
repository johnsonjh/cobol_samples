@@ -0,0 +1,114 @@
+      *######################################################################
+      *#                                                                    #
+      *#   Licensed Materials - Property of IBM.                            #
+      *#   5724-Z87                                                         #
+      *#   Copyright IBM Corp. 2004,2010.                                   #
+      *#   All Rights Reserved.                                             #
+      *#   US Government Users Restricted Rights -                          #
+      *#   Use, duplication or disclosure restricted by                     #
+      *#   GSA ADP Schedule Contract with IBM Corp.                         #
+      *#                                                                    #
+      *#   This file contains sample code.  You may copy, modify, and       #
+      *#   distribute these samples, or their modifications, in any         #
+      *#   form, internally or as part of Your application or related       #
+      *#   documentation. These samples have not been tested under all      #
+      *#   conditions and are provided to You by IBM without obligation     #
+      *#   of support of any kind. IBM PROVIDES THESE SAMPLES "AS IS"       #
+      *#   SUBJECT TO ANY STATUTORY WARRANTIES THAT CANNOT BE EXCLUDED.     #
+      *#   IBM MAKES NO WARRANTIES OR CONDITIONS, EITHER EXPRESS OR         #
+      *#   IMPLIED, INCLUDING BUT NOT LIMITED TO, THE IMPLIED WARRANTIES    #
+      *#   OR CONDITIONS OF MERCHANTABILITY, FITNESS FOR A PARTICULAR       #
+      *#   PURPOSE, AND NON-INFRINGEMENT REGARDING THESE SAMPLES OR         #
+      *#   TECHNICAL SUPPORT, IF ANY. You will indemnify IBM or third       #
+      *#   parties that provide IBM products ("Third Parties") from and     #
+      *#   against any third party claim arising out of the use,            #
+      *#   modification or distribution of these samples with Your          #
+      *#   application. You may not use the same path name as the           #
+      *#   original files/modules. You must not alter or delete any         #
+      *#   copyright information in the Samples.                            #
+      *#                                                                    #
+      *######################################################################
+
+      ******************************************************************
+      * ODBC3.CPY                  (ODBC Ver 3.0)                      *
+      *----------------------------------------------------------------*
+      * ODBC API return codes and manifest constants used by the       *
+      * ODBC 3.0 sample function calls in ODBC3P.CPY and by any        *
+      * application program driving them.  Included in WORKING-STORAGE *
+      * or LOCAL-STORAGE SECTION ahead of ODBC3D.CPY.                   *
+      ******************************************************************
+      * Return codes
+       01  SQL-SUCCESS                COMP-5  PIC S9(4) VALUE 0.
+       01  SQL-SUCCESS-WITH-INFO      COMP-5  PIC S9(4) VALUE 1.
+       01  SQL-NO-DATA-FOUND          COMP-5  PIC S9(4) VALUE 100.
+       01  SQL-ERROR                  COMP-5  PIC S9(4) VALUE -1.
+       01  SQL-INVALID-HANDLE         COMP-5  PIC S9(4) VALUE -2.
+       01  SQL-STILL-EXECUTING        COMP-5  PIC S9(4) VALUE 2.
+       01  SQL-NEED-DATA              COMP-5  PIC S9(4) VALUE 99.
+
+      * Handle types
+       01  SQL-HANDLE-ENV             COMP-5  PIC S9(4) VALUE 1.
+       01  SQL-HANDLE-DBC             COMP-5  PIC S9(4) VALUE 2.
+       01  SQL-HANDLE-STMT            COMP-5  PIC S9(4) VALUE 3.
+       01  SQL-HANDLE-DESC            COMP-5  PIC S9(4) VALUE 4.
+       01  SQL-NULL-HANDLE            POINTER VALUE NULL.
+
+      * SQLSetEnvAttr attributes/values
+       01  SQL-ATTR-ODBC-VERSION      COMP-5  PIC S9(9) VALUE 200.
+       01  SQL-ATTR-CONNECTION-POOLING COMP-5 PIC S9(9) VALUE 201.
+       01  SQL-ATTR-LOGIN-TIMEOUT     COMP-5  PIC S9(9) VALUE 103.
+       01  SQL-ATTR-QUERY-TIMEOUT     COMP-5  PIC S9(9) VALUE 0.
+       01  SQL-ATTR-AUTOCOMMIT        COMP-5  PIC S9(9) VALUE 102.
+       01  SQL-AUTOCOMMIT-OFF         COMP-5  PIC S9(9) VALUE 0.
+       01  SQL-AUTOCOMMIT-ON          COMP-5  PIC S9(9) VALUE 1.
+
+      * Row-set / array (bulk) fetch binding attributes
+       01  SQL-ATTR-ROW-BIND-TYPE     COMP-5  PIC S9(9) VALUE 5.
+       01  SQL-ATTR-ROW-ARRAY-SIZE    COMP-5  PIC S9(9) VALUE 27.
+       01  SQL-ATTR-ROWS-FETCHED-PTR  COMP-5  PIC S9(9) VALUE 26.
+       01  SQL-BIND-TYPE-DEFAULT      COMP-5  PIC S9(9) VALUE 0.
+       01  SQL-C-CHAR                 COMP-5  PIC S9(4) VALUE 1.
+       01  SQL-C-LONG                 COMP-5  PIC S9(4) VALUE 4.
+       01  SQL-FETCH-NEXT             COMP-5  PIC S9(4) VALUE 1.
+       01  SQL-OV-ODBC2               COMP-5  PIC S9(9) VALUE 2.
+       01  SQL-OV-ODBC3               COMP-5  PIC S9(9) VALUE 3.
+       01  SQL-CP-OFF                 COMP-5  PIC S9(9) VALUE 0.
+       01  SQL-CP-ONE-PER-DRIVER      COMP-5  PIC S9(9) VALUE 1.
+       01  SQL-CP-ONE-PER-HENV        COMP-5  PIC S9(9) VALUE 2.
+
+      * SQLGetDiagField/SQLGetDiagRec
+       01  SQL-DIAG-NUMBER            COMP-5  PIC S9(4) VALUE 2.
+       01  SQL-DIAG-RETURNCODE        COMP-5  PIC S9(4) VALUE 21.
+
+      * Argument-type indicators for CALLs whose length is passed
+      * by value rather than implied by PIC clause
+       01  SQL-IS-POINTER             COMP-5  PIC S9(4) VALUE -4.
+       01  SQL-IS-UINTEGER            COMP-5  PIC S9(4) VALUE -5.
+       01  SQL-IS-INTEGER             COMP-5  PIC S9(4) VALUE -6.
+       01  SQL-IS-USMALLINT           COMP-5  PIC S9(4) VALUE -7.
+       01  SQL-IS-SMALLINT            COMP-5  PIC S9(4) VALUE -8.
+
+      * Special length/indicator values
+       01  SQL-NTS                    COMP-5  PIC S9(9) VALUE -3.
+       01  SQL-NULL-DATA              COMP-5  PIC S9(9) VALUE -1.
+
+      * SQLFreeStmt option codes
+       01  SQL-CLOSE                  COMP-5  PIC S9(4) VALUE 0.
+       01  SQL-DROP                   COMP-5  PIC S9(4) VALUE 1.
+       01  SQL-UNBIND                 COMP-5  PIC S9(4) VALUE 2.
+       01  SQL-RESET-PARAMS           COMP-5  PIC S9(4) VALUE 3.
+
+      * SQLEndTran/SQLTransact completion type
+       01  SQL-COMMIT                 COMP-5  PIC S9(4) VALUE 0.
+       01  SQL-ROLLBACK               COMP-5  PIC S9(4) VALUE 1.
+
+      * SQLBindParameter argument types, used with SQLPrepare/SQLExecute
+      * parameterized loads
+       01  SQL-PARAM-INPUT            COMP-5  PIC S9(4) VALUE 1.
+       01  SQL-PARAM-INPUT-OUTPUT     COMP-5  PIC S9(4) VALUE 2.
+       01  SQL-PARAM-OUTPUT           COMP-5  PIC S9(4) VALUE 4.
+       01  SQL-INTEGER                COMP-5  PIC S9(4) VALUE 4.
+       01  SQL-CHAR                   COMP-5  PIC S9(4) VALUE 1.
+      ***********************
+      * End of ODBC3.CPY    *
+      ***********************
