@@ -1,4 +1,4 @@
-      cbl  pgmname(mixed)
+       cbl pgmname(mixed)
       *######################################################################
       *#                                                                    #
       *#   Licensed Materials - Property of IBM.                            #
@@ -37,7 +37,21 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "ODBC3EG".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ODBCErrFile ASSIGN TO "ODBCERR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ODBCErrFileStatus.
+           SELECT OdbcParmFile ASSIGN TO "ODBCPARM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS OdbcParmFileStatus.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ODBCErrFile.
+           COPY ODBCErr.
+       FD  OdbcParmFile.
+           COPY OdbcParm.
 
        WORKING-STORAGE SECTION.
       *  copy ODBC API constant definitions
@@ -46,6 +60,11 @@
       *  copy additional definitions used by ODBC30PROC procedure
            COPY "odbc3d.cpy".
 
+      *  structured error log written by SQLDiag-Function -- every
+      *  diagnostic record is identified by the program that hit it
+       01  ODBCErrFileStatus             PIC X(02) VALUE SPACES.
+       01  ODBCErr-Program-Name          PIC X(08) VALUE "ODBC3EG".
+
       *  arguments used for SQLConnect
        01  ServerName                    PIC X(10) VALUE Z"Oracle7".
        01  ServerNameLength       COMP-5 PIC S9(4) VALUE 10.
@@ -54,15 +73,108 @@
        01  Authentication                PIC X(10) VALUE Z"TEST123".
        01  AuthenticationLength   COMP-5 PIC S9(4) VALUE 10.
 
+      *  a small pool of pre-connected Hdbc handles that units of
+      *  work check out and return, so a large extract can be spread
+      *  across several connections instead of serializing everything
+      *  through the one Hdbc allocated by ODBC-Initialization
+       01  ConnectionPoolSize            COMP-5 PIC S9(4) VALUE 3.
+       01  Connection-Pool.
+           05  Connection-Pool-Entry     OCCURS 3 TIMES.
+               10  Pool-Hdbc                 POINTER VALUE NULL.
+               10  Pool-In-Use-Switch        PIC X(01) VALUE "N".
+                   88 Pool-Entry-In-Use          VALUE "Y".
+
+       01  Pool-Index                    COMP-5 PIC S9(4).
+       01  Pool-Checkout-Index           COMP-5 PIC S9(4) VALUE ZERO.
+       01  Pool-Wait-Secs                PIC 9(04) VALUE 1.
+       01  WorkUnitNumber                PIC 9(02) VALUE ZERO.
+       01  WorkUnitCount                 PIC 9(02) VALUE 5.
+
+      *  explicit commit boundaries -- autocommit is turned off on
+      *  every pooled connection so a failure partway through a load
+      *  only loses the current batch, not the whole run back to the
+      *  start
+       01  CommitIntervalRecords         PIC 9(07) VALUE 1000.
+       01  RecordsSinceCommit            PIC 9(07) VALUE ZERO.
+       01  TotalRecordsLoaded            PIC 9(09) VALUE ZERO.
+       01  CommitCount                   PIC 9(07) VALUE ZERO.
+
+      *  row-set (array) fetch binding for the account extract -- one
+      *  round trip brings back a whole block of rows instead of one
+      *  row per SQLFetch, which matters over a multi-million-row
+      *  nightly extract
+       01  ExtractQueryText              PIC X(60) VALUE
+           "SELECT ACCOUNT_NUMBER, ACCOUNT_BALANCE FROM ACCOUNTS".
+       01  RowArraySize                  COMP-5 PIC S9(9) VALUE 100.
+       01  RowsFetchedThisBlock          COMP-5 PIC S9(9) VALUE 0.
+       01  RowsFetchedThisWorkUnit       COMP-5 PIC S9(9) VALUE 0.
+       01  Extract-Row-Array.
+           05  Extract-Row               OCCURS 100 TIMES.
+               10  Extract-Account-Number    PIC X(10).
+               10  Extract-Account-Balance   COMP-5 PIC S9(9).
+
        PROCEDURE DIVISION.
        Do-ODBC SECTION.
         Start-ODBC.
            DISPLAY "Sample ODBC 3.0 program starts"
 
-      *  allocate henv & hdbc
-           PERFORM ODBC-Initialization
+      *  pick up configurable login/query timeouts from ODBCPARM,
+      *  falling back to the ODBC3D.CPY defaults if it isn't present
+           PERFORM Read-ODBC-Run-Parameters
+
+      *  allocate the shared environment handle once, then fill the
+      *  connection pool with its own connected Hdbc per entry
+           PERFORM Allocate-Environment-Handle
+           PERFORM Set-Env-Attr-to-Ver30-Behavior
+           PERFORM Fill-Connection-Pool
+                   VARYING Pool-Index FROM 1 BY 1
+                   UNTIL Pool-Index > ConnectionPoolSize
+
+      *  confirm the extract's target table still has the columns
+      *  this program expects before touching a single row
+           PERFORM Validate-Extract-Table
+
+      *  drive a handful of units of work, each one checking a
+      *  connection out of the pool, using it, and returning it
+           PERFORM Run-One-Work-Unit
+                   VARYING WorkUnitNumber FROM 1 BY 1
+                   UNTIL WorkUnitNumber > WorkUnitCount
+
+      *  clean-up environment -- Release-Connection-Pool commits
+      *  whatever is left uncommitted on every pooled connection
+      *  before it disconnects
+           PERFORM Release-Connection-Pool
+           PERFORM Free-Environment-Handle.
+
+      *  End of sample program execution
+           DISPLAY "Sample COBOL ODBC program ended"
+           GOBACK.
+
+      *****************************************************************
+      * Confirm ACCOUNTS still has the columns ExtractQueryText and   *
+      * the Extract-Row-Array binding expect before the run touches   *
+      * a single row.                                                 *
+      *****************************************************************
+        Validate-Extract-Table.
+           MOVE "ACCOUNTS" to Catalog-Table-Name
+           MOVE 2 to Catalog-Expected-Count
+           MOVE "ACCOUNT_NUMBER" to Catalog-Expected-Column (1)
+           MOVE "ACCOUNT_BALANCE" to Catalog-Expected-Column (2)
+           PERFORM Validate-Table-Columns
+
+           IF Catalog-Validation-Failed
+             DISPLAY "ODBC3EG: aborting, ACCOUNTS catalog mismatch"
+             SET Diag-Genuine-Error-Found to TRUE
+             PERFORM Termination-Function
+           END-IF.
+
+      *****************************************************************
+      * Connect one pool entry and mark it available for checkout.    *
+      *****************************************************************
+        Fill-Connection-Pool.
+           PERFORM Allocate-Connection-Handle
+           PERFORM Set-Connect-Login-Timeout
 
-      *  connect to data source
            CALL "SQLConnect" USING BY VALUE     Hdbc
                                    BY REFERENCE ServerName
                                    BY VALUE     ServerNameLength
@@ -79,19 +191,204 @@
              PERFORM SQLDiag-Function
            END-IF
 
-      *  allocate hstmt
+           CALL "SQLSetConnectAttr" USING
+                                   BY VALUE     Hdbc
+                                   BY VALUE     SQL-ATTR-AUTOCOMMIT
+                                   BY VALUE     SQL-AUTOCOMMIT-OFF
+                                   BY VALUE     SQL-IS-UINTEGER
+                             RETURNING SQL-RC
+
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLSetConnectAttr for Autocommit" to SQL-stmt
+             MOVE SQL-HANDLE-DBC to DiagHandleType
+             SET DiagHandle to Hdbc
+             PERFORM SQLDiag-Function
+           END-IF
+
+           MOVE Hdbc to Pool-Hdbc (Pool-Index)
+           MOVE "N" to Pool-In-Use-Switch (Pool-Index).
+
+      *****************************************************************
+      * Hand the caller the index of a free pool entry, waiting and   *
+      * retrying if every connection is currently checked out.        *
+      *****************************************************************
+        Checkout-Connection.
+           MOVE ZERO to Pool-Checkout-Index
+           PERFORM WITH TEST AFTER UNTIL Pool-Checkout-Index NOT = ZERO
+             PERFORM VARYING Pool-Index FROM 1 BY 1
+                     UNTIL Pool-Index > ConnectionPoolSize
+               IF NOT Pool-Entry-In-Use (Pool-Index)
+                 AND Pool-Checkout-Index = ZERO
+                 MOVE Pool-Index to Pool-Checkout-Index
+               END-IF
+             END-PERFORM
+             IF Pool-Checkout-Index = ZERO
+               DISPLAY "Connection pool exhausted, waiting"
+               CALL "C$SLEEP" USING Pool-Wait-Secs
+             END-IF
+           END-PERFORM
+
+           SET Pool-Entry-In-Use (Pool-Checkout-Index) to TRUE
+           MOVE Pool-Hdbc (Pool-Checkout-Index) to Hdbc.
+
+      *****************************************************************
+      * Return a connection to the pool for the next unit of work.    *
+      *****************************************************************
+        Checkin-Connection.
+           MOVE "N" to Pool-In-Use-Switch (Pool-Checkout-Index).
+
+      *****************************************************************
+      * One simulated unit of work: check out a connection, allocate  *
+      * a statement handle on it, run the extract, then check the     *
+      * connection back in for the next unit of work to reuse.        *
+      *****************************************************************
+        Run-One-Work-Unit.
+           PERFORM Checkout-Connection
+           DISPLAY "Work unit " WorkUnitNumber
+                   " checked out connection " Pool-Checkout-Index
+
            PERFORM Allocate-Statement-Handle
+           PERFORM Set-Stmt-Query-Timeout
+           PERFORM Bulk-Fetch-Extract
 
-      *****************************************
-      *  add application specific logic here  *
-      *****************************************
+           ADD RowsFetchedThisWorkUnit to TotalRecordsLoaded
+           ADD RowsFetchedThisWorkUnit to RecordsSinceCommit
+           PERFORM Commit-If-Due
 
-      *  clean-up environment
-           PERFORM ODBC-Clean-Up.
+           PERFORM Free-Statement-Handle
+           PERFORM Checkin-Connection.
 
-      *  End of sample program execution
-           DISPLAY "Sample COBOL ODBC program ended"
-           GOBACK.
+      *****************************************************************
+      * Bind a row-set of ExtractQueryText's result columns to the    *
+      * Extract-Row-Array table, then fetch it a whole block of rows  *
+      * at a time until the result set is exhausted.                  *
+      *****************************************************************
+        Bulk-Fetch-Extract.
+           MOVE ZERO to RowsFetchedThisWorkUnit
+
+           CALL "SQLSetStmtAttr" USING
+                                  BY VALUE     Hstmt
+                                  BY VALUE     SQL-ATTR-ROW-ARRAY-SIZE
+                                  BY VALUE     RowArraySize
+                                  BY VALUE     SQL-IS-UINTEGER
+                             RETURNING SQL-RC
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLSetStmtAttr RowArraySize" to SQL-stmt
+             MOVE SQL-HANDLE-STMT to DiagHandleType
+             SET DiagHandle to Hstmt
+             PERFORM SQLDiag-Function
+           END-IF
+
+           CALL "SQLSetStmtAttr" USING
+                                  BY VALUE     Hstmt
+                                  BY VALUE     SQL-ATTR-ROWS-FETCHED-PTR
+                                  BY REFERENCE RowsFetchedThisBlock
+                                  BY VALUE     SQL-IS-POINTER
+                             RETURNING SQL-RC
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLSetStmtAttr RowsFetchedPtr" to SQL-stmt
+             MOVE SQL-HANDLE-STMT to DiagHandleType
+             SET DiagHandle to Hstmt
+             PERFORM SQLDiag-Function
+           END-IF
+
+           CALL "SQLBindCol" USING
+                                  BY VALUE     Hstmt
+                                  BY VALUE     1
+                                  BY VALUE     SQL-C-CHAR
+                                  BY REFERENCE
+                                        Extract-Account-Number (1)
+                                  BY VALUE     10
+                                  BY REFERENCE OMITTED
+                             RETURNING SQL-RC
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLBindCol Account-Number" to SQL-stmt
+             MOVE SQL-HANDLE-STMT to DiagHandleType
+             SET DiagHandle to Hstmt
+             PERFORM SQLDiag-Function
+           END-IF
+
+           CALL "SQLBindCol" USING
+                                  BY VALUE     Hstmt
+                                  BY VALUE     2
+                                  BY VALUE     SQL-C-LONG
+                                  BY REFERENCE
+                                        Extract-Account-Balance (1)
+                                  BY VALUE     4
+                                  BY REFERENCE OMITTED
+                             RETURNING SQL-RC
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLBindCol Account-Balance" to SQL-stmt
+             MOVE SQL-HANDLE-STMT to DiagHandleType
+             SET DiagHandle to Hstmt
+             PERFORM SQLDiag-Function
+           END-IF
+
+           CALL "SQLExecDirect" USING BY VALUE     Hstmt
+                                      BY REFERENCE ExtractQueryText
+                                      BY VALUE     SQL-NTS
+                                RETURNING SQL-RC
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLExecDirect" to SQL-stmt
+             MOVE SQL-HANDLE-STMT to DiagHandleType
+             SET DiagHandle to Hstmt
+             PERFORM SQLDiag-Function
+           END-IF
+
+           PERFORM WITH TEST AFTER UNTIL SQL-RC NOT = SQL-SUCCESS
+             CALL "SQLFetchScroll" USING BY VALUE Hstmt
+                                         BY VALUE SQL-FETCH-NEXT
+                                         BY VALUE 0
+                                   RETURNING SQL-RC
+             IF SQL-RC = SQL-SUCCESS OR SQL-SUCCESS-WITH-INFO
+               ADD RowsFetchedThisBlock to RowsFetchedThisWorkUnit
+             END-IF
+           END-PERFORM
+
+           IF SQL-RC NOT = SQL-NO-DATA-FOUND
+             MOVE "SQLFetchScroll" to SQL-stmt
+             MOVE SQL-HANDLE-STMT to DiagHandleType
+             SET DiagHandle to Hstmt
+             PERFORM SQLDiag-Function
+           END-IF.
+
+      *****************************************************************
+      * Commit the current connection's unit of work once the load    *
+      * has crossed the configured commit interval, and log the       *
+      * running commit count and record count for the run log.        *
+      *****************************************************************
+        Commit-If-Due.
+           IF RecordsSinceCommit >= CommitIntervalRecords
+             CALL "SQLEndTran" USING BY VALUE SQL-HANDLE-DBC
+                                              Hdbc
+                                              SQL-COMMIT
+                                RETURNING     SQL-RC
+
+             IF SQL-RC NOT = SQL-SUCCESS
+               MOVE "SQLEndTran commit" to SQL-stmt
+               MOVE SQL-HANDLE-DBC to DiagHandleType
+               SET DiagHandle to Hdbc
+               PERFORM SQLDiag-Function
+             END-IF
+
+             ADD 1 to CommitCount
+             DISPLAY "Commit " CommitCount " at "
+                     TotalRecordsLoaded " records loaded"
+             MOVE ZERO to RecordsSinceCommit
+           END-IF.
+
+      *****************************************************************
+      * Disconnect and free every connection the pool ever allocated. *
+      *****************************************************************
+        Release-Connection-Pool.
+           PERFORM VARYING Pool-Index FROM 1 BY 1
+                   UNTIL Pool-Index > ConnectionPoolSize
+             MOVE Pool-Hdbc (Pool-Index) to Hdbc
+             MOVE CommitIntervalRecords to RecordsSinceCommit
+             PERFORM Commit-If-Due
+             PERFORM SQLDisconnect-Function
+             PERFORM Free-Connection-Handle
+           END-PERFORM.
 
       *  copy predefined COBOL ODBC calls which are performed
            COPY "odbc3p.cpy".
