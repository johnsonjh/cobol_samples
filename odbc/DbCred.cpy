@@ -0,0 +1,17 @@
+      ******************************************************************
+      * DBCRED.CPY                                                     *
+      *----------------------------------------------------------------*
+      * Shared record layout for the DBCRED connection-credential      *
+      * file: one record holding the DSN, userid and password an ODBC  *
+      * sample or batch job needs for SQLConnect, kept out of the      *
+      * program source and out of JCL so it can be secured and         *
+      * rotated independently of the load module.                      *
+      ******************************************************************
+       01 DB-Credential-Record.
+          05 DB-Cred-DSN            pic X(10).
+          05 DB-Cred-UserId         pic X(10).
+          05 DB-Cred-Password       pic X(10).
+          05 Filler                 pic X(20).
+      **********************
+      * End of DBCRED.CPY  *
+      **********************
