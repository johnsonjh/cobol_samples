@@ -0,0 +1,271 @@
+      *######################################################################
+      *#                                                                    #
+      *#   Licensed Materials - Property of IBM.                            #
+      *#   5724-Z87                                                         #
+      *#   Copyright IBM Corp. 2004,2010.                                   #
+      *#   All Rights Reserved.                                             #
+      *#   US Government Users Restricted Rights -                          #
+      *#   Use, duplication or disclosure restricted by                     #
+      *#   GSA ADP Schedule Contract with IBM Corp.                         #
+      *#                                                                    #
+      *#   This file contains sample code.  You may copy, modify, and       #
+      *#   distribute these samples, or their modifications, in any         #
+      *#   form, internally or as part of Your application or related       #
+      *#   documentation. These samples have not been tested under all      #
+      *#   conditions and are provided to You by IBM without obligation     #
+      *#   of support of any kind. IBM PROVIDES THESE SAMPLES "AS IS"       #
+      *#   SUBJECT TO ANY STATUTORY WARRANTIES THAT CANNOT BE EXCLUDED.     #
+      *#   IBM MAKES NO WARRANTIES OR CONDITIONS, EITHER EXPRESS OR         #
+      *#   IMPLIED, INCLUDING BUT NOT LIMITED TO, THE IMPLIED WARRANTIES    #
+      *#   OR CONDITIONS OF MERCHANTABILITY, FITNESS FOR A PARTICULAR       #
+      *#   PURPOSE, AND NON-INFRINGEMENT REGARDING THESE SAMPLES OR         #
+      *#   TECHNICAL SUPPORT, IF ANY. You will indemnify IBM or third       #
+      *#   parties that provide IBM products ("Third Parties") from and     #
+      *#   against any third party claim arising out of the use,            #
+      *#   modification or distribution of these samples with Your          #
+      *#   application. You may not use the same path name as the           #
+      *#   original files/modules. You must not alter or delete any         #
+      *#   copyright information in the Samples.                            #
+      *#                                                                    #
+      *######################################################################
+
+      ******************************************************************
+      * PROCCALL.CBL                                                   *
+      *----------------------------------------------------------------*
+      * Built on the ODBC3EG.CBL connection/statement setup.  Shows    *
+      * the pattern for invoking a stored procedure through ODBC's     *
+      * {CALL ...} escape sequence, binding an IN, an INOUT and an OUT *
+      * parameter with SQLBindParameter, and then reading the result   *
+      * set the procedure leaves open before its OUT/INOUT parameters  *
+      * become valid.  GET_ACCOUNT_SUMMARY is a stand-in for whichever *
+      * database-side procedure a real integration -- the GL posting   *
+      * interface, for one -- ends up calling instead of raw SQL.      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "ProcCall".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ODBCErrFile ASSIGN TO "ODBCERR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ODBCErrFileStatus.
+           SELECT OdbcParmFile ASSIGN TO "ODBCPARM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS OdbcParmFileStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ODBCErrFile.
+           COPY ODBCErr.
+       FD  OdbcParmFile.
+           COPY OdbcParm.
+
+       WORKING-STORAGE SECTION.
+      *  copy ODBC API constant definitions
+           COPY "odbc3.cpy" SUPPRESS.
+
+      *  copy additional definitions used by ODBC30PROC procedure
+           COPY "odbc3d.cpy".
+
+      *  structured error log written by SQLDiag-Function -- every
+      *  diagnostic record is identified by the program that hit it
+       01  ODBCErrFileStatus             PIC X(02) VALUE SPACES.
+       01  ODBCErr-Program-Name          PIC X(08) VALUE "PROCCALL".
+
+      *  arguments used for SQLConnect
+       01  ServerName                    PIC X(10) VALUE Z"Oracle7".
+       01  ServerNameLength       COMP-5 PIC S9(4) VALUE 10.
+       01  UserId                        PIC X(10) VALUE Z"TEST123".
+       01  UserIdLength           COMP-5 PIC S9(4) VALUE 10.
+       01  Authentication                PIC X(10) VALUE Z"TEST123".
+       01  AuthenticationLength   COMP-5 PIC S9(4) VALUE 10.
+
+      *  the {CALL ...} escape sequence is the ODBC-portable way to
+      *  invoke a stored procedure -- the driver rewrites it into
+      *  whatever native CALL/EXEC syntax the target database wants
+       01  ProcCallText                  PIC X(40) VALUE
+           "{CALL GET_ACCOUNT_SUMMARY(?, ?, ?)}".
+
+      *  parameter 1 is IN, parameter 2 is INOUT, parameter 3 is OUT --
+      *  ParamStatusCode is refreshed from the caller before SQLExecute
+      *  and re-read afterward since the procedure may change it
+       01  ParamAcctNumber        COMP-5 PIC S9(9)  VALUE 1000001.
+       01  ParamStatusCode        COMP-5 PIC S9(9)  VALUE 0.
+       01  ParamOutBalance        COMP-5 PIC S9(9).
+
+      *  result set left open by the procedure -- one row per journal
+      *  entry behind the requested account, fetched the same way any
+      *  other ODBC result set is fetched
+       01  ResultAcctNumber       COMP-5 PIC S9(9).
+       01  ResultRowCount                PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       Do-ODBC SECTION.
+        Start-ODBC.
+           DISPLAY "ProcCall: stored-procedure call sample starting"
+
+      *  pick up configurable login/query timeouts from ODBCPARM,
+      *  falling back to the ODBC3D.CPY defaults if it isn't present
+           PERFORM Read-ODBC-Run-Parameters
+
+           PERFORM Allocate-Environment-Handle
+           PERFORM Set-Env-Attr-to-Ver30-Behavior
+           PERFORM Allocate-Connection-Handle
+           PERFORM Set-Connect-Login-Timeout
+
+           CALL "SQLConnect" USING BY VALUE     Hdbc
+                                   BY REFERENCE ServerName
+                                   BY VALUE     ServerNameLength
+                                   BY REFERENCE UserId
+                                   BY VALUE     UserIdLength
+                                   BY REFERENCE Authentication
+                                   BY VALUE     AuthenticationLength
+                             RETURNING SQL-RC
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLConnect" to SQL-stmt
+             MOVE SQL-HANDLE-DBC to DiagHandleType
+             SET DiagHandle to Hdbc
+             PERFORM SQLDiag-Function
+           END-IF
+
+           PERFORM Allocate-Statement-Handle
+           PERFORM Set-Stmt-Query-Timeout
+           PERFORM Prepare-Procedure-Call
+           PERFORM Execute-Procedure-Call
+           PERFORM Fetch-Result-Set
+
+           DISPLAY "ProcCall: rows in result set=" ResultRowCount
+           DISPLAY "ProcCall: returned status code=" ParamStatusCode
+           DISPLAY "ProcCall: returned balance=" ParamOutBalance
+
+           PERFORM Free-Statement-Handle
+           PERFORM SQLDisconnect-Function
+           PERFORM Free-Connection-Handle
+           PERFORM Free-Environment-Handle
+
+           DISPLAY "ProcCall: stored-procedure call sample ending"
+           GOBACK.
+
+      *****************************************************************
+      * SQLPrepare the {CALL ...} escape sequence once, then bind      *
+      * each of the three parameter markers to its working-storage    *
+      * buffer.  The middle parameter is INOUT and the third is OUT,  *
+      * so both carry SQL-PARAM-INPUT-OUTPUT / SQL-PARAM-OUTPUT        *
+      * instead of the SQL-PARAM-INPUT used for ordinary load jobs.   *
+      *****************************************************************
+        Prepare-Procedure-Call.
+           CALL "SQLPrepare" USING BY VALUE     Hstmt
+                                   BY REFERENCE ProcCallText
+                                   BY VALUE     SQL-NTS
+                             RETURNING SQL-RC
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLPrepare" to SQL-stmt
+             MOVE SQL-HANDLE-STMT to DiagHandleType
+             SET DiagHandle to Hstmt
+             PERFORM SQLDiag-Function
+           END-IF
+
+           CALL "SQLBindParameter" USING
+                                  BY VALUE     Hstmt
+                                  BY VALUE     1
+                                  BY VALUE     SQL-PARAM-INPUT
+                                  BY VALUE     SQL-C-LONG
+                                  BY VALUE     SQL-INTEGER
+                                  BY VALUE     9
+                                  BY VALUE     0
+                                  BY REFERENCE ParamAcctNumber
+                                  BY VALUE     4
+                                  BY REFERENCE OMITTED
+                             RETURNING SQL-RC
+           CALL "SQLBindParameter" USING
+                                  BY VALUE     Hstmt
+                                  BY VALUE     2
+                                  BY VALUE     SQL-PARAM-INPUT-OUTPUT
+                                  BY VALUE     SQL-C-LONG
+                                  BY VALUE     SQL-INTEGER
+                                  BY VALUE     4
+                                  BY VALUE     0
+                                  BY REFERENCE ParamStatusCode
+                                  BY VALUE     4
+                                  BY REFERENCE OMITTED
+                             RETURNING SQL-RC
+           CALL "SQLBindParameter" USING
+                                  BY VALUE     Hstmt
+                                  BY VALUE     3
+                                  BY VALUE     SQL-PARAM-OUTPUT
+                                  BY VALUE     SQL-C-LONG
+                                  BY VALUE     SQL-INTEGER
+                                  BY VALUE     9
+                                  BY VALUE     0
+                                  BY REFERENCE ParamOutBalance
+                                  BY VALUE     4
+                                  BY REFERENCE OMITTED
+                             RETURNING SQL-RC
+
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLBindParameter" to SQL-stmt
+             MOVE SQL-HANDLE-STMT to DiagHandleType
+             SET DiagHandle to Hstmt
+             PERFORM SQLDiag-Function
+           END-IF.
+
+      *****************************************************************
+      * SQLExecute the prepared procedure call.  ParamAcctNumber and  *
+      * ParamStatusCode are already the values a real caller would    *
+      * have moved in ahead of this PERFORM; on return ParamStatusCode*
+      * and ParamOutBalance hold whatever the procedure set them to.  *
+      *****************************************************************
+        Execute-Procedure-Call.
+           CALL "SQLExecute" USING BY VALUE Hstmt
+                              RETURNING SQL-RC
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLExecute" to SQL-stmt
+             MOVE SQL-HANDLE-STMT to DiagHandleType
+             SET DiagHandle to Hstmt
+             PERFORM SQLDiag-Function
+           END-IF.
+
+      *****************************************************************
+      * A procedure that both returns a result set and sets OUT/INOUT *
+      * parameters leaves the result set open on the same Hstmt right *
+      * after SQLExecute; it has to be bound and fetched to exhaustion*
+      * before the OUT/INOUT parameter buffers are guaranteed valid.  *
+      *****************************************************************
+        Fetch-Result-Set.
+           CALL "SQLBindCol" USING BY VALUE     Hstmt
+                                   BY VALUE     1
+                                   BY VALUE     SQL-C-LONG
+                                   BY REFERENCE ResultAcctNumber
+                                   BY VALUE     4
+                                   BY REFERENCE OMITTED
+                             RETURNING SQL-RC
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLBindCol" to SQL-stmt
+             MOVE SQL-HANDLE-STMT to DiagHandleType
+             SET DiagHandle to Hstmt
+             PERFORM SQLDiag-Function
+           END-IF
+
+           PERFORM Fetch-One-Result-Row
+                   UNTIL SQL-RC = SQL-NO-DATA-FOUND.
+
+        Fetch-One-Result-Row.
+           CALL "SQLFetch" USING BY VALUE Hstmt
+                            RETURNING SQL-RC
+           IF SQL-RC = SQL-SUCCESS OR SQL-RC = SQL-SUCCESS-WITH-INFO
+             ADD 1 to ResultRowCount
+             DISPLAY "ProcCall: result row acct=" ResultAcctNumber
+           ELSE
+             IF SQL-RC NOT = SQL-NO-DATA-FOUND
+               MOVE "SQLFetch" to SQL-stmt
+               MOVE SQL-HANDLE-STMT to DiagHandleType
+               SET DiagHandle to Hstmt
+               PERFORM SQLDiag-Function
+               MOVE SQL-NO-DATA-FOUND to SQL-RC
+             END-IF
+           END-IF.
+
+      *  copy predefined COBOL ODBC calls which are performed
+           COPY "odbc3p.cpy".
+      *******************************************************
+      * End of PROCCALL.CBL                                  *
+      *******************************************************
