@@ -0,0 +1,365 @@
+      *######################################################################
+      *#                                                                    #
+      *#   Licensed Materials - Property of IBM.                            #
+      *#   5724-Z87                                                         #
+      *#   Copyright IBM Corp. 2004,2010.                                   #
+      *#   All Rights Reserved.                                             #
+      *#   US Government Users Restricted Rights -                          #
+      *#   Use, duplication or disclosure restricted by                     #
+      *#   GSA ADP Schedule Contract with IBM Corp.                         #
+      *#                                                                    #
+      *#   This file contains sample code.  You may copy, modify, and       #
+      *#   distribute these samples, or their modifications, in any         #
+      *#   form, internally or as part of Your application or related       #
+      *#   documentation. These samples have not been tested under all      #
+      *#   conditions and are provided to You by IBM without obligation     #
+      *#   of support of any kind. IBM PROVIDES THESE SAMPLES "AS IS"       #
+      *#   SUBJECT TO ANY STATUTORY WARRANTIES THAT CANNOT BE EXCLUDED.     #
+      *#   IBM MAKES NO WARRANTIES OR CONDITIONS, EITHER EXPRESS OR         #
+      *#   IMPLIED, INCLUDING BUT NOT LIMITED TO, THE IMPLIED WARRANTIES    #
+      *#   OR CONDITIONS OF MERCHANTABILITY, FITNESS FOR A PARTICULAR       #
+      *#   PURPOSE, AND NON-INFRINGEMENT REGARDING THESE SAMPLES OR         #
+      *#   TECHNICAL SUPPORT, IF ANY. You will indemnify IBM or third       #
+      *#   parties that provide IBM products ("Third Parties") from and     #
+      *#   against any third party claim arising out of the use,            #
+      *#   modification or distribution of these samples with Your          #
+      *#   application. You may not use the same path name as the           #
+      *#   original files/modules. You must not alter or delete any         #
+      *#   copyright information in the Samples.                            #
+      *#                                                                    #
+      *######################################################################
+
+      ******************************************************************
+      * JRNLLOAD.CBL                                                   *
+      *----------------------------------------------------------------*
+      * Built on the ODBC3EG.CBL pattern.  Loads every entry appended  *
+      * to JRNLFILE (JOURNAL.CPY) since the last run into the          *
+      * downstream reporting database with one SQLPrepare against a    *
+      * parameterized INSERT and one SQLExecute per record, instead of *
+      * hand-building a new SQLExecDirect string per row.               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "JrnlLoad".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JournalFile ASSIGN TO "JRNLFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS JournalFileStatus.
+           SELECT ODBCErrFile ASSIGN TO "ODBCERR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ODBCErrFileStatus.
+           SELECT OdbcParmFile ASSIGN TO "ODBCPARM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS OdbcParmFileStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JournalFile.
+           COPY Journal.
+       FD  ODBCErrFile.
+           COPY ODBCErr.
+       FD  OdbcParmFile.
+           COPY OdbcParm.
+
+       WORKING-STORAGE SECTION.
+      *  copy ODBC API constant definitions
+           COPY "odbc3.cpy" SUPPRESS.
+
+      *  copy additional definitions used by ODBC30PROC procedure
+           COPY "odbc3d.cpy".
+
+      *  structured error log written by SQLDiag-Function -- every
+      *  diagnostic record is identified by the program that hit it
+       01  ODBCErrFileStatus             PIC X(02) VALUE SPACES.
+       01  ODBCErr-Program-Name          PIC X(08) VALUE "JRNLLOAD".
+
+       01  JournalFileStatus             PIC X(02) VALUE SPACES.
+           88 JournalFileOK                 VALUE "00".
+       01  JournalEOF-Switch             PIC X(01) VALUE "N".
+           88 NoMoreJournalRecords           VALUE "Y".
+
+      *  arguments used for SQLConnect
+       01  ServerName                    PIC X(10) VALUE Z"Oracle7".
+       01  ServerNameLength       COMP-5 PIC S9(4) VALUE 10.
+       01  UserId                        PIC X(10) VALUE Z"TEST123".
+       01  UserIdLength           COMP-5 PIC S9(4) VALUE 10.
+       01  Authentication                PIC X(10) VALUE Z"TEST123".
+       01  AuthenticationLength   COMP-5 PIC S9(4) VALUE 10.
+
+      *  the parameterized INSERT -- prepared once, executed once per
+      *  journal record with SQLBindParameter buffers refreshed each
+      *  time instead of building a new SQLExecDirect string per row
+       01  InsertStmtText                PIC X(130) VALUE
+           "INSERT INTO JOURNAL_LOAD (ACCT_NO, JRNL_DATE, JRNL_TIME,
+      -    " JRNL_TYPE, JRNL_AMOUNT, JRNL_BALANCE) VALUES (?, ?, ?,
+      -    " ?, ?, ?)".
+
+       01  ParamAcctNumber        COMP-5 PIC S9(9).
+       01  ParamJrnlDate          COMP-5 PIC S9(9).
+       01  ParamJrnlTime          COMP-5 PIC S9(9).
+       01  ParamJrnlType                 PIC X(01).
+       01  ParamJrnlAmount        COMP-5 PIC S9(9).
+       01  ParamJrnlBalance       COMP-5 PIC S9(9).
+
+      *  explicit commit boundaries, same convention as ODBC3EG
+       01  CommitIntervalRecords         PIC 9(07) VALUE 1000.
+       01  RecordsSinceCommit            PIC 9(07) VALUE ZERO.
+       01  RecordsLoaded                 PIC 9(09) VALUE ZERO.
+       01  CommitCount                   PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       Do-ODBC SECTION.
+        Start-ODBC.
+           DISPLAY "JrnlLoad: parameterized journal load starting"
+
+           OPEN INPUT JournalFile
+           IF NOT JournalFileOK
+             DISPLAY "JrnlLoad: unable to open JRNLFILE, rc="
+                     JournalFileStatus
+             MOVE "Y" to JournalEOF-Switch
+           END-IF
+
+      *  pick up configurable login/query timeouts from ODBCPARM,
+      *  falling back to the ODBC3D.CPY defaults if it isn't present
+           PERFORM Read-ODBC-Run-Parameters
+
+      *  allocate henv & hdbc, connect, then turn off autocommit so
+      *  Commit-If-Due controls the transaction boundaries
+           PERFORM Allocate-Environment-Handle
+           PERFORM Set-Env-Attr-to-Ver30-Behavior
+           PERFORM Allocate-Connection-Handle
+           PERFORM Set-Connect-Login-Timeout
+
+           CALL "SQLConnect" USING BY VALUE     Hdbc
+                                   BY REFERENCE ServerName
+                                   BY VALUE     ServerNameLength
+                                   BY REFERENCE UserId
+                                   BY VALUE     UserIdLength
+                                   BY REFERENCE Authentication
+                                   BY VALUE     AuthenticationLength
+                             RETURNING SQL-RC
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLConnect" to SQL-stmt
+             MOVE SQL-HANDLE-DBC to DiagHandleType
+             SET DiagHandle to Hdbc
+             PERFORM SQLDiag-Function
+           END-IF
+
+           CALL "SQLSetConnectAttr" USING
+                                   BY VALUE     Hdbc
+                                   BY VALUE     SQL-ATTR-AUTOCOMMIT
+                                   BY VALUE     SQL-AUTOCOMMIT-OFF
+                                   BY VALUE     SQL-IS-UINTEGER
+                             RETURNING SQL-RC
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLSetConnectAttr for Autocommit" to SQL-stmt
+             MOVE SQL-HANDLE-DBC to DiagHandleType
+             SET DiagHandle to Hdbc
+             PERFORM SQLDiag-Function
+           END-IF
+
+           PERFORM Validate-Journal-Load-Table
+
+           PERFORM Allocate-Statement-Handle
+           PERFORM Set-Stmt-Query-Timeout
+           PERFORM Prepare-Insert-Statement
+
+           PERFORM Read-Journal-Record
+           PERFORM Load-One-Journal-Record
+                   UNTIL NoMoreJournalRecords
+
+      *  commit whatever is left since the last interval boundary
+           MOVE CommitIntervalRecords to RecordsSinceCommit
+           PERFORM Commit-If-Due
+
+           PERFORM Free-Statement-Handle
+           PERFORM SQLDisconnect-Function
+           PERFORM Free-Connection-Handle
+           PERFORM Free-Environment-Handle
+
+           CLOSE JournalFile
+           DISPLAY "JrnlLoad: records loaded=" RecordsLoaded
+                   " commits=" CommitCount
+           GOBACK.
+
+      *****************************************************************
+      * Confirm JOURNAL_LOAD still has the columns InsertStmtText     *
+      * expects before the run touches a single record.               *
+      *****************************************************************
+        Validate-Journal-Load-Table.
+           MOVE "JOURNAL_LOAD" to Catalog-Table-Name
+           MOVE 6 to Catalog-Expected-Count
+           MOVE "ACCT_NO" to Catalog-Expected-Column (1)
+           MOVE "JRNL_DATE" to Catalog-Expected-Column (2)
+           MOVE "JRNL_TIME" to Catalog-Expected-Column (3)
+           MOVE "JRNL_TYPE" to Catalog-Expected-Column (4)
+           MOVE "JRNL_AMOUNT" to Catalog-Expected-Column (5)
+           MOVE "JRNL_BALANCE" to Catalog-Expected-Column (6)
+           PERFORM Validate-Table-Columns
+
+           IF Catalog-Validation-Failed
+             DISPLAY "JrnlLoad: aborting, JOURNAL_LOAD catalog "
+                     "mismatch"
+             SET Diag-Genuine-Error-Found to TRUE
+             PERFORM Termination-Function
+           END-IF.
+
+      *****************************************************************
+      * SQLPrepare the parameterized INSERT once, and bind each       *
+      * parameter marker to the working-storage field that Load-One-  *
+      * Journal-Record refreshes for every record.                    *
+      *****************************************************************
+        Prepare-Insert-Statement.
+           CALL "SQLPrepare" USING BY VALUE     Hstmt
+                                   BY REFERENCE InsertStmtText
+                                   BY VALUE     SQL-NTS
+                             RETURNING SQL-RC
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLPrepare" to SQL-stmt
+             MOVE SQL-HANDLE-STMT to DiagHandleType
+             SET DiagHandle to Hstmt
+             PERFORM SQLDiag-Function
+           END-IF
+
+           CALL "SQLBindParameter" USING
+                                  BY VALUE     Hstmt
+                                  BY VALUE     1
+                                  BY VALUE     SQL-PARAM-INPUT
+                                  BY VALUE     SQL-C-LONG
+                                  BY VALUE     SQL-INTEGER
+                                  BY VALUE     9
+                                  BY VALUE     0
+                                  BY REFERENCE ParamAcctNumber
+                                  BY VALUE     4
+                                  BY REFERENCE OMITTED
+                             RETURNING SQL-RC
+           CALL "SQLBindParameter" USING
+                                  BY VALUE     Hstmt
+                                  BY VALUE     2
+                                  BY VALUE     SQL-PARAM-INPUT
+                                  BY VALUE     SQL-C-LONG
+                                  BY VALUE     SQL-INTEGER
+                                  BY VALUE     9
+                                  BY VALUE     0
+                                  BY REFERENCE ParamJrnlDate
+                                  BY VALUE     4
+                                  BY REFERENCE OMITTED
+                             RETURNING SQL-RC
+           CALL "SQLBindParameter" USING
+                                  BY VALUE     Hstmt
+                                  BY VALUE     3
+                                  BY VALUE     SQL-PARAM-INPUT
+                                  BY VALUE     SQL-C-LONG
+                                  BY VALUE     SQL-INTEGER
+                                  BY VALUE     9
+                                  BY VALUE     0
+                                  BY REFERENCE ParamJrnlTime
+                                  BY VALUE     4
+                                  BY REFERENCE OMITTED
+                             RETURNING SQL-RC
+           CALL "SQLBindParameter" USING
+                                  BY VALUE     Hstmt
+                                  BY VALUE     4
+                                  BY VALUE     SQL-PARAM-INPUT
+                                  BY VALUE     SQL-C-CHAR
+                                  BY VALUE     SQL-CHAR
+                                  BY VALUE     1
+                                  BY VALUE     0
+                                  BY REFERENCE ParamJrnlType
+                                  BY VALUE     1
+                                  BY REFERENCE OMITTED
+                             RETURNING SQL-RC
+           CALL "SQLBindParameter" USING
+                                  BY VALUE     Hstmt
+                                  BY VALUE     5
+                                  BY VALUE     SQL-PARAM-INPUT
+                                  BY VALUE     SQL-C-LONG
+                                  BY VALUE     SQL-INTEGER
+                                  BY VALUE     9
+                                  BY VALUE     0
+                                  BY REFERENCE ParamJrnlAmount
+                                  BY VALUE     4
+                                  BY REFERENCE OMITTED
+                             RETURNING SQL-RC
+           CALL "SQLBindParameter" USING
+                                  BY VALUE     Hstmt
+                                  BY VALUE     6
+                                  BY VALUE     SQL-PARAM-INPUT
+                                  BY VALUE     SQL-C-LONG
+                                  BY VALUE     SQL-INTEGER
+                                  BY VALUE     9
+                                  BY VALUE     0
+                                  BY REFERENCE ParamJrnlBalance
+                                  BY VALUE     4
+                                  BY REFERENCE OMITTED
+                             RETURNING SQL-RC
+
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLBindParameter" to SQL-stmt
+             MOVE SQL-HANDLE-STMT to DiagHandleType
+             SET DiagHandle to Hstmt
+             PERFORM SQLDiag-Function
+           END-IF.
+
+        Read-Journal-Record.
+           IF NOT NoMoreJournalRecords
+             READ JournalFile
+                 AT END
+                     MOVE "Y" to JournalEOF-Switch
+             END-READ
+           END-IF.
+
+      *****************************************************************
+      * Refresh the bound parameter buffers from the current journal  *
+      * record and SQLExecute the already-prepared INSERT against it. *
+      *****************************************************************
+        Load-One-Journal-Record.
+           MOVE Journal-Account-Number  to ParamAcctNumber
+           MOVE Journal-Date            to ParamJrnlDate
+           MOVE Journal-Time            to ParamJrnlTime
+           MOVE Journal-Type            to ParamJrnlType
+           MOVE Journal-Amount          to ParamJrnlAmount
+           MOVE Journal-Running-Balance to ParamJrnlBalance
+
+           CALL "SQLExecute" USING BY VALUE Hstmt
+                              RETURNING SQL-RC
+           IF SQL-RC NOT = SQL-SUCCESS
+             MOVE "SQLExecute" to SQL-stmt
+             MOVE SQL-HANDLE-STMT to DiagHandleType
+             SET DiagHandle to Hstmt
+             PERFORM SQLDiag-Function
+           END-IF
+
+           ADD 1 to RecordsLoaded
+           ADD 1 to RecordsSinceCommit
+           PERFORM Commit-If-Due
+           PERFORM Read-Journal-Record.
+
+      *****************************************************************
+      * Commit the load once the configured interval is crossed, and  *
+      * log the running commit count for the run log.                 *
+      *****************************************************************
+        Commit-If-Due.
+           IF RecordsSinceCommit >= CommitIntervalRecords
+             CALL "SQLEndTran" USING BY VALUE SQL-HANDLE-DBC
+                                              Hdbc
+                                              SQL-COMMIT
+                                RETURNING     SQL-RC
+             IF SQL-RC NOT = SQL-SUCCESS
+               MOVE "SQLEndTran commit" to SQL-stmt
+               MOVE SQL-HANDLE-DBC to DiagHandleType
+               SET DiagHandle to Hdbc
+               PERFORM SQLDiag-Function
+             END-IF
+
+             ADD 1 to CommitCount
+             DISPLAY "Commit " CommitCount " at "
+                     RecordsLoaded " records loaded"
+             MOVE ZERO to RecordsSinceCommit
+           END-IF.
+
+      *  copy predefined COBOL ODBC calls which are performed
+           COPY "odbc3p.cpy".
+      *******************************************************
+      * End of JRNLLOAD.CBL                                  *
+      *******************************************************
