@@ -0,0 +1,64 @@
+      *######################################################################
+      *#                                                                    #
+      *#   Licensed Materials - Property of IBM.                            #
+      *#   5724-Z87                                                         #
+      *#   Copyright IBM Corp. 2004,2010.                                   #
+      *#   All Rights Reserved.                                             #
+      *#   US Government Users Restricted Rights -                          #
+      *#   Use, duplication or disclosure restricted by                     #
+      *#   GSA ADP Schedule Contract with IBM Corp.                         #
+      *#                                                                    #
+      *#   This file contains sample code.  You may copy, modify, and       #
+      *#   distribute these samples, or their modifications, in any         #
+      *#   form, internally or as part of Your application or related       #
+      *#   documentation. These samples have not been tested under all      #
+      *#   conditions and are provided to You by IBM without obligation     #
+      *#   of support of any kind. IBM PROVIDES THESE SAMPLES "AS IS"       #
+      *#   SUBJECT TO ANY STATUTORY WARRANTIES THAT CANNOT BE EXCLUDED.     #
+      *#   IBM MAKES NO WARRANTIES OR CONDITIONS, EITHER EXPRESS OR         #
+      *#   IMPLIED, INCLUDING BUT NOT LIMITED TO, THE IMPLIED WARRANTIES    #
+      *#   OR CONDITIONS OF MERCHANTABILITY, FITNESS FOR A PARTICULAR       #
+      *#   PURPOSE, AND NON-INFRINGEMENT REGARDING THESE SAMPLES OR         #
+      *#   TECHNICAL SUPPORT, IF ANY. You will indemnify IBM or third       #
+      *#   parties that provide IBM products ("Third Parties") from and     #
+      *#   against any third party claim arising out of the use,            #
+      *#   modification or distribution of these samples with Your          #
+      *#   application. You may not use the same path name as the           #
+      *#   original files/modules. You must not alter or delete any         #
+      *#   copyright information in the Samples.                            #
+      *#                                                                    #
+      *######################################################################
+
+      ******************************************************************
+      * ODBC2.CPY                  (ODBC Ver 2.x)                      *
+      *----------------------------------------------------------------*
+      * ODBC API return codes and manifest constants used by the       *
+      * ODBC 2.x sample function calls in ODBCPROC.CPY and by any      *
+      * application program driving them.  Included in WORKING-STORAGE *
+      * or LOCAL-STORAGE SECTION ahead of ODBCDATA.CPY.                 *
+      ******************************************************************
+      * Return codes
+       01  SQL-SUCCESS                COMP-5  PIC S9(4) VALUE 0.
+       01  SQL-SUCCESS-WITH-INFO      COMP-5  PIC S9(4) VALUE 1.
+       01  SQL-NO-DATA-FOUND          COMP-5  PIC S9(4) VALUE 100.
+       01  SQL-ERROR                  COMP-5  PIC S9(4) VALUE -1.
+       01  SQL-INVALID-HANDLE         COMP-5  PIC S9(4) VALUE -2.
+       01  SQL-STILL-EXECUTING        COMP-5  PIC S9(4) VALUE 2.
+       01  SQL-NEED-DATA              COMP-5  PIC S9(4) VALUE 99.
+
+      * Special length/indicator values
+       01  SQL-NTS                    COMP-5  PIC S9(9) VALUE -3.
+       01  SQL-NULL-DATA              COMP-5  PIC S9(9) VALUE -1.
+
+      * SQLFreeStmt option codes
+       01  SQL-CLOSE                  COMP-5  PIC S9(4) VALUE 0.
+       01  SQL-DROP                   COMP-5  PIC S9(4) VALUE 1.
+       01  SQL-UNBIND                 COMP-5  PIC S9(4) VALUE 2.
+       01  SQL-RESET-PARAMS           COMP-5  PIC S9(4) VALUE 3.
+
+      * SQLTransact completion type
+       01  SQL-COMMIT                 COMP-5  PIC S9(4) VALUE 0.
+       01  SQL-ROLLBACK               COMP-5  PIC S9(4) VALUE 1.
+      ***********************
+      * End of ODBC2.CPY    *
+      ***********************
