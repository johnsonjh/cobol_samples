@@ -0,0 +1,21 @@
+      ******************************************************************
+      * ODBCERR.CPY                                                    *
+      *----------------------------------------------------------------*
+      * Shared record layout for the ODBCERR structured error log.     *
+      * Every diagnostic record SQLError-Function/SQLDiag-Function     *
+      * reports is also appended here, so operations can build an      *
+      * alerting/trending report on database errors across every ODBC  *
+      * job without grepping spool output after the fact.               *
+      ******************************************************************
+       01 ODBC-Error-Record.
+          05 ODBCErr-Date           pic 9(8).
+          05 ODBCErr-Time           pic 9(8).
+          05 ODBCErr-Program        pic X(08).
+          05 ODBCErr-SQL-Stmt       pic X(30).
+          05 ODBCErr-SQL-State      pic X(05).
+          05 ODBCErr-Native-Code    pic S9(9).
+          05 ODBCErr-Message        pic X(80).
+          05 Filler                 pic X(20).
+      ***********************
+      * End of ODBCERR.CPY  *
+      ***********************
