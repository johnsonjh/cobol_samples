@@ -0,0 +1,15 @@
+      ******************************************************************
+      *  LIBREDIR - record layout for the LIBREDIR redirect table       *
+      *----------------------------------------------------------------*
+      *  One record per COPY member the shop wants LIBEXIT to steer     *
+      *  to a different library at fetch time -- e.g. to pin a member   *
+      *  to a frozen, versioned copy during a release, without every    *
+      *  program's COPY statement having to change.                     *
+      ******************************************************************
+       01  LibRedir-Record.
+           05  LibRedir-Member-Name       PIC X(08).
+           05  LibRedir-Library-Path      PIC X(44).
+           05  FILLER                     PIC X(08).
+      *************************
+      * End of LIBREDIR.CPY   *
+      *************************
