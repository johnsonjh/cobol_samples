@@ -0,0 +1,20 @@
+      ******************************************************************
+      *  MSGCOMPLY - record layout for the MSGCOMPLY compliance log    *
+      *----------------------------------------------------------------*
+      *  One record for every message severity actually overridden     *
+      *  during a compile, so an audit can prove exactly which          *
+      *  programs had which compiler diagnostics downgraded or          *
+      *  escalated, and why.                                            *
+      ******************************************************************
+       01  MsgComply-Record.
+           05  MsgComply-Program-Name     PIC X(08).
+           05  MsgComply-Message-Num      PIC 9(04).
+           05  MsgComply-Default-Sev      PIC S9(04).
+           05  MsgComply-User-Sev         PIC S9(04).
+           05  MsgComply-Source              PIC X(01).
+               88  MsgComply-From-Table          VALUE 'T'.
+               88  MsgComply-From-Compiled-In    VALUE 'C'.
+           05  FILLER                     PIC X(10).
+      *************************
+      * End of MSGCOMPLY.CPY  *
+      *************************
