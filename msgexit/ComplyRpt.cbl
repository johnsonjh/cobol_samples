@@ -0,0 +1,156 @@
+      *######################################################################
+      *#                                                                    #
+      *#   Licensed Materials - Property of IBM.                            #
+      *#   5724-Z87                                                         #
+      *#   Copyright IBM Corp. 2004,2010.                                   #
+      *#   All Rights Reserved.                                             #
+      *#   US Government Users Restricted Rights -                          #
+      *#   Use, duplication or disclosure restricted by                     #
+      *#   GSA ADP Schedule Contract with IBM Corp.                         #
+      *#                                                                    #
+      *#   This file contains sample code.  You may copy, modify, and       #
+      *#   distribute these samples, or their modifications, in any         #
+      *#   form, internally or as part of Your application or related       #
+      *#   documentation. These samples have not been tested under all      #
+      *#   conditions and are provided to You by IBM without obligation     #
+      *#   of support of any kind. IBM PROVIDES THESE SAMPLES "AS IS"       #
+      *#   SUBJECT TO ANY STATUTORY WARRANTIES THAT CANNOT BE EXCLUDED.     #
+      *#   IBM MAKES NO WARRANTIES OR CONDITIONS, EITHER EXPRESS OR         #
+      *#   IMPLIED, INCLUDING BUT NOT LIMITED TO, THE IMPLIED WARRANTIES    #
+      *#   OR CONDITIONS OF MERCHANTABILITY, FITNESS FOR A PARTICULAR       #
+      *#   PURPOSE, AND NON-INFRINGEMENT REGARDING THESE SAMPLES OR         #
+      *#   TECHNICAL SUPPORT, IF ANY. You will indemnify IBM or third       #
+      *#   parties that provide IBM products ("Third Parties") from and     #
+      *#   against any third party claim arising out of the use,            #
+      *#   modification or distribution of these samples with Your          #
+      *#   application. You may not use the same path name as the           #
+      *#   original files/modules. You must not alter or delete any         #
+      *#   copyright information in the Samples.                            #
+      *#                                                                    #
+      *######################################################################
+
+      ******************************************************************
+      * ComplyRpt.cbl                                                  *
+      *----------------------------------------------------------------*
+      * Scans the MSGCOMPLY compile-compliance log (written by          *
+      * IGYMSGXT's Log-Severity-Override) for programs that triggered   *
+      * a downgraded FIPS message the standards team considers risky    *
+      * enough to keep an eye on: 8235 (Complex OCCURS DEPENDING ON,    *
+      * downgraded to severity 8) and 8270 (SERVICE LABEL, suppressed   *
+      * to -1).  Run periodically so a Complex ODO or a SERVICE LABEL   *
+      * that only warranted a warning doesn't sit unnoticed in a        *
+      * production load module.                                        *
+      ******************************************************************
+       Identification division.
+       Program-id. "ComplyRpt".
+       Environment division.
+       Input-Output Section.
+       File-Control.
+           Select MsgComplyFile Assign to "MSGCOMPLY"
+               Organization is Sequential
+               File Status is MsgComplyFileStatus.
+           Select RiskReport Assign to "CMPLYRPT"
+               Organization is Line Sequential
+               File Status is ReportFileStatus.
+       Data Division.
+       File Section.
+       FD  MsgComplyFile.
+           Copy MsgComply.
+       FD  RiskReport.
+       01  Report-Line              pic X(80).
+
+       Working-Storage Section.
+       01  MsgComplyFileStatus    pic X(02) value spaces.
+           88 MsgComplyFileOK        value "00".
+       01  ReportFileStatus       pic X(02) value spaces.
+
+       01  MsgComplyEOF-Switch    pic X(01) value "N".
+           88 NoMoreComplyRecords    value "Y".
+
+       01  RiskMessageCount       pic 9(07) value zero.
+
+       01  Heading-Line-1          pic X(60) value
+           "FIPS DOWNGRADE RISK REPORT - MSGCOMPLY".
+       01  Heading-Line-2          pic X(60) value
+           "PROGRAM   MESSAGE   DEFAULT SEV   USER SEV   SOURCE".
+       01  Detail-Line.
+           05 D-Program            pic X(08).
+           05 Filler               pic X(03) value spaces.
+           05 D-Message            pic 9(04).
+           05 Filler               pic X(06) value spaces.
+           05 D-Default-Sev        pic ---9.
+           05 Filler               pic X(07) value spaces.
+           05 D-User-Sev           pic ---9.
+           05 Filler               pic X(07) value spaces.
+           05 D-Source             pic X(20).
+       01  Result-Line             pic X(60).
+
+       Procedure Division.
+       0000-Mainline.
+           Perform 1000-Initialize
+           Perform 2000-Scan-Compliance-Log
+               Until NoMoreComplyRecords
+           Perform 3000-Print-Summary
+           Perform 9000-Terminate
+           Goback.
+
+       1000-Initialize.
+           Open Input MsgComplyFile
+           Open Output RiskReport
+           Move Heading-Line-1 to Report-Line
+           Write Report-Line
+           Move Heading-Line-2 to Report-Line
+           Write Report-Line
+           If not MsgComplyFileOK
+              Display "ComplyRpt: unable to open MSGCOMPLY, rc="
+                      MsgComplyFileStatus
+              Move "Y" to MsgComplyEOF-Switch
+           End-If
+           Perform 1100-Read-Compliance-Record.
+
+       1100-Read-Compliance-Record.
+           If not NoMoreComplyRecords
+              Read MsgComplyFile
+                  At End
+                      Move "Y" to MsgComplyEOF-Switch
+              End-Read
+           End-If.
+
+       2000-Scan-Compliance-Log.
+           If MsgComply-Message-Num = 8235
+                 or MsgComply-Message-Num = 8270
+              Perform 2100-Report-Risk-Message
+           End-If
+           Perform 1100-Read-Compliance-Record.
+
+       2100-Report-Risk-Message.
+           Add 1 to RiskMessageCount
+           Move MsgComply-Program-Name to D-Program
+           Move MsgComply-Message-Num  to D-Message
+           Move MsgComply-Default-Sev  to D-Default-Sev
+           Move MsgComply-User-Sev     to D-User-Sev
+           If MsgComply-From-Table
+              Move "CONTROL TABLE"    to D-Source
+           Else
+              Move "COMPILED-IN"      to D-Source
+           End-If
+           Move Detail-Line to Report-Line
+           Write Report-Line.
+
+       3000-Print-Summary.
+           If RiskMessageCount = zero
+              Move "NO RISKY FIPS DOWNGRADES FOUND" to Result-Line
+           Else
+              Move "*** SEE ABOVE FOR PROGRAMS TO VERIFY ***"
+                  to Result-Line
+           End-If
+           Move Result-Line to Report-Line
+           Write Report-Line.
+
+       9000-Terminate.
+           Close MsgComplyFile
+           Close RiskReport
+           Display "ComplyRpt: scan complete, risk messages found="
+                   RiskMessageCount.
+
+       End program "ComplyRpt".
