@@ -65,7 +65,40 @@
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  IGYMSGXT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *****************************************************************
+      *  MSGSEVTB holds the shop's message-severity override policy,  *
+      *  read once when the compiler opens this exit (EXIT-OPERATION  *
+      *  = 0) so the standards team can change severities without     *
+      *  anyone recompiling or relinking IGYMSGXT.                    *
+      *****************************************************************
+           SELECT MsgSevTblFile ASSIGN TO "MSGSEVTB"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS MsgSevTblFileStatus.
+      *****************************************************************
+      *  MSGCOMPLY records every severity actually overridden during  *
+      *  a compile, appended to across compiles for later audit.      *
+      *****************************************************************
+           SELECT MsgComplyFile ASSIGN TO "MSGCOMPLY"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS MsgComplyFileStatus.
+      *****************************************************************
+      *  LIBREDIR holds the shop's COPY-member fetch redirects, read   *
+      *  once when the compiler opens this exit for LIBEXIT.           *
+      *****************************************************************
+           SELECT LibRedirFile ASSIGN TO "LIBREDIR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS LibRedirFileStatus.
        DATA DIVISION.
+       FILE SECTION.
+       FD  MsgSevTblFile.
+           COPY MsgSevTbl.
+       FD  MsgComplyFile.
+           COPY MsgComply.
+       FD  LibRedirFile.
+           COPY LibRedir.
 
          WORKING-STORAGE SECTION.
 
@@ -78,6 +111,87 @@
           77 EXIT-TYPEN            PIC 9(4).
           77 EXIT-DEFAULT-SEV-FIPS PIC X.
 
+      *****************************************************************
+      *                                                               *
+      *   Message-severity control table -- cached in memory from     *
+      *   MSGSEVTB by Load-Severity-Control-Table so every message    *
+      *   customization looks the override up here instead of a       *
+      *   hardcoded EVALUATE.                                         *
+      *                                                               *
+      *****************************************************************
+
+          77 MsgSevTblFileStatus    PIC X(2).
+          77 MsgSev-Cache-Count     PIC 9(4)   COMP VALUE 0.
+          77 MsgSev-Cache-Max       PIC 9(4)   COMP VALUE 200.
+          77 MsgSev-Search-Index    PIC 9(4)   COMP.
+          77 MsgSev-Override-Found  PIC X      VALUE 'N'.
+              88 Severity-Override-Found          VALUE 'Y'.
+          77 MsgSev-Override-Value  PIC S9(4)  COMP.
+          77 MsgSev-Override-Source PIC X      VALUE 'C'.
+          77 MsgSev-Override-Scope  PIC X      VALUE 'N'.
+              88 Severity-Override-Is-Program-Specific  VALUE 'P'.
+
+      *****************************************************************
+      *                                                               *
+      *   Environment-driven strict mode.  A production-bound         *
+      *   compile sets COMPILEMODE=STRICT so certain FIPS downgrades  *
+      *   below can't be leniently overridden the way a development   *
+      *   compile allows.                                             *
+      *                                                               *
+      *****************************************************************
+
+          77 Compile-Mode-Value     PIC X(10) VALUE Spaces.
+          77 Compile-Mode-Switch    PIC X     VALUE 'N'.
+              88 Strict-Mode-Active     VALUE 'Y'.
+
+      *****************************************************************
+      *                                                               *
+      *   Account-subsystem compile-standards check.  Our              *
+      *   object-oriented account classes all depend on "cbl thread,   *
+      *   pgmname(longmixed)" being active; EXIT-LINFO is the only     *
+      *   window this exit has onto which program is being compiled,   *
+      *   so a compile is recognized as in scope by matching the       *
+      *   class name against this short, hardcoded list.               *
+      *                                                               *
+      *****************************************************************
+
+          77 Account-Subsystem-Switch PIC X   VALUE 'N'.
+              88 Account-Subsystem-Compile        VALUE 'Y'.
+
+      *****************************************************************
+      *                                                               *
+      *   Compile-compliance logging fields (MSGCOMPLY.CPY, above).   *
+      *                                                               *
+      *****************************************************************
+
+          77 MsgComplyFileStatus    PIC X(2).
+
+          01 MsgSev-Cache-Table.
+             02 MsgSev-Cache-Entry OCCURS 200 TIMES.
+                03 MsgSev-Cache-Program-Name  PIC X(08).
+                03 MsgSev-Cache-Message-Num   PIC 9(04).
+                03 MsgSev-Cache-Override-Sev  PIC S9(04).
+
+      *****************************************************************
+      *                                                               *
+      *   LIBEXIT copy-member redirect table -- cached in memory       *
+      *   from LIBREDIR by Load-LibExit-Redirect-Table.                *
+      *                                                               *
+      *****************************************************************
+
+          77 LibRedirFileStatus     PIC X(2).
+          77 LibRedir-Cache-Count   PIC 9(4)   COMP VALUE 0.
+          77 LibRedir-Cache-Max     PIC 9(4)   COMP VALUE 200.
+          77 LibRedir-Search-Index  PIC 9(4)   COMP.
+          77 LibRedir-Found         PIC X      VALUE 'N'.
+              88 LibRedir-Redirect-Found          VALUE 'Y'.
+          77 LibRedir-New-Path      PIC X(44).
+
+          01 LibRedir-Cache-Table.
+             02 LibRedir-Cache-Entry OCCURS 200 TIMES.
+                03 LibRedir-Cache-Member-Name PIC X(08).
+                03 LibRedir-Cache-Library-Path PIC X(44).
+
       *****************************************************************
       *                                                               *
       *   Definition of the User-Exit Parameter List, which is        *
@@ -88,6 +202,10 @@
          LINKAGE SECTION.
           01 UXPARM.
              02 EXIT-TYPE        PIC 9(4)   COMP.
+                88 Exit-Type-LibExit          VALUE 1.
+                88 Exit-Type-PrtExit          VALUE 2.
+                88 Exit-Type-InExit           VALUE 4.
+                88 Exit-Type-MsgExit          VALUE 6.
              02 EXIT-OPERATION   PIC 9(4)   COMP.
              02 EXIT-RETURNCODE  PIC 9(9)   COMP.
              02 EXIT-DATALENGTH  PIC 9(9)   COMP.
@@ -108,6 +226,12 @@
                 03 EXIT-STR-LEN PIC 9(4)   COMP.
                 03 EXIT-STR-TXT PIC X(64).
 
+      *****************************************************************
+      *  For a LIBEXIT fetch-request call, EXIT-TEXT-NAME addresses    *
+      *  the 8-character name of the COPY member being fetched.        *
+      *****************************************************************
+          01 EXIT-FETCH-NAME       PIC X(8).
+
       *****************************************************************
       *                                                               *
       *  Begin PROCEDURE DIVISION                                     *
@@ -124,17 +248,54 @@
 
            Evaluate TRUE
 
+      *****************************************************************
+      * MSGEXIT -- customize compiler diagnostic and FIPS message     *
+      * severities.  This was the whole of this program before it     *
+      * also took on LIBEXIT below.                                   *
+      *****************************************************************
+             When Exit-Type-MsgExit
+               Perform Handle-MsgExit-Call
+
+      *****************************************************************
+      * LIBEXIT -- centrally log every COPY library fetch this shop's *
+      * compiles make, and redirect a fetch to a versioned library    *
+      * when LIBREDIR names a replacement for the requested member.   *
+      *****************************************************************
+             When Exit-Type-LibExit
+               Perform Handle-LibExit-Call
+
+      *****************************************************************
+      * INEXIT / PRTEXIT -- not customized yet, but no longer treated *
+      * as a bad invocation; the compiler's default processing for    *
+      * these still applies.                                          *
+      *****************************************************************
+             When Exit-Type-InExit
+               Display 'IGYMSGXT: INEXIT invoked, default processing'
+             When Exit-Type-PrtExit
+               Display 'IGYMSGXT: PRTEXIT invoked, default processing'
+
       *****************************************************************
       * Handle a bad invocation of this exit by the compiler.         *
-      * This could happen if this routine was used for one of the     *
-      * other EXITs, such as INEXIT, PRTEXIT or LIBEXIT.              *
+      * This should not happen for any EXIT-TYPE this module is       *
+      * actually installed for.                                        *
       *****************************************************************
-             When EXIT-TYPE Not = 6
+             When Other
                Move EXIT-TYPE   to  EXIT-TYPEN
                Display '**** Invalid exit routine identifier'
                Display '**** EXIT TYPE =  '  EXIT-TYPE
                Compute EXIT-RETURNCODE = 16
 
+           End-Evaluate
+
+           Goback.
+
+      *******************************************************
+      *    HANDLE MSGEXIT CALL                               *
+      *******************************************************
+       Handle-MsgExit-Call.
+
+           Evaluate TRUE
+
       *****************************************************************
       * Handle the OPEN call to this exit by the compiler             *
       *        Display the exit string (labeled 'str5' in the syntax  *
@@ -149,7 +310,9 @@
       *          Display ' str5 len = ' EXIT-STR-LEN(6)
       *          Display ' str5 = ' EXIT-STR-TXT(6)(1:EXIT-STR-LEN)
       *        End-If
-               Continue
+               Perform Load-Severity-Control-Table
+               Perform Load-Compile-Mode
+               Perform Check-Account-Subsystem-Program
 
       *****************************************************************
       * Handle the CLOSE call to this exit by the compiler            *
@@ -158,7 +321,7 @@
       *****************************************************************
              When EXIT-OPERATION = 1
       *        Display 'Closing MSGEXIT'
-               Goback
+               Continue
 
       *****************************************************************
       * Handle the customize message severity call to this exit       *
@@ -172,6 +335,15 @@
                  Perform FIPS-Messages-Severity
                End-If
 
+      *        Every message actually customized (EXIT-RETURNCODE = 4)
+      *        gets one row in the compile-compliance log, so an audit
+      *        can prove exactly which programs had which diagnostics
+      *        downgraded or escalated, and whether the shop's control
+      *        table or a compiled-in default drove the change.
+               If EXIT-RETURNCODE = 4
+                 Perform Log-Severity-Override
+               End-If
+
       *        If EXIT-RETURNCODE = 4 Then
       *          Display '>>>> Customizing message ' EXIT=MESSAGE-NUM
       *                  ' with new severity ' EXIT-USER-SEV '  <<<<'
@@ -192,8 +364,111 @@
                Compute EXIT-RETURNCODE = 16
 
            End-Evaluate
+           .
 
-           Goback.
+      *******************************************************
+      *    HANDLE LIBEXIT CALL                               *
+      *----------------------------------------------------- *
+      *    EXIT-OPERATION 0 = open, 1 = close, 2 = fetch      *
+      *    request.  On a fetch request, EXIT-TEXT-NAME        *
+      *    addresses the member name being fetched; if the     *
+      *    redirect table names a replacement library for it,  *
+      *    that path is handed back in EXIT-STR-TXT(1).         *
+      *******************************************************
+       Handle-LibExit-Call.
+
+           Evaluate EXIT-OPERATION
+             When 0
+               Perform Load-LibExit-Redirect-Table
+             When 1
+               Continue
+             When 2
+               Perform Fetch-Copybook-Redirect
+             When Other
+               Continue
+           End-Evaluate
+           .
+
+      *******************************************************
+      *    LOAD LIBEXIT REDIRECT TABLE                       *
+      *----------------------------------------------------- *
+      *    Read LIBREDIR once, at the open call, into the     *
+      *    in-memory LibRedir-Cache-Table.  If LIBREDIR isn't  *
+      *    present the cache stays empty and every fetch goes  *
+      *    to its normal library.                              *
+      *******************************************************
+       Load-LibExit-Redirect-Table.
+
+           Move 0 To LibRedir-Cache-Count
+
+           Open Input LibRedirFile
+
+           If LibRedirFileStatus = '00'
+             Perform Read-LibExit-Redirect-Record
+                 Until LibRedirFileStatus Not = '00'
+                    Or LibRedir-Cache-Count = LibRedir-Cache-Max
+             Close LibRedirFile
+           Else
+             Display '**** LIBREDIR not available, rc='
+                     LibRedirFileStatus
+             Display '**** IGYMSGXT: no LIBEXIT redirects active'
+           End-If
+           .
+
+       Read-LibExit-Redirect-Record.
+
+           Read LibRedirFile
+               At End
+                   Move '10' To LibRedirFileStatus
+               Not At End
+                   Add 1 To LibRedir-Cache-Count
+                   Move LibRedir-Member-Name To
+                     LibRedir-Cache-Member-Name (LibRedir-Cache-Count)
+                   Move LibRedir-Library-Path To
+                     LibRedir-Cache-Library-Path (LibRedir-Cache-Count)
+           End-Read
+           .
+
+      *******************************************************
+      *    FETCH COPYBOOK REDIRECT                           *
+      *----------------------------------------------------- *
+      *    Look the member being fetched up in the cached     *
+      *    redirect table.  A hit rewrites EXIT-STR-TXT(1)     *
+      *    with the replacement library path and sets          *
+      *    EXIT-RETURNCODE = 4 to tell the compiler the fetch   *
+      *    request was customized; a miss leaves the fetch      *
+      *    alone.                                               *
+      *******************************************************
+       Fetch-Copybook-Redirect.
+
+           Set Address of EXIT-FETCH-NAME To EXIT-TEXT-NAME
+
+           Move 'N' To LibRedir-Found
+
+           Perform Search-One-LibExit-Entry
+                   Varying LibRedir-Search-Index From 1 By 1
+                   Until LibRedir-Search-Index > LibRedir-Cache-Count
+
+           If LibRedir-Redirect-Found
+             Move LibRedir-New-Path To EXIT-STR-TXT(1)
+             Move 44 To EXIT-STR-LEN(1)
+             Compute EXIT-RETURNCODE = 4
+             Display '>>>> LIBEXIT redirecting ' EXIT-FETCH-NAME
+                     ' to ' LibRedir-New-Path '  <<<<'
+           Else
+             Compute EXIT-RETURNCODE = 0
+           End-If
+           .
+
+       Search-One-LibExit-Entry.
+
+           If LibRedir-Cache-Member-Name (LibRedir-Search-Index)
+                = EXIT-FETCH-NAME
+             Move 'Y' To LibRedir-Found
+             Move LibRedir-Cache-Library-Path (LibRedir-Search-Index)
+               To LibRedir-New-Path
+           End-If
+           .
 
       *******************************************************
       *    ERROR MESSAGE   PROCESSOR                        *
@@ -203,24 +478,87 @@
       *    Assume message severity will be customized...
            COMPUTE EXIT-RETURNCODE = 4
 
-           Evaluate EXIT-MESSAGE-NUM
+      *    Message 1097 (PROGRAM-ID/CLASS-ID identifier requires
+      *    PGMNAME(LONGMIXED)) reaching us at all for one of our OO
+      *    account classes is itself evidence the class was compiled
+      *    without "thread,pgmname(longmixed)" -- neither the control
+      *    table nor a compiled-in default is allowed to soften that
+      *    for these classes, since MSGEXIT has no other way to see
+      *    the active compiler-directive set.
+           If Account-Subsystem-Compile and EXIT-MESSAGE-NUM = 1097
+             Perform Force-Account-Subsystem-Violation
+           Else
+      *    A MSGSEVTB control-table entry, if one exists for this
+      *    message, always takes precedence over the compiled-in
+      *    defaults below -- that's how the standards team changes
+      *    the shop's severity policy without a recompile of IGYMSGXT.
+           Perform Find-Severity-Override
+
+           If Severity-Override-Found
+             Move MsgSev-Override-Value To EXIT-USER-SEV
+           Else
+             Move 'C' To MsgSev-Override-Source
+             Evaluate EXIT-MESSAGE-NUM
 
       *******************************************************
       *      Change severity of message 1154(W) to 12 ("S")
       *      This is the case of redefining a large item
       *      with a smaller item, IBM Req # MR0904063236
       *******************************************************
-             When(1154)
-               COMPUTE EXIT-USER-SEV = 12
+               When(1154)
+                 COMPUTE EXIT-USER-SEV = 12
+
+      *******************************************************
+      *      Shop standard: message 1180 (unreferenced data   *
+      *      item) is always escalated to Error so a dead     *
+      *      field gets cleaned up instead of just noted.     *
+      *******************************************************
+               When(1180)
+                 COMPUTE EXIT-USER-SEV = 8
+
+      *******************************************************
+      *      Shop standard: message 1210 (nonstandard         *
+      *      arithmetic result truncation) is always fatal --  *
+      *      too many production incidents have traced back    *
+      *      to a silently truncated COMPUTE result.           *
+      *******************************************************
+               When(1210)
+                 COMPUTE EXIT-USER-SEV = 12
+
+      *******************************************************
+      *      Shop standard: message 1250 (implicit FILLER      *
+      *      redefinition) is downgraded to Informational --   *
+      *      it's noise in the copybooks this shop inherited.  *
+      *******************************************************
+               When(1250)
+                 COMPUTE EXIT-USER-SEV = 0
 
       *******************************************************
       *      Message severity Not customized
       *******************************************************
-             When Other
-               COMPUTE EXIT-RETURNCODE = 0
+               When Other
+                 COMPUTE EXIT-RETURNCODE = 0
 
-           End-Evaluate
+             End-Evaluate
+           End-If
+           End-If
            .
+
+      *******************************************************
+      *    FORCE ACCOUNT SUBSYSTEM VIOLATION                 *
+      *----------------------------------------------------- *
+      *    Escalate message 1097 to fatal for one of our OO    *
+      *    account classes, so a class that forgot "thread,     *
+      *    pgmname(longmixed)" fails the compile instead of      *
+      *    misbehaving mysteriously at run time.                 *
+      *******************************************************
+       Force-Account-Subsystem-Violation.
+
+           Display "IGYMSGXT: " EXIT-LINFO
+                   " missing required THREAD/PGMNAME(LONGMIXED)"
+           COMPUTE EXIT-USER-SEV = 12
+           .
+
       *******************************************************
       *    FIPS MESSAGE   PROCESSOR                         *
       *******************************************************
@@ -264,55 +602,288 @@
       *      COMPUTE EXIT-USER-SEV = 12
       *    End-If
 
-           Evaluate EXIT-MESSAGE-NUM
+      *    A production-bound compile (COMPILEMODE=STRICT) is not
+      *    allowed to lean on a shop-wide control-table row or the
+      *    compiled-in defaults for these two messages -- Complex ODO
+      *    and a live SERVICE LABEL keep the compiler's own fatal or
+      *    warning severity so they can't slip through quietly on a
+      *    build headed for production.  The one carve-out is a
+      *    MSGSEVTB row naming this specific program (EXIT-LINFO,
+      *    the compiling module's own name, is the only field this
+      *    exit is ever handed that identifies it) -- that lets a
+      *    named legacy program keep an already-approved downgrade
+      *    for one of these two messages even under a strict compile,
+      *    without softening the policy for anything else.
+           If Strict-Mode-Active
+                and (EXIT-MESSAGE-NUM = 8235 or EXIT-MESSAGE-NUM = 8270)
+             Perform Find-Severity-Override
+             If Severity-Override-Found
+                  and Severity-Override-Is-Program-Specific
+               Move MsgSev-Override-Value To EXIT-USER-SEV
+             Else
+               Perform Force-Strict-Mode-Severity
+             End-If
+           Else
+      *    A MSGSEVTB control-table entry, if one exists for this
+      *    message, always takes precedence over the compiled-in
+      *    defaults below -- that's how the standards team changes
+      *    the shop's severity policy without a recompile of IGYMSGXT.
+           Perform Find-Severity-Override
+
+           If Severity-Override-Found
+             Move MsgSev-Override-Value To EXIT-USER-SEV
+           Else
+             Move 'C' To MsgSev-Override-Source
+             Evaluate EXIT-MESSAGE-NUM
       *******************************************************
       *      Change severity of message 8062(O) to 8 ("E")
       *        8062 = GO TO without proc name
       *******************************************************
-             When(8062)
-      *        DISPLAY ">>>> Customizing message 8062 with 8 <<<<"
-      *        DISPLAY 'FIPS sev =' EXIT-DEFAULT-SEV-FIPS '='
-               COMPUTE EXIT-USER-SEV = 8
+               When(8062)
+      *          DISPLAY ">>>> Customizing message 8062 with 8 <<<<"
+      *          DISPLAY 'FIPS sev =' EXIT-DEFAULT-SEV-FIPS '='
+                 COMPUTE EXIT-USER-SEV = 8
 
       *******************************************************
       *      Change severity of message 8193(E) to 0("I")
       *        8193 = GOBACK
       *******************************************************
-             When(8193)
-      *        DISPLAY ">>>> Customizing message 8193 with 0 <<<<"
-      *        DISPLAY 'FIPS sev =' EXIT-DEFAULT-SEV-FIPS '='
-               COMPUTE EXIT-USER-SEV = 0
+               When(8193)
+      *          DISPLAY ">>>> Customizing message 8193 with 0 <<<<"
+      *          DISPLAY 'FIPS sev =' EXIT-DEFAULT-SEV-FIPS '='
+                 COMPUTE EXIT-USER-SEV = 0
 
       *******************************************************
       *      Change severity of message 8235(E) to 8 (Error)
       *      to disalllow Complex Occurs Depending On
       *        8235 = Complex Occurs Depending On
       *******************************************************
-             When(8235)
-      *        DISPLAY ">>>> Customizing message 8235 with 8 <<<<"
-      *        DISPLAY 'FIPS sev =' EXIT-DEFAULT-SEV-FIPS '='
-               COMPUTE EXIT-USER-SEV = 08
+               When(8235)
+      *          DISPLAY ">>>> Customizing message 8235 with 8 <<<<"
+      *          DISPLAY 'FIPS sev =' EXIT-DEFAULT-SEV-FIPS '='
+                 COMPUTE EXIT-USER-SEV = 08
 
       *******************************************************
       *      Change severity of message 8270(O) to -1 (Suppress)
       *        8270 = SERVICE LABEL
       *******************************************************
-             When(8270)
-      *        DISPLAY ">>>> Customizing message 8270 with -1 <<<<"
-      *        DISPLAY 'FIPS sev =' EXIT-DEFAULT-SEV-FIPS '='
-               COMPUTE EXIT-USER-SEV = -1
+               When(8270)
+      *          DISPLAY ">>>> Customizing message 8270 with -1 <<<<"
+      *          DISPLAY 'FIPS sev =' EXIT-DEFAULT-SEV-FIPS '='
+                 COMPUTE EXIT-USER-SEV = -1
 
       *******************************************************
       *      Message severity Not customized
       *******************************************************
-             When Other
-      *        For the default set 'O' to 'S' case...
-      *        If EXIT-USER-SEV = 12 Then
-      *          COMPUTE EXIT-RETURNCODE = 4
-      *        Else
-                 COMPUTE EXIT-RETURNCODE = 0
-      *        End-If
+               When Other
+      *          For the default set 'O' to 'S' case...
+      *          If EXIT-USER-SEV = 12 Then
+      *            COMPUTE EXIT-RETURNCODE = 4
+      *          Else
+                   COMPUTE EXIT-RETURNCODE = 0
+      *          End-If
 
+             End-Evaluate
+           End-If
+           End-If
+           .
+
+      *******************************************************
+      *    FORCE STRICT MODE SEVERITY                        *
+      *----------------------------------------------------- *
+      *    Leave the compiler's own severity for message      *
+      *    8235 or 8270 alone -- report the message as Not     *
+      *    customized so a strict, production-bound compile    *
+      *    keeps the fatal/warning severity IBM shipped it      *
+      *    with.                                                *
+      *******************************************************
+       Force-Strict-Mode-Severity.
+
+           COMPUTE EXIT-RETURNCODE = 0
+           .
+
+      *******************************************************
+      *    LOAD COMPILE MODE                                 *
+      *----------------------------------------------------- *
+      *    COMPILEMODE=STRICT identifies a production-bound    *
+      *    compile.  Any other value (including an unset       *
+      *    variable) keeps the lenient development behavior.   *
+      *******************************************************
+       Load-Compile-Mode.
+
+           Move Spaces To Compile-Mode-Value
+           Accept Compile-Mode-Value From Environment "COMPILEMODE"
+           If Compile-Mode-Value = "STRICT"
+             Move 'Y' To Compile-Mode-Switch
+           Else
+             Move 'N' To Compile-Mode-Switch
+           End-If
+           .
+
+      *******************************************************
+      *    CHECK ACCOUNT SUBSYSTEM PROGRAM                   *
+      *----------------------------------------------------- *
+      *    Recognize a compile of one of our OO account        *
+      *    classes so Error-Messages-Severity can hold it to    *
+      *    the "thread,pgmname(longmixed)" compliance check     *
+      *    below.  Add a class name here as the account         *
+      *    subsystem grows.                                     *
+      *******************************************************
+       Check-Account-Subsystem-Program.
+
+           Evaluate EXIT-LINFO
+             When "Account "
+               Move 'Y' To Account-Subsystem-Switch
+             When "Checking"
+               Move 'Y' To Account-Subsystem-Switch
+             When "SavingsA"
+               Move 'Y' To Account-Subsystem-Switch
+             When "Check   "
+               Move 'Y' To Account-Subsystem-Switch
+             When Other
+               Move 'N' To Account-Subsystem-Switch
            End-Evaluate
            .
+
+      *******************************************************
+      *    LOG SEVERITY OVERRIDE                             *
+      *----------------------------------------------------- *
+      *    Append one compliance-log record for the message   *
+      *    severity that was just customized.  MsgComplyFile   *
+      *    is opened and closed around a single WRITE, the      *
+      *    same OPEN EXTEND / fall-back-to-OUTPUT convention    *
+      *    the ODBC subsystem uses for its error log.           *
+      *******************************************************
+       Log-Severity-Override.
+
+           Move EXIT-LINFO       To MsgComply-Program-Name
+           Move EXIT-MESSAGE-NUM To MsgComply-Message-Num
+           Move EXIT-DEFAULT-SEV To MsgComply-Default-Sev
+           Move EXIT-USER-SEV    To MsgComply-User-Sev
+           Move MsgSev-Override-Source To MsgComply-Source
+
+           Open Extend MsgComplyFile
+           If MsgComplyFileStatus = '35'
+             Open Output MsgComplyFile
+           End-If
+           Write MsgComply-Record
+           Close MsgComplyFile
+           .
+
+      *******************************************************
+      *    LOAD SEVERITY CONTROL TABLE                       *
+      *----------------------------------------------------- *
+      *    Read MSGSEVTB once, at the open call, into the     *
+      *    in-memory MsgSev-Cache-Table.  If MSGSEVTB isn't    *
+      *    present the cache stays empty and every message     *
+      *    falls back to the compiled-in defaults below.       *
+      *******************************************************
+       Load-Severity-Control-Table.
+
+           Move 0 To MsgSev-Cache-Count
+
+           Open Input MsgSevTblFile
+
+           If MsgSevTblFileStatus = '00'
+             Perform Read-Severity-Control-Record
+                 Until MsgSevTblFileStatus Not = '00'
+                    Or MsgSev-Cache-Count = MsgSev-Cache-Max
+             Close MsgSevTblFile
+           Else
+             Display '**** MSGSEVTB not available, rc='
+                     MsgSevTblFileStatus
+             Display '**** IGYMSGXT using compiled-in severities'
+           End-If
+           .
+
+       Read-Severity-Control-Record.
+
+           Read MsgSevTblFile
+               At End
+                   Move '10' To MsgSevTblFileStatus
+               Not At End
+                   Add 1 To MsgSev-Cache-Count
+                   Move MsgSevTbl-Program-Name
+                     To MsgSev-Cache-Program-Name (MsgSev-Cache-Count)
+                   Move MsgSevTbl-Message-Num
+                     To MsgSev-Cache-Message-Num (MsgSev-Cache-Count)
+                   Move MsgSevTbl-Override-Sev
+                     To MsgSev-Cache-Override-Sev (MsgSev-Cache-Count)
+           End-Read
+           .
+
+      *******************************************************
+      *    FIND SEVERITY OVERRIDE                            *
+      *----------------------------------------------------- *
+      *    Look EXIT-MESSAGE-NUM up in the cached control      *
+      *    table.  A row naming the program being compiled    *
+      *    (EXIT-LINFO) wins over a SPACES (all-programs) row  *
+      *    for the same message number, so the shop can carve  *
+      *    out a program-specific exception to a shop-wide     *
+      *    policy without touching the shop-wide row.  The      *
+      *    program-specific pass runs to completion first, and  *
+      *    the SPACES pass is only performed at all when it      *
+      *    finds nothing, so a SPACES row occurring later in     *
+      *    the cache than a matching EXIT-LINFO row can never    *
+      *    be applied on top of it.                              *
+      *******************************************************
+       Find-Severity-Override.
+
+           Move 'N' To MsgSev-Override-Found
+           Move 'N' To MsgSev-Override-Scope
+
+           Perform Search-One-Program-Entry
+                   Varying MsgSev-Search-Index From 1 By 1
+                   Until MsgSev-Search-Index > MsgSev-Cache-Count
+                      Or MsgSev-Override-Found = 'Y'
+
+           If MsgSev-Override-Found = 'N'
+             Perform Search-One-Shopwide-Entry
+                     Varying MsgSev-Search-Index From 1 By 1
+                     Until MsgSev-Search-Index > MsgSev-Cache-Count
+                        Or MsgSev-Override-Found = 'Y'
+           End-If
+           .
+
+      *******************************************************
+      *    A row naming EXIT-LINFO (the program actually      *
+      *    being compiled) is the only kind of row Force-       *
+      *    Strict-Mode-Severity honors -- see the Strict-Mode-  *
+      *    Active gate in FIPS-Messages-Severity, below -- so    *
+      *    a shop-wide entry alone can never punch a hole in a   *
+      *    strict compile.  The scan stops at the first match     *
+      *    (Find-Severity-Override's Until clause), so once       *
+      *    found here MsgSev-Override-Scope is never revisited.  *
+      *******************************************************
+       Search-One-Program-Entry.
+
+           If MsgSev-Cache-Message-Num (MsgSev-Search-Index)
+                = EXIT-MESSAGE-NUM
+             And MsgSev-Cache-Program-Name (MsgSev-Search-Index)
+                = EXIT-LINFO
+             Move 'Y' To MsgSev-Override-Found
+             Move 'T' To MsgSev-Override-Source
+             Move 'P' To MsgSev-Override-Scope
+             Move MsgSev-Cache-Override-Sev (MsgSev-Search-Index)
+               To MsgSev-Override-Value
+           End-If
+           .
+
+      *******************************************************
+      *    Only reached when no program-specific row exists     *
+      *    for this message number; applies the shop-wide        *
+      *    (SPACES) row instead.                                  *
+      *******************************************************
+       Search-One-Shopwide-Entry.
+
+           If MsgSev-Cache-Message-Num (MsgSev-Search-Index)
+                = EXIT-MESSAGE-NUM
+             And MsgSev-Cache-Program-Name (MsgSev-Search-Index)
+                = Spaces
+             Move 'Y' To MsgSev-Override-Found
+             Move 'T' To MsgSev-Override-Source
+             Move MsgSev-Cache-Override-Sev (MsgSev-Search-Index)
+               To MsgSev-Override-Value
+           End-If
+           .
        END PROGRAM IGYMSGXT.
