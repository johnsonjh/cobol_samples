@@ -0,0 +1,259 @@
+      *######################################################################
+      *#                                                                    #
+      *#   Licensed Materials - Property of IBM.                            #
+      *#   5724-Z87                                                         #
+      *#   Copyright IBM Corp. 2004,2010.                                   #
+      *#   All Rights Reserved.                                             #
+      *#   US Government Users Restricted Rights -                          #
+      *#   Use, duplication or disclosure restricted by                     #
+      *#   GSA ADP Schedule Contract with IBM Corp.                         #
+      *#                                                                    #
+      *#   This file contains sample code.  You may copy, modify, and       #
+      *#   distribute these samples, or their modifications, in any         #
+      *#   form, internally or as part of Your application or related       #
+      *#   documentation. These samples have not been tested under all      #
+      *#   conditions and are provided to You by IBM without obligation     #
+      *#   of support of any kind. IBM PROVIDES THESE SAMPLES "AS IS"       #
+      *#   SUBJECT TO ANY STATUTORY WARRANTIES THAT CANNOT BE EXCLUDED.     #
+      *#   IBM MAKES NO WARRANTIES OR CONDITIONS, EITHER EXPRESS OR         #
+      *#   IMPLIED, INCLUDING BUT NOT LIMITED TO, THE IMPLIED WARRANTIES    #
+      *#   OR CONDITIONS OF MERCHANTABILITY, FITNESS FOR A PARTICULAR       #
+      *#   PURPOSE, AND NON-INFRINGEMENT REGARDING THESE SAMPLES OR         #
+      *#   TECHNICAL SUPPORT, IF ANY. You will indemnify IBM or third       #
+      *#   parties that provide IBM products ("Third Parties") from and     #
+      *#   against any third party claim arising out of the use,            #
+      *#   modification or distribution of these samples with Your          #
+      *#   application. You may not use the same path name as the           #
+      *#   original files/modules. You must not alter or delete any         #
+      *#   copyright information in the Samples.                            #
+      *#                                                                    #
+      *######################################################################
+
+      ******************************************************************
+      * SevMaint.cbl                                                   *
+      *----------------------------------------------------------------*
+      * Maintains MSGSEVTB, the control table IGYMSGXT reads for its    *
+      * message-severity overrides.  Applies a batch of add/change/     *
+      * delete requests from SEVTXN against the current table and       *
+      * rewrites MSGSEVTB, appending a who/when/old-value/new-value     *
+      * entry to SEVHIST for every change actually applied so a         *
+      * severity-policy edit is reviewable during a release the same    *
+      * way a source-code change would be.                              *
+      ******************************************************************
+       Identification division.
+       Program-id. "SevMaint".
+       Environment division.
+       Input-Output Section.
+       File-Control.
+           Select SevTxnFile Assign to "SEVTXN"
+               Organization is Sequential
+               File Status is SevTxnFileStatus.
+           Select MsgSevTblFile Assign to "MSGSEVTB"
+               Organization is Sequential
+               File Status is MsgSevTblFileStatus.
+           Select SevHistFile Assign to "SEVHIST"
+               Organization is Sequential
+               File Status is SevHistFileStatus.
+       Data Division.
+       File Section.
+       FD  SevTxnFile.
+           Copy SevTxn.
+       FD  MsgSevTblFile.
+           Copy MsgSevTbl.
+       FD  SevHistFile.
+           Copy SevHist.
+
+       Working-Storage Section.
+       01  SevTxnFileStatus       pic X(02) value spaces.
+           88 SevTxnFileOK           value "00".
+       01  MsgSevTblFileStatus    pic X(02) value spaces.
+           88 MsgSevTblFileOK        value "00".
+       01  SevHistFileStatus      pic X(02) value spaces.
+
+       01  SevTxnEOF-Switch       pic X(01) value "N".
+           88 NoMoreSevTxnRecords    value "Y".
+
+       01  Sev-Cache-Count        pic 9(4)   comp value 0.
+       01  Sev-Cache-Max          pic 9(4)   comp value 200.
+       01  Sev-Search-Index       pic 9(4)   comp.
+       01  Sev-Match-Index        pic 9(4)   comp value 0.
+       01  Sev-Old-Value          pic S9(4)  comp value 0.
+
+       01  Sev-Cache-Table.
+           05 Sev-Cache-Entry OCCURS 200 TIMES.
+              10 Sev-Cache-Program-Name  pic X(08).
+              10 Sev-Cache-Message-Num   pic 9(04).
+              10 Sev-Cache-Override-Sev  pic S9(04).
+
+       01  Maint-User             pic X(08) value spaces.
+       01  Maint-Today             pic 9(8).
+       01  Maint-Now               pic 9(8).
+
+       01  TxnsApplied            pic 9(07) value zero.
+       01  TxnsRejected           pic 9(07) value zero.
+
+       Procedure Division.
+       0000-Mainline.
+           Perform 1000-Initialize
+           Perform 2000-Apply-Transactions
+               Until NoMoreSevTxnRecords
+           Perform 8000-Rewrite-Control-Table
+           Perform 9000-Terminate
+           Goback.
+
+       1000-Initialize.
+           Accept Maint-User From Environment "USER"
+           If Maint-User = Spaces
+              Accept Maint-User From Environment "LOGNAME"
+           End-If
+           Accept Maint-Today From Date YYYYMMDD
+           Accept Maint-Now From Time
+           Perform 1100-Load-Control-Table
+           Open Input SevTxnFile
+           If not SevTxnFileOK
+              Display "SevMaint: unable to open SEVTXN, rc="
+                      SevTxnFileStatus
+              Move "Y" to SevTxnEOF-Switch
+           End-If
+           Perform 1200-Read-Transaction.
+
+       1100-Load-Control-Table.
+           Move 0 To Sev-Cache-Count
+           Open Input MsgSevTblFile
+           If MsgSevTblFileOK
+              Perform 1110-Read-Control-Record
+                  Until MsgSevTblFileStatus Not = "00"
+                     Or Sev-Cache-Count = Sev-Cache-Max
+              Close MsgSevTblFile
+           Else
+              Display "SevMaint: MSGSEVTB not available, rc="
+                      MsgSevTblFileStatus
+              Display "SevMaint: starting from an empty table"
+           End-If.
+
+       1110-Read-Control-Record.
+           Read MsgSevTblFile
+               At End
+                   Move "10" To MsgSevTblFileStatus
+               Not At End
+                   Add 1 To Sev-Cache-Count
+                   Move MsgSevTbl-Program-Name To
+                     Sev-Cache-Program-Name (Sev-Cache-Count)
+                   Move MsgSevTbl-Message-Num To
+                     Sev-Cache-Message-Num (Sev-Cache-Count)
+                   Move MsgSevTbl-Override-Sev To
+                     Sev-Cache-Override-Sev (Sev-Cache-Count)
+           End-Read.
+
+       1200-Read-Transaction.
+           If not NoMoreSevTxnRecords
+              Read SevTxnFile
+                  At End
+                      Move "Y" to SevTxnEOF-Switch
+              End-Read
+           End-If.
+
+       2000-Apply-Transactions.
+           Perform 2100-Find-Matching-Entry
+           Evaluate True
+               When SevTxn-Add and Sev-Match-Index = zero
+                    and Sev-Cache-Count < Sev-Cache-Max
+                   Perform 2200-Add-Entry
+               When SevTxn-Change and Sev-Match-Index Not = zero
+                   Perform 2300-Change-Entry
+               When SevTxn-Delete and Sev-Match-Index Not = zero
+                   Perform 2400-Delete-Entry
+               When Other
+                   Display "SevMaint: rejecting transaction for "
+                           SevTxn-Program-Name " msg "
+                           SevTxn-Message-Num
+                   Add 1 to TxnsRejected
+           End-Evaluate
+           Perform 1200-Read-Transaction.
+
+       2100-Find-Matching-Entry.
+           Move 0 To Sev-Match-Index
+           Perform 2110-Search-One-Entry
+                   Varying Sev-Search-Index From 1 By 1
+                   Until Sev-Search-Index > Sev-Cache-Count.
+
+       2110-Search-One-Entry.
+           If Sev-Cache-Program-Name (Sev-Search-Index)
+                = SevTxn-Program-Name
+              and Sev-Cache-Message-Num (Sev-Search-Index)
+                = SevTxn-Message-Num
+              Move Sev-Search-Index To Sev-Match-Index
+           End-If.
+
+       2200-Add-Entry.
+           Add 1 To Sev-Cache-Count
+           Move SevTxn-Program-Name To
+             Sev-Cache-Program-Name (Sev-Cache-Count)
+           Move SevTxn-Message-Num To
+             Sev-Cache-Message-Num (Sev-Cache-Count)
+           Move SevTxn-New-Sev To
+             Sev-Cache-Override-Sev (Sev-Cache-Count)
+           Move zero To Sev-Old-Value
+           Perform 2500-Log-History-Entry
+           Add 1 to TxnsApplied.
+
+       2300-Change-Entry.
+           Move Sev-Cache-Override-Sev (Sev-Match-Index)
+             To Sev-Old-Value
+           Move SevTxn-New-Sev To
+             Sev-Cache-Override-Sev (Sev-Match-Index)
+           Perform 2500-Log-History-Entry
+           Add 1 to TxnsApplied.
+
+       2400-Delete-Entry.
+           Move Sev-Cache-Override-Sev (Sev-Match-Index)
+             To Sev-Old-Value
+           Move Sev-Cache-Program-Name (Sev-Cache-Count)
+             To Sev-Cache-Program-Name (Sev-Match-Index)
+           Move Sev-Cache-Message-Num (Sev-Cache-Count)
+             To Sev-Cache-Message-Num (Sev-Match-Index)
+           Move Sev-Cache-Override-Sev (Sev-Cache-Count)
+             To Sev-Cache-Override-Sev (Sev-Match-Index)
+           Subtract 1 From Sev-Cache-Count
+           Move zero To SevTxn-New-Sev
+           Perform 2500-Log-History-Entry
+           Add 1 to TxnsApplied.
+
+       2500-Log-History-Entry.
+           Move Maint-User          To SevHist-Changed-By
+           Move Maint-Today         To SevHist-Changed-Date
+           Move Maint-Now           To SevHist-Changed-Time
+           Move SevTxn-Action       To SevHist-Action
+           Move SevTxn-Program-Name To SevHist-Program-Name
+           Move SevTxn-Message-Num  To SevHist-Message-Num
+           Move Sev-Old-Value       To SevHist-Old-Sev
+           Move SevTxn-New-Sev      To SevHist-New-Sev
+           Open Extend SevHistFile
+           If SevHistFileStatus = "35"
+              Open Output SevHistFile
+           End-If
+           Write SevHist-Record
+           Close SevHistFile.
+
+       8000-Rewrite-Control-Table.
+           Open Output MsgSevTblFile
+           Perform 8100-Write-One-Entry
+                   Varying Sev-Search-Index From 1 By 1
+                   Until Sev-Search-Index > Sev-Cache-Count
+           Close MsgSevTblFile.
+
+       8100-Write-One-Entry.
+           Move Sev-Cache-Program-Name (Sev-Search-Index)
+             To MsgSevTbl-Program-Name
+           Move Sev-Cache-Message-Num (Sev-Search-Index)
+             To MsgSevTbl-Message-Num
+           Move Sev-Cache-Override-Sev (Sev-Search-Index)
+             To MsgSevTbl-Override-Sev
+           Write MsgSevTbl-Record.
+
+       9000-Terminate.
+           Close SevTxnFile
+           Display "SevMaint: maintenance run complete, applied="
+                   TxnsApplied " rejected=" TxnsRejected.
+
+       End program "SevMaint".
