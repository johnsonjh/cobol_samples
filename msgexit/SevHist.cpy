@@ -0,0 +1,20 @@
+      ******************************************************************
+      *  SEVHIST - record layout for the SEVHIST change-history log    *
+      *----------------------------------------------------------------*
+      *  One record per change ever applied to MSGSEVTB, so a severity *
+      *  policy edit is reviewable during a release the same way a     *
+      *  source-code change would be.                                  *
+      ******************************************************************
+       01  SevHist-Record.
+           05  SevHist-Changed-By         PIC X(08).
+           05  SevHist-Changed-Date       PIC 9(08).
+           05  SevHist-Changed-Time       PIC 9(08).
+           05  SevHist-Action             PIC X(01).
+           05  SevHist-Program-Name       PIC X(08).
+           05  SevHist-Message-Num        PIC 9(04).
+           05  SevHist-Old-Sev            PIC S9(04).
+           05  SevHist-New-Sev            PIC S9(04).
+           05  FILLER                     PIC X(10).
+      *************************
+      * End of SEVHIST.CPY    *
+      *************************
