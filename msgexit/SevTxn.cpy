@@ -0,0 +1,21 @@
+      ******************************************************************
+      *  SEVTXN - record layout for the SEVTXN maintenance-transaction *
+      *           file                                                 *
+      *----------------------------------------------------------------*
+      *  One record per requested change to MSGSEVTB.  SevTxn-Action   *
+      *  of "A" adds a new row, "C" changes an existing row's          *
+      *  severity, "D" deletes a row; SPACES in SevTxn-Program-Name    *
+      *  targets the all-programs row for that message number.         *
+      ******************************************************************
+       01  SevTxn-Record.
+           05  SevTxn-Action              PIC X(01).
+               88  SevTxn-Add                 VALUE 'A'.
+               88  SevTxn-Change               VALUE 'C'.
+               88  SevTxn-Delete               VALUE 'D'.
+           05  SevTxn-Program-Name        PIC X(08).
+           05  SevTxn-Message-Num         PIC 9(04).
+           05  SevTxn-New-Sev             PIC S9(04).
+           05  FILLER                     PIC X(10).
+      *************************
+      * End of SEVTXN.CPY     *
+      *************************
