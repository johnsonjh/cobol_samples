@@ -0,0 +1,17 @@
+      ******************************************************************
+      *  MSGSEVTBL - record layout for the MSGSEVTB control file       *
+      *----------------------------------------------------------------*
+      *  One record per message-severity override the standards team   *
+      *  wants IGYMSGXT to apply.  MsgSevTbl-Program-Name of SPACES     *
+      *  means the override applies to every program compiled; a       *
+      *  specific name overrides the SPACES entry for that message     *
+      *  number when both are present.                                 *
+      ******************************************************************
+       01  MsgSevTbl-Record.
+           05  MsgSevTbl-Program-Name     PIC X(08).
+           05  MsgSevTbl-Message-Num      PIC 9(04).
+           05  MsgSevTbl-Override-Sev     PIC S9(04).
+           05  FILLER                     PIC X(10).
+      *************************
+      * End of MSGSEVTBL.CPY  *
+      *************************
